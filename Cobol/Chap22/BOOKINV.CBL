@@ -20,6 +20,9 @@
                    10  bk-reorder-point          pic s9(05).
                    10  bk-on-hand                pic s9(05).
                    10  bk-on-order               pic s9(05).
+               05  bk-location-data.
+                   10  bk-vendor-no              pic x(05).
+                   10  bk-bin-location           pic x(10).
 
            Procedure Division.
       ***********************************************************
@@ -30,6 +33,7 @@
                05  ls-item-no              pic x(05).
                05  ls-descriptive-data     pic x(50).
                05  ls-inventory-data       pic x(15).
+               05  ls-location-data        pic x(15).
            Procedure Division using ls-book-data.
                move ls-book-data to book-data.
            End Method "set-book-info".
@@ -55,6 +59,24 @@
            Procedure Division returning ls-inventory-data.
                move bk-inventory-data to ls-inventory-data.
            End Method "get-inv-info".
+      ***********************************************************
+           Method-ID. "get-location-info".
+           Data Division.
+           Linkage Section.
+           01  ls-location-data.
+               05  ls-vendor-no        pic x(05).
+               05  ls-bin-location     pic x(10).
+           Procedure Division returning ls-location-data.
+               move bk-location-data to ls-location-data.
+           End Method "get-location-info".
+      ***********************************************************
+           Method-ID. "get-on-order-quantity".
+           Data Division.
+           Linkage Section.
+           01  ls-on-order         pic s9(05).
+           Procedure Division returning ls-on-order.
+               move bk-on-order to ls-on-order.
+           End Method "get-on-order-quantity".
       ***********************************************************
        End Object.
        End Class BookInv.
