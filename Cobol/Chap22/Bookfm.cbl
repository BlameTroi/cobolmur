@@ -4,10 +4,12 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           select INVMAST assign to "c:\cobol\data\invmasti.dat"
+           select INVMAST assign to "c:\cobol\data\invmast.dat"
                           organization is indexed
-                          access is random
+                          access is dynamic
                           record key is im-item-no.
+           select PORDFILE assign to "c:\cobol\data\pordfile.dat"
+                          organization is line sequential.
 
        Object Section.
        Class-Control.
@@ -22,14 +24,37 @@
            05  im-item-no              pic x(05).
            05  im-descriptive-data     pic x(50).
            05  im-inventory-data       pic x(15).
+           05  im-location-data        pic x(15).
+
+       fd  pordfile.
+       01  purchase-order-record.
+           05  po-item-no              pic x(05).
+           05  po-vendor-no            pic x(05).
+           05  po-order-quantity       pic s9(05).
+           05  po-order-date           pic 9(08).
+           05  po-status               pic x(01).
+               88  po-open                     value "O".
 
        Object.
 
+           Data Division.
+           Working-Storage Section.
+           01  po-eof-switch          pic x(01) value "N".
+               88  po-eof                       value "Y".
+           01  invmast-eof-switch     pic x(01) value "N".
+               88  invmast-eof                  value "Y".
+           01  ws-search-text-upper   pic x(20).
+           01  ws-item-desc-upper     pic x(40).
+           01  ws-search-length       pic 9(02).
+           01  ws-search-position     pic 9(02).
+           01  ws-match-found-switch  pic x(01) value "N".
+               88  ws-match-found               value "Y".
+
            Procedure Division.
       ***********************************************************
            Method-ID. "open-file".
            Procedure Division.
-               open input invmast.
+               open i-o invmast.
            End Method "open-file".
       ***********************************************************
            Method-ID. "close-file".
@@ -55,6 +80,168 @@
                            using inventory-master-record
                end-read.
            End Method "create-book".
+      ***********************************************************
+           Method-ID. "create-purchase-order".
+           Data Division.
+           Working-Storage Section.
+           01  ws-inventory-data.
+               05  ws-reorder-point    pic s9(05).
+               05  ws-on-hand          pic s9(05).
+               05  ws-on-order         pic s9(05).
+           Linkage Section.
+           01  ls-item-no          pic x(05).
+           01  ls-order-quantity   pic s9(05).
+           Procedure Division using ls-item-no
+                              ls-order-quantity.
+               open extend pordfile.
+               move ls-item-no        to po-item-no.
+               move spaces            to po-vendor-no.
+               move ls-order-quantity to po-order-quantity.
+               move function current-date (1:8) to po-order-date.
+               set po-open to true.
+               write purchase-order-record.
+               close pordfile.
+               move ls-item-no to im-item-no.
+               read invmast
+                   invalid key
+                       continue
+                   not invalid key
+                       move im-inventory-data to ws-inventory-data
+                       add ls-order-quantity to ws-on-order
+                       move ws-inventory-data to im-inventory-data
+                       rewrite inventory-master-record
+                           invalid key
+                               continue
+                       end-rewrite
+               end-read.
+           End Method "create-purchase-order".
+      ***********************************************************
+           Method-ID. "get-po-detail".
+           Data Division.
+           Linkage Section.
+           01  ls-item-no             pic x(05).
+           01  ls-po-detail.
+               05  ls-po-found-switch     pic x(01).
+                   88  ls-po-found                 value "Y".
+               05  ls-po-data.
+                   10  ls-po-vendor-no        pic x(05).
+                   10  ls-po-order-quantity   pic s9(05).
+                   10  ls-po-order-date       pic 9(08).
+                   10  ls-po-status           pic x(01).
+           Procedure Division using ls-item-no
+                              returning ls-po-detail.
+               move "N" to po-eof-switch.
+               move "N" to ls-po-found-switch.
+               open input pordfile.
+               perform until ls-po-found or po-eof
+                   read pordfile
+                       at end
+                           set po-eof to true
+                       not at end
+                           if po-item-no = ls-item-no
+                               set ls-po-found to true
+                               move po-vendor-no      to ls-po-vendor-no
+                               move po-order-quantity
+                                   to ls-po-order-quantity
+                               move po-order-date
+                                   to ls-po-order-date
+                               move po-status         to ls-po-status
+                           end-if
+                   end-read
+               end-perform.
+               close pordfile.
+           End Method "get-po-detail".
+      ***********************************************************
+           Method-ID. "search-by-description".
+           Data Division.
+           Linkage Section.
+           01  ls-search-text         pic x(20).
+           01  ls-search-results.
+               05  ls-match-count         pic 9(03).
+               05  ls-match-items         occurs 20 times pic x(05).
+           Procedure Division using ls-search-text
+                              returning ls-search-results.
+               move 0 to ls-match-count.
+               move function upper-case(ls-search-text)
+                   to ws-search-text-upper.
+               move function length(function trim(ws-search-text-upper))
+                   to ws-search-length.
+               move "N" to invmast-eof-switch.
+               if ws-search-length > 0
+                   move low-value to im-item-no
+                   start invmast key is not less than im-item-no
+                       invalid key
+                           set invmast-eof to true
+                   end-start
+                   perform until invmast-eof
+                           or ls-match-count >= 20
+                       read invmast next record
+                           at end
+                               set invmast-eof to true
+                       end-read
+                       if not invmast-eof
+                           move "N" to ws-match-found-switch
+                           move function upper-case(
+                                   im-descriptive-data(1:40))
+                               to ws-item-desc-upper
+                           perform varying ws-search-position
+                                   from 1 by 1
+                                   until ws-search-position >
+                                       (41 - ws-search-length)
+                                   or ws-match-found
+                               if ws-item-desc-upper(ws-search-position:
+                                       ws-search-length) =
+                                       ws-search-text-upper(1:
+                                       ws-search-length)
+                                   set ws-match-found to true
+                               end-if
+                           end-perform
+                           if ws-match-found
+                               add 1 to ls-match-count
+                               move im-item-no
+                                   to ls-match-items(ls-match-count)
+                           end-if
+                       end-if
+                   end-perform
+               end-if.
+           End Method "search-by-description".
+      ***********************************************************
+           Method-ID. "get-on-order-detail".
+           Data Division.
+           Linkage Section.
+           01  ls-item-no             pic x(05).
+           01  ls-on-order-detail.
+               05  ls-po-count            pic 9(02).
+               05  ls-po-entries          occurs 10 times.
+                   10  ls-po-vendor-no        pic x(05).
+                   10  ls-po-order-quantity   pic s9(05).
+                   10  ls-po-order-date       pic 9(08).
+                   10  ls-po-status           pic x(01).
+           Procedure Division using ls-item-no
+                              returning ls-on-order-detail.
+               move 0   to ls-po-count.
+               move "N" to po-eof-switch.
+               open input pordfile.
+               perform until po-eof or ls-po-count >= 10
+                   read pordfile
+                       at end
+                           set po-eof to true
+                       not at end
+                           if po-item-no = ls-item-no and po-open
+                               add 1 to ls-po-count
+                               move po-vendor-no      to
+                                   ls-po-vendor-no(ls-po-count)
+                               move po-order-quantity to
+                                   ls-po-order-quantity(ls-po-count)
+                               move po-order-date      to
+                                   ls-po-order-date(ls-po-count)
+                               move po-status          to
+                                   ls-po-status(ls-po-count)
+                           end-if
+                   end-read
+               end-perform.
+               close pordfile.
+           End Method "get-on-order-detail".
       ***********************************************************
        End Object.
        End Class BookFM.
