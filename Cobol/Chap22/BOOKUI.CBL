@@ -86,14 +86,38 @@
                end-perform.
 
            End Method "get-next-item".
+      ***********************************************************
+           Method-ID. "prompt-operator-id".
+           Data Division.
+
+           Linkage Section.
+           01  ls-operator-id             pic x(08).
+
+           Procedure Division returning ls-operator-id.
+
+               move space to ls-operator-id.
+               perform until ls-operator-id not = space
+                   display "Enter operator ID." at line 2 column 1
+                   accept ls-operator-id at line 2 column 20
+                       with foreground-color bright-white upper
+               end-perform.
+
+           End Method "prompt-operator-id".
       ***********************************************************
            Method-ID. "display-heading".
-           Procedure Division.
+           Data Division.
+
+           Linkage Section.
+           01  ls-operator-id             pic x(08).
+
+           Procedure Division using ls-operator-id.
 
                display "Inventory inquiry" at line 1 column 1
                    with blank screen
                    foreground-color black
                    background-color white.
+               display "Operator:" at line 1 column 48.
+               display ls-operator-id at line 1 column 58.
                display "Type an item number. Then press Enter."
                    at line 3 column 1.
 
@@ -154,6 +178,139 @@
                display on-order             line 12 column 22.
 
            End Method "display-inv-info".
+      ***********************************************************
+           Method-ID. "display-location-info".
+           Data Division.
+
+           Linkage Section.
+           01  ls-location-data.
+               05  ls-vendor-no        pic x(05).
+               05  ls-bin-location     pic x(10).
+
+           Procedure Division using ls-location-data.
+
+               display "Vendor number:"     line 13 column 1.
+               display ls-vendor-no         line 13 column 22.
+               display "Bin location:"      line 14 column 1.
+               display ls-bin-location      line 14 column 22.
+
+           End Method "display-location-info".
+      ***********************************************************
+           Method-ID. "prompt-create-purchase-order".
+           Data Division.
+
+           Local-Storage Section.
+           01  response-switch           pic x(01) value " ".
+               88  valid-response                  value "Y" "N".
+
+           01  error-message                 pic x(50).
+
+           Linkage Section.
+           01  ls-create-po-switch        pic x(01).
+
+           Procedure Division returning ls-create-po-switch.
+
+               move " " to response-switch.
+               perform until valid-response
+                 display "On hand is below the reorder point. Create a"
+                     line 14 column 1
+                 display "purchase order now? (Y/N)"
+                     line 15 column 1
+                 accept response-switch at line 15 column 28
+                     with foreground-color bright-white upper
+                 if not valid-response
+                     move "You must enter a 'Y' or 'N'." to
+                          error-message
+                     invoke self "display-error-message"
+                         using error-message
+                 end-if
+               end-perform.
+               move response-switch to ls-create-po-switch.
+
+           End Method "prompt-create-purchase-order".
+      ***********************************************************
+           Method-ID. "display-po-confirmation".
+           Data Division.
+
+           Linkage Section.
+           01  ls-item-no                 pic x(05).
+
+           Procedure Division using ls-item-no.
+
+               display "Purchase order created for item " line 16
+                   column 1.
+               display ls-item-no line 16 column 35.
+
+           End Method "display-po-confirmation".
+      ***********************************************************
+           Method-ID. "prompt-view-po-detail".
+           Data Division.
+
+           Local-Storage Section.
+           01  response-switch           pic x(01) value " ".
+               88  valid-response                  value "Y" "N".
+
+           01  error-message                 pic x(50).
+
+           Linkage Section.
+           01  ls-view-po-switch          pic x(01).
+
+           Procedure Division returning ls-view-po-switch.
+
+               move " " to response-switch.
+               perform until valid-response
+                 display "View purchase order detail for this item?"
+                     line 17 column 1
+                 display "(Y/N)"
+                     line 18 column 1
+                 accept response-switch at line 18 column 7
+                     with foreground-color bright-white upper
+                 if not valid-response
+                     move "You must enter a 'Y' or 'N'." to
+                          error-message
+                     invoke self "display-error-message"
+                         using error-message
+                 end-if
+               end-perform.
+               move response-switch to ls-view-po-switch.
+
+           End Method "prompt-view-po-detail".
+      ***********************************************************
+           Method-ID. "display-po-detail".
+           Data Division.
+
+           Local-Storage Section.
+           01  screen-display-fields.
+               05  order-quantity        pic zz,zzz.
+
+           Linkage Section.
+           01  ls-po-data.
+               05  ls-po-vendor-no       pic x(05).
+               05  ls-po-order-quantity  pic s9(05).
+               05  ls-po-order-date      pic 9(08).
+               05  ls-po-status          pic x(01).
+
+           Procedure Division using ls-po-data.
+
+               move ls-po-order-quantity to order-quantity.
+               display "Vendor number:"      line 18 column 1.
+               display ls-po-vendor-no       line 18 column 22.
+               display "Order quantity:"     line 19 column 1.
+               display order-quantity        line 19 column 22.
+               display "Order date:"         line 20 column 1.
+               display ls-po-order-date      line 20 column 22.
+               display "Status:"             line 21 column 1.
+               display ls-po-status          line 21 column 22.
+
+           End Method "display-po-detail".
+      ***********************************************************
+           Method-ID. "display-no-po-message".
+           Procedure Division.
+
+               display "No purchase order found for this item."
+                   line 18 column 1.
+
+           End Method "display-no-po-message".
       ***********************************************************
            Method-ID. "display-error-message".
            Data Division.
@@ -174,6 +331,180 @@
                display spaces at line 23 column 1.
 
            End Method "display-blank-line".
+      ***********************************************************
+           Method-ID. "prompt-inquiry-mode".
+           Data Division.
+
+           Local-Storage Section.
+           01  error-message                 pic x(50).
+
+           Linkage Section.
+           01  ls-mode-switch                pic x(01)  value "I".
+
+           Procedure Division returning ls-mode-switch.
+
+               move " " to ls-mode-switch.
+               perform until ls-mode-switch = "I" or "B" or "S"
+                 display "Single-item, batch, or description-search"
+                     line 3 column 1
+                 display "inquiry mode? (I/B/S)"
+                     line 4 column 1
+                 accept ls-mode-switch at line 4 column 23
+                     with foreground-color bright-white upper
+                 if ls-mode-switch not = "I" and not = "B"
+                         and not = "S"
+                    move "You must enter an 'I', 'B', or 'S'." to
+                         error-message
+                    invoke self "display-error-message"
+                        using error-message
+                 end-if
+               end-perform.
+
+           End Method "prompt-inquiry-mode".
+      ***********************************************************
+           Method-ID. "display-batch-summary".
+           Data Division.
+
+           Linkage Section.
+           01  ls-batch-item-count           pic 9(05).
+
+           Procedure Division using ls-batch-item-count.
+
+               display "Batch inquiry complete. Items processed: "
+                   line 22 column 1.
+               display ls-batch-item-count at line 22 column 44.
+
+           End Method "display-batch-summary".
+      ***********************************************************
+           Method-ID. "prompt-search-text".
+           Data Division.
+
+           Linkage Section.
+           01  ls-search-text                pic x(20).
+
+           Procedure Division returning ls-search-text.
+
+               display "Inventory inquiry" at line 1 column 1
+                   with blank screen
+                   foreground-color black
+                   background-color white.
+               display "Enter a word or phrase to search for in item"
+                   line 3 column 1.
+               display "descriptions. Then press Enter."
+                   line 4 column 1.
+               display "Search text. . . . . " line 6 column 1.
+               move spaces to ls-search-text.
+               accept ls-search-text at line 6 column 22
+                   with prompt.
+
+           End Method "prompt-search-text".
+      ***********************************************************
+           Method-ID. "display-search-results".
+           Data Division.
+
+           Linkage Section.
+           01  ls-search-results.
+               05  ls-match-count         pic 9(03).
+               05  ls-match-items         occurs 20 times pic x(05).
+
+           Local-Storage Section.
+           01  display-line              pic 9(02).
+           01  display-index              pic 9(03).
+
+           Procedure Division using ls-search-results.
+
+               move 8 to display-line.
+               display "Matching items:" line 7 column 1.
+               if ls-match-count = 0
+                   display "None found." line display-line column 1
+               else
+                   perform varying display-index from 1 by 1
+                       until display-index > ls-match-count
+                       display ls-match-items(display-index)
+                           line display-line column 1
+                       add 1 to display-line
+                   end-perform
+               end-if.
+
+           End Method "display-search-results".
+      ***********************************************************
+           Method-ID. "prompt-view-on-order-detail".
+           Data Division.
+
+           Local-Storage Section.
+           01  response-switch           pic x(01) value " ".
+               88  valid-response                  value "Y" "N".
+
+           01  error-message                 pic x(50).
+
+           Linkage Section.
+           01  ls-view-on-order-switch    pic x(01).
+
+           Procedure Division returning ls-view-on-order-switch.
+
+               move " " to response-switch.
+               perform until valid-response
+                 display "This item has quantity on order."
+                     line 18 column 1
+                 display "View on-order detail? (Y/N)"
+                     line 19 column 1
+                 accept response-switch at line 19 column 30
+                     with foreground-color bright-white upper
+                 if not valid-response
+                     move "You must enter a 'Y' or 'N'." to
+                          error-message
+                     invoke self "display-error-message"
+                         using error-message
+                 end-if
+               end-perform.
+               move response-switch to ls-view-on-order-switch.
+
+           End Method "prompt-view-on-order-detail".
+      ***********************************************************
+           Method-ID. "display-on-order-detail".
+           Data Division.
+
+           Local-Storage Section.
+           01  screen-display-fields.
+               05  order-quantity        pic zz,zzz.
+           01  display-line              pic 9(02).
+           01  display-index             pic 9(02).
+
+           Linkage Section.
+           01  ls-on-order-detail.
+               05  ls-po-count            pic 9(02).
+               05  ls-po-entries          occurs 10 times.
+                   10  ls-po-vendor-no        pic x(05).
+                   10  ls-po-order-quantity   pic s9(05).
+                   10  ls-po-order-date       pic 9(08).
+                   10  ls-po-status           pic x(01).
+
+           Procedure Division using ls-on-order-detail.
+
+               move 20 to display-line.
+               if ls-po-count = 0
+                   display "No open purchase orders found"
+                       line display-line column 1
+                   display "for this item."
+                       line display-line column 33
+               else
+                   perform varying display-index from 1 by 1
+                       until display-index > ls-po-count
+                       move ls-po-order-quantity(display-index)
+                           to order-quantity
+                       display ls-po-vendor-no(display-index)
+                           line display-line column 1
+                       display order-quantity
+                           line display-line column 8
+                       display ls-po-order-date(display-index)
+                           line display-line column 16
+                       display ls-po-status(display-index)
+                           line display-line column 26
+                       add 1 to display-line
+                   end-perform
+               end-if.
+
+           End Method "display-on-order-detail".
       ***********************************************************
        End Object.
        End Class BookUI.
