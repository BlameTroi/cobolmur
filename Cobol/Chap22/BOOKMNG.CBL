@@ -3,6 +3,11 @@
                   inherits from Base.
 
        Environment Division.
+       Input-Output Section.
+       File-Control.
+           select ITEMLIST assign to "c:\cobol\data\itemlist.dat"
+                          organization is line sequential.
+
        Object Section.
        Class-Control.
            BookMng     is class "bookmng"
@@ -11,6 +16,11 @@
            BookInv     is class "bookinv"
            Base        is class "Base".
 
+       Data Division.
+       File Section.
+       fd  itemlist.
+       01  item-list-record           pic x(05).
+
        Object.
            Data Division.
            Working-Storage Section.
@@ -23,9 +33,52 @@
            01  switches.
                05  end-of-inquiries-switch     pic x(01)  value "N".
                    88  end-of-inquiries                   value "Y".
+               05  inquiry-mode-switch         pic x(01)  value "I".
+                   88  batch-inquiry-mode                 value "B".
+                   88  search-inquiry-mode                value "S".
+               05  itemlist-eof-switch         pic x(01)  value "N".
+                   88  itemlist-eof                       value "Y".
+
+           01  batch-item-count                pic 9(05)  value zero.
 
            01  error-message                   pic x(50).
 
+           01  purchase-order-switches.
+               05  create-po-switch            pic x(01).
+                   88  create-po                        value "Y".
+               05  order-quantity               pic s9(05).
+               05  view-po-switch               pic x(01).
+                   88  view-po                          value "Y".
+               05  view-on-order-switch         pic x(01).
+                   88  view-on-order                    value "Y".
+
+           01  po-detail.
+               05  po-found-switch              pic x(01).
+                   88  po-found                          value "Y".
+               05  po-data.
+                   10  po-vendor-no             pic x(05).
+                   10  po-order-quantity        pic s9(05).
+                   10  po-order-date            pic 9(08).
+                   10  po-status                pic x(01).
+
+           01  search-results.
+               05  search-match-count         pic 9(03).
+               05  search-match-items         occurs 20 times pic x(05).
+
+           01  search-text                    pic x(20).
+
+           01  operator-id                     pic x(08).
+
+           01  on-order-quantity               pic s9(05).
+
+           01  on-order-detail.
+               05  on-order-po-count            pic 9(02).
+               05  on-order-po-entries          occurs 10 times.
+                   10  oo-po-vendor-no              pic x(05).
+                   10  oo-po-order-quantity         pic s9(05).
+                   10  oo-po-order-date             pic 9(08).
+                   10  oo-po-status                 pic x(01).
+
            01  book-data.
                05  bk-item-number              pic x(05).
                05  bk-descriptive-data.
@@ -36,6 +89,9 @@
                    10  bk-reorder-point        pic s9(05).
                    10  bk-on-hand              pic s9(05).
                    10  bk-on-order             pic s9(05).
+               05  bk-location-data.
+                   10  bk-vendor-no            pic x(05).
+                   10  bk-bin-location         pic x(10).
 
            Procedure Division.
       **********************************************************
@@ -46,9 +102,20 @@
                invoke BookFM "New" returning bookFMObj
 
                invoke bookFMObj "open-file"
+               invoke bookUIObj "prompt-operator-id"
+                   returning operator-id
                invoke bookUIObj "display-heading"
+                   using operator-id
+               invoke bookUIObj "prompt-inquiry-mode"
+                   returning inquiry-mode-switch
 
-               perform until end-of-inquiries
+               evaluate true
+               when batch-inquiry-mode
+                   invoke self "process-batch-inquiries"
+               when search-inquiry-mode
+                   invoke self "process-description-search"
+               when other
+                   perform until end-of-inquiries
                   invoke bookUIObj "get-item-number"
                       returning bk-item-number
                   if bk-item-number = "99999"
@@ -72,18 +139,127 @@
                               returning bk-inventory-data
                           invoke bookUIObj "display-inv-info"
                               using bk-inventory-data
+                          invoke bookInvObj "get-location-info"
+                              returning bk-location-data
+                          invoke bookUIObj "display-location-info"
+                              using bk-location-data
+                          if bk-on-hand < bk-reorder-point
+                              invoke bookUIObj
+                                  "prompt-create-purchase-order"
+                                  returning create-po-switch
+                              if create-po
+                                  compute order-quantity =
+                                      bk-reorder-point - bk-on-hand
+                                  invoke bookFMObj
+                                      "create-purchase-order"
+                                      using bk-item-number
+                                            order-quantity
+                                  invoke bookUIObj
+                                      "display-po-confirmation"
+                                      using bk-item-number
+                              end-if
+                          end-if
+                          invoke bookUIObj "prompt-view-po-detail"
+                              returning view-po-switch
+                          if view-po
+                              invoke bookFMObj "get-po-detail"
+                                  using bk-item-number
+                                  returning po-detail
+                              if po-found
+                                  invoke bookUIObj "display-po-detail"
+                                      using po-data
+                              else
+                                  invoke bookUIObj
+                                      "display-no-po-message"
+                              end-if
+                          end-if
+                          invoke bookInvObj "get-on-order-quantity"
+                              returning on-order-quantity
+                          if on-order-quantity > 0
+                              invoke bookUIObj
+                                  "prompt-view-on-order-detail"
+                                  returning view-on-order-switch
+                              if view-on-order
+                                  invoke bookFMObj
+                                      "get-on-order-detail"
+                                      using bk-item-number
+                                      returning on-order-detail
+                                  invoke bookUIObj
+                                      "display-on-order-detail"
+                                      using on-order-detail
+                              end-if
+                          end-if
                           invoke bookUIObj "get-next-item"
                               returning end-of-inquiries-switch
                           if not end-of-inquiries
                               invoke bookUIObj "display-heading"
+                                  using operator-id
                           end-if
                       end-if
                   end-if
-               end-perform
+                   end-perform
+               end-evaluate
 
                invoke bookFMObj "close-file"
 
            End Method "process-inquiries".
+      **********************************************************
+           Method-ID. "process-batch-inquiries".
+           Procedure Division.
+
+               move zero to batch-item-count
+               move "N" to itemlist-eof-switch
+               open input itemlist
+               perform until itemlist-eof
+                   read itemlist into bk-item-number
+                       at end
+                           set itemlist-eof to true
+                       not at end
+                           invoke bookFMObj "create-book"
+                               using bk-item-number
+                               returning bookInvObj
+                           if bookInvObj = null
+                               move "Inventory record not found."
+                                   to error-message
+                               invoke bookUIObj "display-error-message"
+                                   using error-message
+                           else
+                               add 1 to batch-item-count
+                               invoke bookUIObj "display-blank-line"
+                               invoke bookInvObj "get-desc-info"
+                                   returning bk-descriptive-data
+                               invoke bookUIObj "display-desc-info"
+                                   using bk-descriptive-data
+                               invoke bookInvObj "get-inv-info"
+                                   returning bk-inventory-data
+                               invoke bookUIObj "display-inv-info"
+                                   using bk-inventory-data
+                               invoke bookInvObj "get-location-info"
+                                   returning bk-location-data
+                               invoke bookUIObj "display-location-info"
+                                   using bk-location-data
+                           end-if
+                   end-read
+               end-perform
+               close itemlist
+
+               invoke bookUIObj "display-batch-summary"
+                   using batch-item-count
+
+           End Method "process-batch-inquiries".
+      **********************************************************
+           Method-ID. "process-description-search".
+           Procedure Division.
+
+               invoke bookUIObj "prompt-search-text"
+                   returning search-text
+               invoke bookFMObj "search-by-description"
+                   using search-text
+                   returning search-results
+               invoke bookUIObj "display-search-results"
+                   using search-results
+
+           End Method "process-description-search".
 
       ***********************************************************
        End Object.
