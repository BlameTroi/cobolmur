@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. MEP1000.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT RCTTRAN  ASSIGN TO "c:\cobol\data\rcttranu.dat".
+           SELECT ARCHIVE  ASSIGN TO "c:\cobol\data\rcttrana.dat".
+           SELECT CURRENT  ASSIGN TO "c:\cobol\data\rcttranc.dat".
+           SELECT MEPRPT   ASSIGN TO "c:\cobol\data\mep1rpt.prn".
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  RCTTRAN.
+      *
+       01  TRANSACTION-RECORD      PIC X(23).
+      *
+       FD  ARCHIVE.
+      *
+       01  ARCHIVE-TRANSACTION-RECORD      PIC X(23).
+      *
+       FD  CURRENT.
+      *
+       01  CURRENT-TRANSACTION-RECORD      PIC X(23).
+      *
+       FD  MEPRPT.
+      *
+       01  MEP-PRINT-AREA          PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  TRANSACTION-EOF-SWITCH          PIC X   VALUE "N".
+               88  TRANSACTION-EOF                     VALUE "Y".
+      *
+       01  RECEIPT-TRANSACTION.
+           05  RT-ITEM-NO              PIC X(5).
+           05  RT-VENDOR-NO            PIC X(5).
+           05  RT-RECEIPT-DATE         PIC X(8).
+           05  RT-RECEIPT-QUANTITY-X   PIC X(5).
+           05  RT-RECEIPT-QUANTITY REDEFINES RT-RECEIPT-QUANTITY-X
+                                       PIC 9(5).
+      *
+       01  CUTOFF-DATE                 PIC X(8).
+      *
+       01  PURGE-COUNTS.
+           05  ARCHIVED-COUNT          PIC 9(6)    VALUE ZERO.
+           05  RETAINED-COUNT          PIC 9(6)    VALUE ZERO.
+      *
+       01  MEP-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(39)
+               VALUE "MEP1000 MONTH-END TRANSACTION ARCHIVE/".
+           05  FILLER                  PIC X(5)  VALUE "PURGE".
+      *
+       01  MEP-TOTAL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(25) VALUE
+               "TRANSACTIONS ARCHIVED:  ".
+           05  MTL-ARCHIVED-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(25) VALUE
+               "TRANSACTIONS RETAINED:  ".
+           05  MTL-RETAINED-COUNT      PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PURGE-TRANSACTIONS.
+      *
+           DISPLAY "Enter cutoff date (YYYYMMDD).".
+           DISPLAY "Transactions dated before this date will be".
+           DISPLAY "archived; all others will be retained.".
+           ACCEPT CUTOFF-DATE.
+           OPEN INPUT  RCTTRAN.
+           OPEN OUTPUT ARCHIVE
+                       CURRENT
+                       MEPRPT.
+           MOVE MEP-HEADING-LINE-1 TO MEP-PRINT-AREA.
+           WRITE MEP-PRINT-AREA AFTER ADVANCING PAGE.
+           PERFORM 100-READ-NEXT-TRANSACTION.
+           PERFORM 200-ARCHIVE-OR-RETAIN-TRANSACTION
+               UNTIL TRANSACTION-EOF.
+           PERFORM 300-PRINT-PURGE-TOTALS.
+           CLOSE RCTTRAN
+                 ARCHIVE
+                 CURRENT
+                 MEPRPT.
+           STOP RUN.
+      *
+       100-READ-NEXT-TRANSACTION.
+      *
+           READ RCTTRAN INTO RECEIPT-TRANSACTION
+               AT END
+                   SET TRANSACTION-EOF TO TRUE.
+      *
+       200-ARCHIVE-OR-RETAIN-TRANSACTION.
+      *
+           IF RT-RECEIPT-DATE < CUTOFF-DATE
+               WRITE ARCHIVE-TRANSACTION-RECORD FROM RECEIPT-TRANSACTION
+               ADD 1 TO ARCHIVED-COUNT
+           ELSE
+               WRITE CURRENT-TRANSACTION-RECORD FROM RECEIPT-TRANSACTION
+               ADD 1 TO RETAINED-COUNT
+           END-IF.
+           PERFORM 100-READ-NEXT-TRANSACTION.
+      *
+       300-PRINT-PURGE-TOTALS.
+      *
+           MOVE ARCHIVED-COUNT TO MTL-ARCHIVED-COUNT.
+           MOVE RETAINED-COUNT TO MTL-RETAINED-COUNT.
+           MOVE MEP-TOTAL-LINE TO MEP-PRINT-AREA.
+           WRITE MEP-PRINT-AREA AFTER ADVANCING 2 LINES.
