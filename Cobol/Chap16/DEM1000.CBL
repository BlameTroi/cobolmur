@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID.  DEM1000.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600*
+000700 INPUT-OUTPUT SECTION.
+000800*
+000900 FILE-CONTROL.
+001000*
+           SELECT DEMTRAN  ASSIGN TO "c:\cobol\data\demtran.dat".
+           SELECT OLDMAST  ASSIGN TO "c:\cobol\data\oldmast.dat".
+001200     SELECT NEWMAST  ASSIGN TO "c:\cobol\data\newmast.dat"
+                           FILE STATUS IS NEWMAST-FILE-STATUS.
+           SELECT SORTWORK ASSIGN TO "c:\cobol\data\sortwk02.dat".
+           SELECT RECRPT   ASSIGN TO "c:\cobol\data\dem1rpt.prn".
+001600*
+001700 DATA DIVISION.
+001800*
+001900 FILE SECTION.
+002000*
+002100 FD  DEMTRAN.
+      *
+           COPY "Demtran.cpy".
+      *
+002700 FD  OLDMAST.
+003000*
+003100 01  OLD-MASTER-RECORD       PIC X(85).
+003200*
+003300 FD  NEWMAST.
+003600*
+003700 01  NEW-MASTER-RECORD       PIC X(85).
+003800*
+       FD  RECRPT.
+       01  REC-PRINT-AREA          PIC X(80).
+      *
+       SD  SORTWORK.
+      *
+       01  SORT-WORK-AREA.
+           05  SW-ITEM-NO          PIC X(5).
+           05  FILLER              PIC X(11).
+      *
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  SWITCHES.
+           05  DEMTRAN-EOF-SWITCH              PIC X   VALUE "N".
+               88  DEMTRAN-EOF                         VALUE "Y".
+005100     05  FIRST-EXECUTION-SWITCH          PIC X   VALUE "Y".
+005200         88  FIRST-EXECUTION                     VALUE "Y".
+004900     05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+005000         88  ALL-RECORDS-PROCESSED               VALUE "Y".
+005300*
+       01  FILE-STATUS-FIELDS.
+           05  NEWMAST-FILE-STATUS     PIC XX.
+               88  NEWMAST-SUCCESSFUL          VALUE "00".
+      *
+       78  LEAD-TIME-FACTOR             VALUE 2.
+      *
+       01  DEMAND-ACCUMULATOR.
+           05  ACCUM-ITEM-NO           PIC X(5).
+           05  ACCUM-TOTAL-DEMAND      PIC 9(7).
+           05  ACCUM-PERIOD-COUNT      PIC 9(5).
+      *
+       01  REC-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(42)
+               VALUE "DEM1000 REORDER-POINT RECALCULATION REPORT".
+      *
+       01  REC-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(14) VALUE "AVERAGE DEMAND".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(14) VALUE "OLD REORDER PT".
+           05  FILLER                  PIC X(14) VALUE "NEW REORDER PT".
+      *
+       01  REC-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  RDL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(8)  VALUE SPACE.
+           05  RDL-AVERAGE-DEMAND      PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(7)  VALUE SPACE.
+           05  RDL-OLD-REORDER-POINT   PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(9)  VALUE SPACE.
+           05  RDL-NEW-REORDER-POINT   PIC ZZ,ZZ9.
+      *
+       01  REC-EXCEPTION-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  REL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "ITEM NOT FOUND ON INVMAST".
+      *
+006100 01  INVENTORY-MASTER-RECORD.
+006300     05  IM-ITEM-NO              PIC X(5).
+           05  IM-DESCRIPTIVE-DATA.
+               10  IM-ITEM-DESC        PIC X(40).
+               10  IM-UNIT-COST        PIC S9(3)V99.
+               10  IM-UNIT-PRICE       PIC S9(3)V99.
+           05  IM-INVENTORY-DATA.
+               10  IM-REORDER-POINT    PIC S9(5).
+               10  IM-ON-HAND          PIC S9(5).
+               10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
+006700*
+008100 PROCEDURE DIVISION.
+008200*
+008300 000-RECALCULATE-REORDER-POINTS.
+008400*
+008500     OPEN INPUT  OLDMAST
+008600                 DEMTRAN
+008700          OUTPUT NEWMAST.
+           OPEN OUTPUT RECRPT.
+           MOVE REC-HEADING-LINE-1 TO REC-PRINT-AREA.
+           WRITE REC-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE REC-HEADING-LINE-2 TO REC-PRINT-AREA.
+           WRITE REC-PRINT-AREA AFTER ADVANCING 2 LINES.
+           SORT SORTWORK
+               ON ASCENDING KEY SW-ITEM-NO
+               INPUT PROCEDURE IS 100-LOAD-DEMAND-TRANSACTIONS
+               OUTPUT PROCEDURE IS 400-UPDATE-INVENTORY-RECORDS.
+           CLOSE RECRPT.
+009200     CLOSE DEMTRAN
+009300           OLDMAST
+009500           NEWMAST.
+009700     STOP RUN.
+009800*
+       100-LOAD-DEMAND-TRANSACTIONS.
+      *
+           PERFORM 110-LOAD-NEXT-DEMAND-TRANSACTION
+               UNTIL DEMTRAN-EOF.
+      *
+       110-LOAD-NEXT-DEMAND-TRANSACTION.
+      *
+           READ DEMTRAN
+               AT END
+                   MOVE "Y" TO DEMTRAN-EOF-SWITCH
+               NOT AT END
+                   RELEASE SORT-WORK-AREA FROM DEMAND-TRANSACTION.
+      *
+      *300-SORT-VALID-TRANSACTIONS.  DUMMY MODULE DONE BY SORT PROGRAM.
+      *
+       400-UPDATE-INVENTORY-RECORDS.
+      *
+008900     MOVE LOW-VALUE TO IM-ITEM-NO.
+           MOVE "N" TO DEMTRAN-EOF-SWITCH.
+           PERFORM 420-RETURN-NEXT-DEMAND-TRANSACTION.
+009000     PERFORM 500-PROCESS-DEMAND-GROUP
+009100         UNTIL ALL-RECORDS-PROCESSED.
+      *
+       420-RETURN-NEXT-DEMAND-TRANSACTION.
+      *
+           RETURN SORTWORK INTO DEMAND-TRANSACTION
+               AT END
+                   MOVE "Y" TO DEMTRAN-EOF-SWITCH
+                   MOVE HIGH-VALUE TO DT-ITEM-NO.
+      *
+009900 500-PROCESS-DEMAND-GROUP.
+010000*
+           PERFORM 430-ACCUMULATE-DEMAND-GROUP.
+           PERFORM 520-PROCESS-INVENTORY-MASTER
+               UNTIL IM-ITEM-NO >= ACCUM-ITEM-NO.
+           IF     IM-ITEM-NO = HIGH-VALUE
+              AND ACCUM-ITEM-NO = HIGH-VALUE
+               MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
+           ELSE
+               IF IM-ITEM-NO = ACCUM-ITEM-NO
+                   PERFORM 550-APPLY-DEMAND-RECALCULATION
+               ELSE
+                   PERFORM 560-PRINT-EXCEPTION-LINE.
+      *
+       430-ACCUMULATE-DEMAND-GROUP.
+      *
+           MOVE DT-ITEM-NO TO ACCUM-ITEM-NO.
+           MOVE ZERO       TO ACCUM-TOTAL-DEMAND
+                               ACCUM-PERIOD-COUNT.
+           PERFORM UNTIL ACCUM-ITEM-NO = HIGH-VALUE
+                   OR DT-ITEM-NO NOT = ACCUM-ITEM-NO
+               ADD DT-DEMAND-QUANTITY TO ACCUM-TOTAL-DEMAND
+               ADD 1                  TO ACCUM-PERIOD-COUNT
+               PERFORM 420-RETURN-NEXT-DEMAND-TRANSACTION
+           END-PERFORM.
+      *
+       520-PROCESS-INVENTORY-MASTER.
+      *
+           IF FIRST-EXECUTION
+               PERFORM 530-READ-OLD-MASTER
+               MOVE "N" TO FIRST-EXECUTION-SWITCH
+           ELSE
+               PERFORM 540-WRITE-NEW-MASTER
+               PERFORM 530-READ-OLD-MASTER.
+      *
+       530-READ-OLD-MASTER.
+      *
+           READ OLDMAST INTO INVENTORY-MASTER-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO IM-ITEM-NO.
+      *
+013400 540-WRITE-NEW-MASTER.
+013500*
+           WRITE NEW-MASTER-RECORD FROM INVENTORY-MASTER-RECORD.
+           IF NOT NEWMAST-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON NEWMAST FOR ITEM NUMBER "
+                   IM-ITEM-NO
+               DISPLAY "FILE STATUS CODE IS " NEWMAST-FILE-STATUS
+               MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH.
+014300*
+       550-APPLY-DEMAND-RECALCULATION.
+      *
+           MOVE IM-ITEM-NO       TO RDL-ITEM-NO.
+           MOVE IM-REORDER-POINT TO RDL-OLD-REORDER-POINT.
+           COMPUTE RDL-AVERAGE-DEMAND ROUNDED =
+               ACCUM-TOTAL-DEMAND / ACCUM-PERIOD-COUNT.
+           COMPUTE IM-REORDER-POINT ROUNDED =
+               (ACCUM-TOTAL-DEMAND / ACCUM-PERIOD-COUNT)
+                   * LEAD-TIME-FACTOR.
+           MOVE IM-REORDER-POINT TO RDL-NEW-REORDER-POINT.
+           MOVE REC-DETAIL-LINE  TO REC-PRINT-AREA.
+           WRITE REC-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+       560-PRINT-EXCEPTION-LINE.
+      *
+           MOVE ACCUM-ITEM-NO    TO REL-ITEM-NO.
+           MOVE REC-EXCEPTION-LINE TO REC-PRINT-AREA.
+           WRITE REC-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
