@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID.  VEN1000.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600*
+000700 INPUT-OUTPUT SECTION.
+000800*
+000900 FILE-CONTROL.
+001000*
+           SELECT RCTTRAN  ASSIGN TO "c:\cobol\data\rcttranu.dat".
+           SELECT VENDMAST ASSIGN TO "c:\cobol\data\vendmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                           RECORD KEY IS VM-VENDOR-NO.
+           SELECT SORTWORK ASSIGN TO "c:\cobol\data\sortwk02.dat".
+           SELECT VENRPT   ASSIGN TO "c:\cobol\data\ven1rpt.prn".
+001600*
+001700 DATA DIVISION.
+001800*
+001900 FILE SECTION.
+002000*
+002100 FD  RCTTRAN.
+002400*
+002500 01  TRANSACTION-RECORD      PIC X(23).
+002600*
+       FD  VENDMAST.
+      *
+           COPY "Vendmast.cpy".
+      *
+       FD  VENRPT.
+       01  VEN-PRINT-AREA          PIC X(80).
+      *
+       SD  SORTWORK.
+      *
+       01  SORT-WORK-AREA.
+           05  SW-VENDOR-NO        PIC X(5).
+           05  FILLER              PIC X(18).
+      *
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  SWITCHES.
+           05  TRANSACTION-EOF-SWITCH          PIC X   VALUE "N".
+               88  TRANSACTION-EOF                     VALUE "Y".
+           05  FIRST-VENDOR-SWITCH              PIC X   VALUE "Y".
+               88  FIRST-VENDOR                         VALUE "Y".
+005300*
+       01  CONTROL-FIELDS.
+           05  OLD-VENDOR-NO           PIC X(5).
+      *
+       01  VENDOR-TOTALS.
+           05  VENDOR-TRANSACTION-COUNT PIC 9(5) VALUE ZERO.
+           05  VENDOR-TOTAL-QUANTITY    PIC 9(7) VALUE ZERO.
+      *
+       01  GRAND-TOTALS.
+           05  GRAND-TRANSACTION-COUNT PIC 9(6) VALUE ZERO.
+           05  GRAND-TOTAL-QUANTITY    PIC 9(8) VALUE ZERO.
+      *
+006100 01  RECEIPT-TRANSACTION.
+006300     05  RT-ITEM-NO              PIC X(5).
+           05  RT-VENDOR-NO            PIC X(5).
+           05  RT-RECEIPT-DATE         PIC X(8).
+           05  RT-RECEIPT-QUANTITY-X   PIC X(5).
+           05  RT-RECEIPT-QUANTITY REDEFINES RT-RECEIPT-QUANTITY-X
+                                       PIC 9(5).
+006700*
+       01  VEN-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(33)
+               VALUE "VEN1000 VENDOR PERFORMANCE REPORT".
+      *
+       01  VEN-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "VENDOR NO".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE "VENDOR NAME".
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE "RECEIPTS".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(16) VALUE "TOTAL QUANTITY".
+      *
+       01  VEN-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  VDL-VENDOR-NO           PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  VDL-VENDOR-NAME         PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  VDL-RECEIPT-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(7)  VALUE SPACE.
+           05  VDL-TOTAL-QUANTITY      PIC ZZZ,ZZ9.
+      *
+       01  VEN-NOT-ON-FILE-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  VNL-VENDOR-NO           PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "*** VENDOR NOT ON FILE ***".
+      *
+       01  VEN-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE "GRAND TOTAL".
+           05  FILLER                  PIC X(21) VALUE SPACE.
+           05  VGL-RECEIPT-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  VGL-TOTAL-QUANTITY      PIC ZZZ,ZZ9.
+      *
+008100 PROCEDURE DIVISION.
+008200*
+008300 000-PREPARE-VENDOR-PERFORMANCE-REPORT.
+008400*
+008500     OPEN INPUT  VENDMAST.
+           OPEN OUTPUT VENRPT.
+           MOVE VEN-HEADING-LINE-1 TO VEN-PRINT-AREA.
+           WRITE VEN-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE VEN-HEADING-LINE-2 TO VEN-PRINT-AREA.
+           WRITE VEN-PRINT-AREA AFTER ADVANCING 2 LINES.
+           SORT SORTWORK
+               ON ASCENDING KEY SW-VENDOR-NO
+               INPUT PROCEDURE IS 100-RELEASE-RECEIPT-TRANSACTIONS
+               OUTPUT PROCEDURE IS 300-SUMMARIZE-VENDOR-PERFORMANCE.
+           MOVE GRAND-TRANSACTION-COUNT TO VGL-RECEIPT-COUNT.
+           MOVE GRAND-TOTAL-QUANTITY    TO VGL-TOTAL-QUANTITY.
+           MOVE VEN-GRAND-TOTAL-LINE TO VEN-PRINT-AREA.
+           WRITE VEN-PRINT-AREA AFTER ADVANCING 2 LINES.
+           CLOSE VENDMAST
+                 VENRPT.
+009700     STOP RUN.
+009800*
+       100-RELEASE-RECEIPT-TRANSACTIONS.
+      *
+           OPEN INPUT RCTTRAN.
+           PERFORM 110-RELEASE-NEXT-TRANSACTION
+               UNTIL TRANSACTION-EOF.
+           CLOSE RCTTRAN.
+      *
+       110-RELEASE-NEXT-TRANSACTION.
+      *
+           READ RCTTRAN INTO RECEIPT-TRANSACTION
+               AT END
+                   MOVE "Y" TO TRANSACTION-EOF-SWITCH
+               NOT AT END
+                   RELEASE SORT-WORK-AREA FROM RECEIPT-TRANSACTION.
+      *
+       300-SUMMARIZE-VENDOR-PERFORMANCE.
+      *
+           PERFORM 310-RETURN-RECEIPT-TRANSACTION
+               WITH TEST AFTER
+               UNTIL TRANSACTION-EOF.
+      *
+       310-RETURN-RECEIPT-TRANSACTION.
+      *
+           RETURN SORTWORK INTO RECEIPT-TRANSACTION
+               AT END
+                   MOVE "Y" TO TRANSACTION-EOF-SWITCH
+                   IF NOT FIRST-VENDOR
+                       PERFORM 330-PRINT-VENDOR-LINE
+                   END-IF.
+           IF NOT TRANSACTION-EOF
+               EVALUATE TRUE
+                   WHEN FIRST-VENDOR
+                       MOVE RT-VENDOR-NO TO OLD-VENDOR-NO
+                       MOVE "N" TO FIRST-VENDOR-SWITCH
+                   WHEN RT-VENDOR-NO NOT = OLD-VENDOR-NO
+                       PERFORM 330-PRINT-VENDOR-LINE
+                       MOVE RT-VENDOR-NO TO OLD-VENDOR-NO
+               END-EVALUATE
+               PERFORM 320-ACCUMULATE-VENDOR-TOTALS.
+      *
+       320-ACCUMULATE-VENDOR-TOTALS.
+      *
+           ADD 1 TO VENDOR-TRANSACTION-COUNT.
+           ADD RT-RECEIPT-QUANTITY TO VENDOR-TOTAL-QUANTITY.
+      *
+       330-PRINT-VENDOR-LINE.
+      *
+           MOVE OLD-VENDOR-NO TO VM-VENDOR-NO.
+           READ VENDMAST
+               INVALID KEY
+                   MOVE OLD-VENDOR-NO TO VNL-VENDOR-NO
+                   MOVE VEN-NOT-ON-FILE-LINE TO VEN-PRINT-AREA
+               NOT INVALID KEY
+                   MOVE OLD-VENDOR-NO      TO VDL-VENDOR-NO
+                   MOVE VM-VENDOR-NAME     TO VDL-VENDOR-NAME
+                   MOVE VENDOR-TRANSACTION-COUNT TO VDL-RECEIPT-COUNT
+                   MOVE VENDOR-TOTAL-QUANTITY    TO VDL-TOTAL-QUANTITY
+                   MOVE VEN-DETAIL-LINE TO VEN-PRINT-AREA.
+           WRITE VEN-PRINT-AREA AFTER ADVANCING 1 LINES.
+           ADD VENDOR-TRANSACTION-COUNT TO GRAND-TRANSACTION-COUNT.
+           ADD VENDOR-TOTAL-QUANTITY    TO GRAND-TOTAL-QUANTITY.
+           MOVE ZERO TO VENDOR-TRANSACTION-COUNT.
+           MOVE ZERO TO VENDOR-TOTAL-QUANTITY.
+      *
