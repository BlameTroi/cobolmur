@@ -10,11 +10,17 @@
 001000*
            SELECT RCTTRAN  ASSIGN TO "c:\cobol\data\rcttranu.dat".
            SELECT OLDMAST  ASSIGN TO "c:\cobol\data\oldmast.dat".
+           SELECT VENDMAST ASSIGN TO "c:\cobol\data\vendmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                           RECORD KEY IS VM-VENDOR-NO.
 001200     SELECT NEWMAST  ASSIGN TO "c:\cobol\data\newmast.dat"
                            FILE STATUS IS NEWMAST-FILE-STATUS.
 001400     SELECT ERRTRAN  ASSIGN TO "c:\cobol\data\errtran.dat"
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
            SELECT SORTWORK ASSIGN TO "c:\cobol\data\sortwk01.dat".
+           SELECT VALRPT   ASSIGN TO "c:\cobol\data\srt1val.prn".
+           SELECT BATCHLOG ASSIGN TO "c:\cobol\data\batchlog.dat".
 001600*                                                                         
 001700 DATA DIVISION.                                                           
 001800*                                                                         
@@ -26,16 +32,27 @@
 002600*                                                                         
 002700 FD  OLDMAST.
 003000*                                                                         
-003100 01  OLD-MASTER-RECORD       PIC X(70).
+003100 01  OLD-MASTER-RECORD       PIC X(85).
 003200*                                                                         
+       FD  VENDMAST.
+      *
+           COPY "Vendmast.cpy".
+      *
 003300 FD  NEWMAST.
 003600*                                                                         
-003700 01  NEW-MASTER-RECORD       PIC X(70).
+003700 01  NEW-MASTER-RECORD       PIC X(85).
 003800*                                                                         
 003900 FD  ERRTRAN.
 004200*                                                                         
 004300 01  ERROR-TRANSACTION       PIC X(23).
 004400*
+       FD  VALRPT.
+       01  VAL-PRINT-AREA          PIC X(80).
+      *
+       FD  BATCHLOG.
+      *
+       COPY "Batchlog.cpy".
+      *
        SD  SORTWORK.
       *
        01  SORT-WORK-AREA.
@@ -60,6 +77,53 @@
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
       *
+       01  VALIDATION-REPORT-FIELDS.
+           05  VAL-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+           05  VAL-ERROR-MESSAGE       PIC X(40).
+           05  VAL-WARNING-COUNT       PIC 9(5) VALUE ZERO.
+      *
+       01  RECONCILIATION-COUNTERS.
+           05  RECORDS-READ-COUNT      PIC 9(7) VALUE ZERO.
+           05  RECORDS-WRITTEN-COUNT   PIC 9(7) VALUE ZERO.
+      *
+       01  RUN-DATE-FIELDS.
+           05  CURRENT-DATE-AND-TIME.
+               10  RUN-DATE            PIC 9(8).
+               10  FILLER              PIC X(18).
+      *
+       01  VAL-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(35)
+               VALUE "SRT1000 VALIDATION-FAILURE REPORT".
+      *
+       01  VAL-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "VENDOR NO".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE "ERROR MESSAGE".
+      *
+       01  VAL-ERROR-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  VEL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(8)  VALUE SPACE.
+           05  VEL-VENDOR-NO           PIC X(5).
+           05  FILLER                  PIC X(7)  VALUE SPACE.
+           05  VEL-ERROR-MESSAGE       PIC X(40).
+      *
+       01  VAL-SUMMARY-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL VALIDATION FAILURES: ".
+           05  VSL-ERROR-COUNT         PIC ZZ,ZZ9.
+
+       01  VAL-WARNING-SUMMARY-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "TOTAL ON-ORDER SAFEGUARDS: ".
+           05  VWSL-WARNING-COUNT      PIC ZZ,ZZ9.
+      *
 006100 01  RECEIPT-TRANSACTION.
 006300     05  RT-ITEM-NO              PIC X(5).
            05  RT-VENDOR-NO            PIC X(5).
@@ -78,6 +142,9 @@
                10  IM-REORDER-POINT    PIC S9(5).
                10  IM-ON-HAND          PIC S9(5).
                10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
 006700*
 008100 PROCEDURE DIVISION.                                                      
 008200*                                                                         
@@ -85,17 +152,34 @@
 008400*                                                                         
 008500     OPEN INPUT  OLDMAST
 008600                 RCTTRAN
+                        VENDMAST
 008700          OUTPUT NEWMAST
 008800                 ERRTRAN.
+           OPEN OUTPUT VALRPT.
+           OPEN EXTEND BATCHLOG.
+           MOVE VAL-HEADING-LINE-1 TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE VAL-HEADING-LINE-2 TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 2 LINES.
            SORT SORTWORK
                ON ASCENDING KEY SW-ITEM-NO
                INPUT PROCEDURE IS 100-EDIT-RECEIPT-TRANSACTIONS
                OUTPUT PROCEDURE IS 400-UPDATE-INVENTORY-RECORDS.
+           MOVE VAL-ERROR-COUNT TO VSL-ERROR-COUNT.
+           MOVE VAL-SUMMARY-LINE TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE VAL-WARNING-COUNT TO VWSL-WARNING-COUNT.
+           MOVE VAL-WARNING-SUMMARY-LINE TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 1 LINES.
+           CLOSE VALRPT.
+           PERFORM 600-WRITE-BATCH-LOG-RECORD.
+           CLOSE BATCHLOG.
 009200     CLOSE RCTTRAN
 009300           OLDMAST
+                 VENDMAST
 009500           NEWMAST
                  ERRTRAN.
-009700     STOP RUN.                                                            
+009700     STOP RUN.
 009800*
        100-EDIT-RECEIPT-TRANSACTIONS.
       *
@@ -110,24 +194,49 @@
                IF VALID-TRANSACTION
                    PERFORM 230-RELEASE-VALID-TRANSACTION
                ELSE
-                   PERFORM 240-WRITE-ERROR-TRANSACTION.
+                   PERFORM 240-WRITE-ERROR-TRANSACTION
+                   PERFORM 245-PRINT-VALIDATION-FAILURE-LINE.
       *
        210-READ-RECEIPT-TRANSACTION.
       *
            READ RCTTRAN INTO RECEIPT-TRANSACTION
                AT END
-                   MOVE "Y" TO TRANSACTION-EOF-SWITCH.
+                   MOVE "Y" TO TRANSACTION-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO RECORDS-READ-COUNT
+           END-READ.
       *
        220-EDIT-TRANSACTION-FIELDS.
       *
            MOVE "Y" TO VALID-TRANSACTION-SWITCH.
-           IF       RT-ITEM-NO NOT NUMERIC
-                 OR RT-VENDOR-NO NOT NUMERIC
-                 OR RT-RECEIPT-QUANTITY-X NOT NUMERIC
+           MOVE SPACE TO VAL-ERROR-MESSAGE.
+           EVALUATE TRUE
+               WHEN RT-ITEM-NO NOT NUMERIC
+                   MOVE "ITEM NUMBER IS NOT NUMERIC" TO
+                       VAL-ERROR-MESSAGE
+               WHEN RT-VENDOR-NO NOT NUMERIC
+                   MOVE "VENDOR NUMBER IS NOT NUMERIC" TO
+                       VAL-ERROR-MESSAGE
+               WHEN RT-RECEIPT-QUANTITY-X NOT NUMERIC
+                   MOVE "RECEIPT QUANTITY IS NOT NUMERIC" TO
+                       VAL-ERROR-MESSAGE
+               WHEN OTHER
+                   PERFORM 225-VALIDATE-VENDOR-NUMBER
+           END-EVALUATE.
+           IF VAL-ERROR-MESSAGE NOT = SPACE
                MOVE "N" TO VALID-TRANSACTION-SWITCH.
+      *
+       225-VALIDATE-VENDOR-NUMBER.
+      *
+           MOVE RT-VENDOR-NO TO VM-VENDOR-NO.
+           READ VENDMAST
+               INVALID KEY
+                   MOVE "VENDOR NUMBER NOT ON FILE" TO
+                       VAL-ERROR-MESSAGE.
       *
        230-RELEASE-VALID-TRANSACTION.
       *
+           ADD 1 TO RECORDS-WRITTEN-COUNT.
            RELEASE SORT-WORK-AREA FROM RECEIPT-TRANSACTION.
       *
 014800 240-WRITE-ERROR-TRANSACTION.
@@ -138,6 +247,15 @@
                    RT-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS.
 015700*
+       245-PRINT-VALIDATION-FAILURE-LINE.
+      *
+           ADD 1 TO VAL-ERROR-COUNT.
+           MOVE RT-ITEM-NO        TO VEL-ITEM-NO.
+           MOVE RT-VENDOR-NO      TO VEL-VENDOR-NO.
+           MOVE VAL-ERROR-MESSAGE TO VEL-ERROR-MESSAGE.
+           MOVE VAL-ERROR-LINE    TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
       *300-SORT-VALID-TRANSACTIONS.  DUMMY MODULE DONE BY SORT PROGRAM.
       *
        400-UPDATE-INVENTORY-RECORDS.
@@ -158,6 +276,8 @@
                IF IM-ITEM-NO = RT-ITEM-NO
                    PERFORM 550-APPLY-RECEIPT-TRANSACTION
                ELSE
+                   SUBTRACT 1 FROM RECORDS-WRITTEN-COUNT
+                   ADD 1 TO VAL-ERROR-COUNT
                    PERFORM 240-WRITE-ERROR-TRANSACTION.
       *
        510-RETURN-RECEIPT-TRANSACTION.
@@ -192,6 +312,41 @@
 014300*
        550-APPLY-RECEIPT-TRANSACTION.
       *
+           IF IM-ON-ORDER <= ZERO
+               PERFORM 555-WARN-RECEIPT-AGAINST-ZERO-ON-ORDER.
            ADD RT-RECEIPT-QUANTITY TO IM-ON-HAND.
            SUBTRACT RT-RECEIPT-QUANTITY FROM IM-ON-ORDER.
+           IF IM-ON-ORDER < ZERO
+               PERFORM 556-SAFEGUARD-NEGATIVE-ON-ORDER.
+      *
+       555-WARN-RECEIPT-AGAINST-ZERO-ON-ORDER.
+      *
+           ADD 1 TO VAL-WARNING-COUNT.
+           MOVE IM-ITEM-NO          TO VEL-ITEM-NO.
+           MOVE RT-VENDOR-NO        TO VEL-VENDOR-NO.
+           MOVE "RECEIPT AGAINST ZERO ON-ORDER QTY" TO
+               VEL-ERROR-MESSAGE.
+           MOVE VAL-ERROR-LINE      TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+       556-SAFEGUARD-NEGATIVE-ON-ORDER.
+      *
+           MOVE ZERO TO IM-ON-ORDER.
+           ADD 1 TO VAL-WARNING-COUNT.
+           MOVE IM-ITEM-NO          TO VEL-ITEM-NO.
+           MOVE RT-VENDOR-NO        TO VEL-VENDOR-NO.
+           MOVE "ON-ORDER WENT NEGATIVE -- RESET TO ZERO" TO
+               VEL-ERROR-MESSAGE.
+           MOVE VAL-ERROR-LINE      TO VAL-PRINT-AREA.
+           WRITE VAL-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+       600-WRITE-BATCH-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "SRT1000"             TO BL-JOB-NAME.
+           MOVE RUN-DATE               TO BL-RUN-DATE.
+           MOVE RECORDS-READ-COUNT     TO BL-RECORDS-READ.
+           MOVE RECORDS-WRITTEN-COUNT  TO BL-RECORDS-WRITTEN.
+           MOVE VAL-ERROR-COUNT        TO BL-RECORDS-REJECTED.
+           WRITE BATCH-LOG-RECORD.
       *
