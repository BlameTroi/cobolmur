@@ -0,0 +1,7 @@
+       01  BATCH-LOG-RECORD.
+      *
+           05  BL-JOB-NAME             PIC X(8).
+           05  BL-RUN-DATE             PIC 9(8).
+           05  BL-RECORDS-READ         PIC 9(7).
+           05  BL-RECORDS-WRITTEN      PIC 9(7).
+           05  BL-RECORDS-REJECTED     PIC 9(7).
