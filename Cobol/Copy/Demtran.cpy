@@ -0,0 +1,7 @@
+       01  DEMAND-TRANSACTION.
+      *
+           05  DT-ITEM-NO              PIC X(5).
+           05  DT-PERIOD                PIC 9(6).
+           05  DT-DEMAND-QUANTITY-X     PIC X(5).
+           05  DT-DEMAND-QUANTITY REDEFINES DT-DEMAND-QUANTITY-X
+                                        PIC 9(5).
