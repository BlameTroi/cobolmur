@@ -0,0 +1,10 @@
+       01  VENDOR-MASTER-RECORD.
+      *
+           05  VM-VENDOR-NO            PIC X(5).
+           05  VM-VENDOR-NAME          PIC X(30).
+           05  VM-VENDOR-ADDRESS.
+               10  VM-STREET-ADDRESS   PIC X(25).
+               10  VM-CITY             PIC X(15).
+               10  VM-STATE            PIC X(2).
+               10  VM-ZIP-CODE         PIC X(10).
+           05  VM-VENDOR-PHONE         PIC X(12).
