@@ -6,15 +6,43 @@
 
        INPUT-OUTPUT SECTION.
 
+       FILE-CONTROL.
+
+           select DATEIN  assign to "c:\cobol\data\dateinl.dat"
+                          organization is line sequential.
+           select DATEOUT assign to "c:\cobol\data\dateoutl.dat"
+                          organization is line sequential.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       fd  DATEIN.
+       01  date-input-record.
+           05  dir-date-1              pic 9(5).
+           05  dir-date-2              pic 9(5).
+
+       fd  DATEOUT.
+       01  date-output-record.
+           05  dor-date-1              pic 9(5).
+           05  filler                  pic X(3)    value space.
+           05  dor-date-2              pic 9(5).
+           05  filler                  pic X(3)    value space.
+           05  dor-elapsed-days        pic z(5).
+           05  filler                  pic X(19)   value space.
+
        WORKING-STORAGE SECTION.
 
        01  switches.
            05  end-of-session-switch   pic X       value "N".
                88  end-of-session                  value "Y" "y".
+           05  processing-mode-switch  pic X       value "I".
+               88  batch-mode                      value "B" "b".
+               88  valid-mode                      value "I" "i"
+                                                          "B" "b".
+           05  dateinput-eof-switch    pic X       value "N".
+               88  dateinput-eof                   value "Y".
+
 
        01  user-entries.
 
@@ -43,11 +71,28 @@
 
        000-calculate-elapsed-days.
 
-           perform 100-calculate-elapsed-days
-               until end-of-session.
+           perform 050-get-processing-mode.
+           if batch-mode
+               perform 200-batch-calculate-elapsed-days
+           else
+               perform 100-calculate-elapsed-days
+                   until end-of-session.
            display "End of session.".
            stop run.
 
+       050-get-processing-mode.
+
+           display "-----------------------------------------------".
+           display "Enter I for interactive mode or B for batch mode".
+           display "(file-driven). . .".
+           move "N" to end-of-session-switch.
+           perform until valid-mode
+               accept processing-mode-switch
+               if not valid-mode
+                   display "You must enter 'I' or 'B'."
+               end-if
+           end-perform.
+
        100-calculate-elapsed-days.
 
            display "-----------------------------------------------".
@@ -85,6 +130,33 @@
            if year-remainder = 0
                compute total-days = total-days - 1.
 
+       200-batch-calculate-elapsed-days.
+
+           open input DATEIN.
+           open output DATEOUT.
+           perform 210-read-next-date-record.
+           perform 220-process-date-record
+               until dateinput-eof.
+           close DATEIN
+                 DATEOUT.
+
+       210-read-next-date-record.
+
+           read DATEIN
+               at end
+                   set dateinput-eof to true.
+
+       220-process-date-record.
+
+           move dir-date-1 to date-1.
+           move dir-date-2 to date-2.
+           perform 120-calculate-elapsed-days.
+           move date-1         to dor-date-1.
+           move date-2         to dor-date-2.
+           move elapsed-days   to dor-elapsed-days.
+           write date-output-record.
+           perform 210-read-next-date-record.
+
 
 
 
