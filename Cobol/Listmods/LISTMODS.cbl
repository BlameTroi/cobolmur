@@ -10,7 +10,7 @@
       *                                                                         
        FILE-CONTROL.                                                            
       *                                                                         
-           SELECT SRCEFILE   ASSIGN TO "c:\cobol\rpt3000.cbl"
+           SELECT SRCEFILE   ASSIGN TO WS-SOURCE-FILENAME
                              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MODLIST    ASSIGN TO "c:\cobol\data\modlist.prn".
       *                                                                         
@@ -188,10 +188,11 @@
                    15  FILLER                PIC X.                             
                    15  COMMON-MODULE-FLAG    PIC X.                             
                        88  COMMON-MODULE     VALUE "C".
-               10  MODULE-TYPE-FLAG          PIC X.                             
+               10  MODULE-TYPE-FLAG          PIC X.
                    88  PROGRAM-PARAGRAPH     VALUE "P".
                    88  PROGRAM-SECTION       VALUE "X".
                    88  SUBPROGRAM            VALUE "S".
+                   88  OO-METHOD             VALUE "M".
                10  MODULE-PRINTED-SW         PIC X.                             
                    88  MODULE-PRINTED        VALUE "Y".
                10  TIMES-CALLED              PIC S9(3)    COMP.                 
@@ -222,6 +223,14 @@
                    INDEXED BY SOURCE-WORD-INDEX.                                
            05  SOURCE-WORD-COUNT             PIC S9      COMP.                  
       *                                                                         
+       01  OPERATOR-ENTRIES.
+      *
+           05  WS-SOURCE-FILENAME            PIC X(60)
+               VALUE "c:\cobol\rpt3000.cbl".
+           05  WS-MODULE-SELECTION           PIC X       VALUE "P".
+           05  WS-PRINT-UNCALLED-RESPONSE    PIC X       VALUE "N".
+           05  WS-PRINT-SUBPROGRAMS-RESPONSE PIC X       VALUE "N".
+      *
        01  PROGRAM-CONTROL-SWITCHES.                                            
       *                                                                         
            05  PARAGRAPH-MODULES-SW          PIC X       VALUE "Y".
@@ -317,14 +326,15 @@
            05  RESTART-COUNT              PIC S9(5)    VALUE ZERO.              
            05  PERFORM-COUNT              PIC S9(3)    VALUE ZERO.              
            05  INLINE-PERFORM-COUNT       PIC S9(3)    VALUE ZERO.
-           05  CALL-COUNT                 PIC S9(3)    VALUE ZERO.              
-           05  SORT-COUNT                 PIC S9(3)    VALUE ZERO.              
-           05  MERGE-COUNT                PIC S9(3)    VALUE ZERO.              
-           05  SORT-MERGE-PROCEDURE-COUNT PIC S9(3)    VALUE ZERO.              
-           05  GOTO-COUNT                 PIC S9(3)    VALUE ZERO.              
-           05  NUMBER-OF-CALLS            PIC S9(3)    VALUE ZERO.              
-           05  PERIOD-COUNT               PIC S9       VALUE ZERO.              
-      *                                                                         
+           05  CALL-COUNT                 PIC S9(3)    VALUE ZERO.
+           05  SORT-COUNT                 PIC S9(3)    VALUE ZERO.
+           05  MERGE-COUNT                PIC S9(3)    VALUE ZERO.
+           05  SORT-MERGE-PROCEDURE-COUNT PIC S9(3)    VALUE ZERO.
+           05  GOTO-COUNT                 PIC S9(3)    VALUE ZERO.
+           05  NUMBER-OF-CALLS            PIC S9(3)    VALUE ZERO.
+           05  PERIOD-COUNT               PIC S9       VALUE ZERO.
+           05  METHOD-COUNT               PIC S9(3)    VALUE ZERO.
+      *
        01  RECORD-LOCATOR-NUMBERS          COMP.                                
       *                                                                         
            05  FIRST-PD-RECORD-NO          PIC S9(5)   VALUE ZERO.              
@@ -496,11 +506,13 @@
       *                                                                         
        PROCEDURE DIVISION.                                                      
       *                                                                         
-       0000-PRINT-STRUCTURE-LISTING.                                            
-      *                                                                         
-           OPEN INPUT  SRCEFILE                                                 
-                OUTPUT MODLIST.                                                 
-           PERFORM 1000-GET-HEADING-DATA.                                       
+       0000-PRINT-STRUCTURE-LISTING.
+      *
+           PERFORM 0010-GET-SOURCE-FILENAME.
+           PERFORM 0020-GET-REPORT-SELECTIONS.
+           OPEN INPUT  SRCEFILE
+                OUTPUT MODLIST.
+           PERFORM 1000-GET-HEADING-DATA.
            IF NOT CANCEL-PROGRAM                                                
                PERFORM 2000-LOCATE-FIRST-PROCEDURE                              
                IF NOT CANCEL-PROGRAM                                            
@@ -513,11 +525,37 @@
                            PERFORM 7000-PRINT-PROGRAM-SUMMARY           DEC
                        ELSE                                             DEC
                            PERFORM 7000-PRINT-PROGRAM-SUMMARY.                  
-           CLOSE SRCEFILE                                                       
-                 MODLIST.                                                       
-           STOP RUN.                                                            
-      *                                                                         
-       1000-GET-HEADING-DATA.                                                   
+           CLOSE SRCEFILE
+                 MODLIST.
+           STOP RUN.
+      *
+       0010-GET-SOURCE-FILENAME.
+      *
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "ENTER THE COBOL SOURCE FILE TO BE ANALYZED.".
+           ACCEPT WS-SOURCE-FILENAME.
+      *
+       0020-GET-REPORT-SELECTIONS.
+      *
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "ANALYZE BY PARAGRAPH (P) OR BY SECTION (S)?".
+           ACCEPT WS-MODULE-SELECTION.
+           IF WS-MODULE-SELECTION = "S" OR WS-MODULE-SELECTION = "s"
+               MOVE "N" TO PARAGRAPH-MODULES-SW
+           ELSE
+               MOVE "Y" TO PARAGRAPH-MODULES-SW.
+           DISPLAY "PRINT THE UNCALLED-MODULES SECTION? (Y/N)".
+           ACCEPT WS-PRINT-UNCALLED-RESPONSE.
+           IF WS-PRINT-UNCALLED-RESPONSE = "Y" OR
+                   WS-PRINT-UNCALLED-RESPONSE = "y"
+               MOVE "Y" TO PRINT-UNCALLED-MODULES-SW.
+           DISPLAY "PRINT THE CALLED-SUBPROGRAMS SECTION? (Y/N)".
+           ACCEPT WS-PRINT-SUBPROGRAMS-RESPONSE.
+           IF WS-PRINT-SUBPROGRAMS-RESPONSE = "Y" OR
+                   WS-PRINT-SUBPROGRAMS-RESPONSE = "y"
+               MOVE "Y" TO PRINT-CALLED-SUBPROGRAMS-SW.
+      *
+       1000-GET-HEADING-DATA.
       *                                                                         
            ACCEPT SYSTEM-DATE FROM DATE.                                        
            MOVE SYSTEM-YEAR   TO TODAYS-YEAR.                                   
@@ -544,13 +582,14 @@
            MOVE "N" TO ACTIVE-RECORD-SW.
            PERFORM 1110-READ-SOURCE-FILE                                        
                UNTIL SRCEFILE-EOF                                               
-                  OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                    
+                  OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                    
            IF NOT SRCEFILE-EOF                                                  
-               PERFORM 1130-UNSTRING-SOURCE-LINE                                
+               PERFORM 1130-UNSTRING-SOURCE-LINE
                IF SOURCE-WORD (1) = "PROGRAM-ID"
-                   MOVE SOURCE-WORD (2) TO HDG2-PROGRAM-NAME                    
+                  OR SOURCE-WORD (1) = "CLASS-ID"
+                   MOVE SOURCE-WORD (2) TO HDG2-PROGRAM-NAME
                    MOVE "Y" TO FOUND-SW
-               ELSE                                                             
+               ELSE
                    MOVE "N" TO FOUND-SW
            ELSE                                                                 
                MOVE "Y" TO CANCEL-PROGRAM-SW
@@ -691,7 +730,7 @@
            MOVE "N" TO ACTIVE-RECORD-SW.
            PERFORM 1110-READ-SOURCE-FILE                                        
                UNTIL SRCEFILE-EOF                                               
-                  OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                    
+                  OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                    
            IF NOT SRCEFILE-EOF                                                  
                PERFORM 1130-UNSTRING-SOURCE-LINE                                
                IF SOURCE-WORD (1) = "PROCEDURE"
@@ -710,7 +749,7 @@
            MOVE "N" TO ACTIVE-RECORD-SW.
            PERFORM 1110-READ-SOURCE-FILE                                        
                UNTIL SRCEFILE-EOF                                               
-                  OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                    
+                  OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                    
            PERFORM 1130-UNSTRING-SOURCE-LINE.                                   
            IF SOURCE-WORD (1) = "DECLARATIVES"
                MOVE TOTAL-LINE-COUNT TO FIRST-DECLARATIVE-RECORD-NO             
@@ -727,7 +766,7 @@
            MOVE "N" TO ACTIVE-RECORD-SW.
            PERFORM 1110-READ-SOURCE-FILE                                        
                UNTIL SRCEFILE-EOF                                               
-                  OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                    
+                  OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                    
            PERFORM 1130-UNSTRING-SOURCE-LINE.                                   
            IF SRCEFILE-EOF                                                      
                MOVE "Y" TO CANCEL-PROGRAM-SW
@@ -744,7 +783,7 @@
                MOVE "N" TO ACTIVE-RECORD-SW
                PERFORM 1110-READ-SOURCE-FILE                                    
                    UNTIL SRCEFILE-EOF                                           
-                      OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                
+                      OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                
            IF NOT SRCEFILE-EOF                                                  
                MOVE TOTAL-LINE-COUNT TO FIRST-PROC-NAME-RECORD-NO.              
       *                                                                         
@@ -791,22 +830,28 @@
            ELSE                                                                 
                PERFORM 1110-READ-SOURCE-FILE                                    
                    UNTIL SRCEFILE-EOF                                           
-                      OR (ACTIVE-RECORD AND A-AREA NOT = SPACE).                
+                      OR (ACTIVE-RECORD AND DATA-AREA NOT = SPACE).                
            IF NOT SRCEFILE-EOF                                                  
                IF PARAGRAPH-MODULES                                             
                    IF MODULE-INDEX NOT > MODULE-LIMIT                           
-                      PERFORM 1130-UNSTRING-SOURCE-LINE                         
-                      SET MODULE-NUMBER (MODULE-INDEX) TO MODULE-INDEX          
-                      MOVE SOURCE-WORD (1) TO MODULE-NAME (MODULE-INDEX)        
-                      ADD 1 TO COBOL-MODULE-COUNT                               
-                      IF SOURCE-WORD (2) = "SECTION"
+                      PERFORM 1130-UNSTRING-SOURCE-LINE
+                      SET MODULE-NUMBER (MODULE-INDEX) TO MODULE-INDEX
+                      MOVE SOURCE-WORD (1) TO MODULE-NAME (MODULE-INDEX)
+                      ADD 1 TO COBOL-MODULE-COUNT
+                      IF SOURCE-WORD (1) = "METHOD-ID"
+                          MOVE SOURCE-WORD (2)
+                              TO MODULE-NAME (MODULE-INDEX)
+                          MOVE "M" TO MODULE-TYPE-FLAG (MODULE-INDEX)
+                          ADD 1 TO METHOD-COUNT
+                          SET MODULE-INDEX UP BY 1
+                      ELSE IF SOURCE-WORD (2) = "SECTION"
                           MOVE "X" TO MODULE-TYPE-FLAG (MODULE-INDEX)
-                          ADD 1 TO COBOL-SECTION-COUNT                          
-                          SET MODULE-INDEX UP BY 1                              
-                      ELSE                                                      
+                          ADD 1 TO COBOL-SECTION-COUNT
+                          SET MODULE-INDEX UP BY 1
+                      ELSE
                           MOVE "P" TO MODULE-TYPE-FLAG (MODULE-INDEX)
-                          ADD 1 TO COBOL-PARAGRAPH-COUNT                        
-                          SET MODULE-INDEX UP BY 1                              
+                          ADD 1 TO COBOL-PARAGRAPH-COUNT
+                          SET MODULE-INDEX UP BY 1
                    ELSE                                                         
                        MOVE "Y" TO TABLE-OVERFLOW-SW.
            IF NOT SRCEFILE-EOF                                                  
@@ -2004,6 +2049,9 @@
            MOVE "NUMBER OF SUBPROGRAMS USED:"     TO SL-DESCRIPTION.
            MOVE SUBPROGRAM-COUNT                  TO SL-COUNT.                  
            PERFORM 1180-PRINT-REPORT-LINE.                                      
+           MOVE "NUMBER OF OO METHODS:"        TO SL-DESCRIPTION.
+           MOVE METHOD-COUNT                      TO SL-COUNT.
+           PERFORM 1180-PRINT-REPORT-LINE.
            MOVE "AVG. LINES PER COBOL MODULE:"    TO SL-DESCRIPTION.
            IF COBOL-MODULE-COUNT NOT = ZERO                                     
                DIVIDE PD-LINE-COUNT BY COBOL-MODULE-COUNT                       
