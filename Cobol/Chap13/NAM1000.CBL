@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID.  NAM1000.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600*
+000700 INPUT-OUTPUT SECTION.
+000800*
+000900 FILE-CONTROL.
+001000*
+           SELECT CUSTMAST ASSIGN TO "C:\COBOL\DATA\CUSTMAST.DAT".
+           SELECT NAMRPT   ASSIGN TO "C:\COBOL\DATA\NAM1RPT.PRN".
+001600*
+001700 DATA DIVISION.
+001800*
+001900 FILE SECTION.
+002000*
+       FD  CUSTMAST.
+      *
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-YTD-2          PIC S9(5)V9(2).
+           05  CM-SALES-YTD-3          PIC S9(5)V9(2).
+      *
+       FD  NAMRPT.
+      *
+       01  NAM-PRINT-AREA              PIC X(80).
+      *
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH         PIC X   VALUE "N".
+               88  CUSTMAST-EOF                    VALUE "Y".
+      *
+       01  NAME-CONVERSION-FIELDS.
+           05  FULL-NAME-WORK          PIC X(20).
+           05  PROPER-CASE-WORD        PIC X(10).
+           05  NAME-POINTER            PIC S9(3).
+      *
+       01  STANDARDIZATION-COUNTS.
+           05  RECORDS-PROCESSED       PIC 9(5)    VALUE ZERO.
+           05  NAMES-STANDARDIZED      PIC 9(5)    VALUE ZERO.
+      *
+       01  NAM-HEADING-LINE-1.
+           05  FILLER                  PIC X(15)   VALUE SPACE.
+           05  FILLER                  PIC X(37)
+               VALUE "NAM1000 CUSTOMER NAME STANDARDIZATION".
+      *
+       01  NAM-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  FILLER                  PIC X(9)    VALUE "CUST NO".
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  FILLER                  PIC X(20)   VALUE "OLD NAME".
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  FILLER                  PIC X(20)   VALUE "NEW NAME".
+      *
+       01  NAM-DETAIL-LINE.
+           05  NDL-CUSTOMER-NUMBER     PIC ZZZZ9.
+           05  FILLER                  PIC X(6)    VALUE SPACE.
+           05  NDL-OLD-NAME            PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  NDL-NEW-NAME            PIC X(20).
+      *
+       01  NAM-TOTAL-LINE.
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  FILLER                  PIC X(24)   VALUE
+               "RECORDS PROCESSED:     ".
+           05  NTL-RECORDS-PROCESSED   PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACE.
+           05  FILLER                  PIC X(24)   VALUE
+               "NAMES STANDARDIZED:    ".
+           05  NTL-NAMES-STANDARDIZED  PIC ZZ,ZZ9.
+      *
+008100 PROCEDURE DIVISION.
+008200*
+008300 000-STANDARDIZE-CUSTOMER-NAMES.
+008400*
+008500     OPEN I-O CUSTMAST.
+           OPEN OUTPUT NAMRPT.
+           MOVE NAM-HEADING-LINE-1 TO NAM-PRINT-AREA.
+           WRITE NAM-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE NAM-HEADING-LINE-2 TO NAM-PRINT-AREA.
+           WRITE NAM-PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-NEXT-CUSTMAST-RECORD.
+           PERFORM 200-STANDARDIZE-ONE-RECORD
+               UNTIL CUSTMAST-EOF.
+           PERFORM 300-PRINT-TOTAL-LINE.
+           CLOSE CUSTMAST
+                 NAMRPT.
+009700     STOP RUN.
+009800*
+       100-READ-NEXT-CUSTMAST-RECORD.
+      *
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE.
+      *
+       200-STANDARDIZE-ONE-RECORD.
+      *
+           ADD 1 TO RECORDS-PROCESSED.
+           PERFORM 210-CONVERT-CUSTOMER-NAME.
+           IF FULL-NAME-WORK NOT = CM-CUSTOMER-NAME
+               MOVE CM-CUSTOMER-NUMBER TO NDL-CUSTOMER-NUMBER
+               MOVE CM-CUSTOMER-NAME   TO NDL-OLD-NAME
+               MOVE FULL-NAME-WORK     TO NDL-NEW-NAME
+               MOVE FULL-NAME-WORK     TO CM-CUSTOMER-NAME
+               REWRITE CUSTOMER-MASTER-RECORD
+               MOVE NAM-DETAIL-LINE    TO NAM-PRINT-AREA
+               WRITE NAM-PRINT-AREA AFTER ADVANCING 1 LINES
+               ADD 1 TO NAMES-STANDARDIZED
+           END-IF.
+           PERFORM 100-READ-NEXT-CUSTMAST-RECORD.
+      *
+       210-CONVERT-CUSTOMER-NAME.
+      *
+           MOVE CM-CUSTOMER-NAME TO FULL-NAME-WORK.
+           MOVE FUNCTION LOWER-CASE(FULL-NAME-WORK) TO FULL-NAME-WORK.
+           MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(1:1))
+               TO FULL-NAME-WORK(1:1).
+           MOVE 1 TO NAME-POINTER.
+           UNSTRING FULL-NAME-WORK DELIMITED BY ALL SPACE
+               INTO PROPER-CASE-WORD
+               WITH POINTER NAME-POINTER.
+           IF NAME-POINTER <= 20
+               MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(NAME-POINTER:1))
+                   TO FULL-NAME-WORK(NAME-POINTER:1).
+           UNSTRING FULL-NAME-WORK DELIMITED BY ALL SPACE
+               INTO PROPER-CASE-WORD
+               WITH POINTER NAME-POINTER.
+           IF NAME-POINTER <= 20
+               MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(NAME-POINTER:1))
+                   TO FULL-NAME-WORK(NAME-POINTER:1).
+      *
+       300-PRINT-TOTAL-LINE.
+      *
+           MOVE RECORDS-PROCESSED  TO NTL-RECORDS-PROCESSED.
+           MOVE NAMES-STANDARDIZED TO NTL-NAMES-STANDARDIZED.
+           MOVE NAM-TOTAL-LINE TO NAM-PRINT-AREA.
+           WRITE NAM-PRINT-AREA AFTER ADVANCING 2 LINES.
