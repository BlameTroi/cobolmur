@@ -10,6 +10,8 @@
       *
            SELECT CUSTMAST ASSIGN TO "C:\COBOL\DATA\CUSTMAST.DAT".
            SELECT SALESRPT ASSIGN TO "C:\COBOL\DATA\SALESRPT.PRN".
+           SELECT SALESCSV ASSIGN TO "C:\COBOL\DATA\SALESRPT.CSV"
+                           ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
       *
@@ -24,10 +26,16 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-YTD-2          PIC S9(5)V9(2).
+           05  CM-SALES-YTD-3          PIC S9(5)V9(2).
       *
        FD  SALESRPT.
       *
        01  PRINT-AREA      PIC X(132).
+      *
+       FD  SALESCSV.
+      *
+       01  CSV-RECORD      PIC X(100).
       *
        WORKING-STORAGE SECTION.
       *
@@ -36,12 +44,45 @@
                88  CUSTMAST-EOF                VALUE "Y".
            05  FIRST-RECORD-SWITCH     PIC X   VALUE "Y".
                88  FIRST-RECORD                VALUE "Y".
+           05  RECORD-QUALIFIES-SWITCH PIC X   VALUE "N".
+               88  RECORD-QUALIFIES            VALUE "Y".
+           05  OUTPUT-FORMAT-SWITCH    PIC X   VALUE "P".
+               88  PRINTED-FORMAT              VALUE "P" "p".
+               88  CSV-FORMAT                  VALUE "C" "c".
+               88  VALID-OUTPUT-FORMAT         VALUE "P" "p" "C" "c".
+      *
+       01  REPORT-FILTER-FIELDS.
+           05  FILTER-BRANCH-NUMBER    PIC 99  VALUE ZERO.
+           05  FILTER-SALESREP-NUMBER  PIC 99  VALUE ZERO.
+      *
+       01  CSV-FIELDS.
+           05  CSV-LINE                PIC X(100).
+           05  CSV-AMOUNT-1            PIC -(6)9.99.
+           05  CSV-AMOUNT-2            PIC -(6)9.99.
+           05  CSV-AMOUNT-3            PIC -(6)9.99.
+           05  CSV-AMOUNT-4            PIC -(6)9.99.
+           05  CSV-AMOUNT-5            PIC -(6)9.99.
+           05  CSV-AMOUNT-6            PIC -(6)9.99.
       *
        01  CONTROL-FIELDS.
            05  OLD-BRANCH-NUMBER       PIC 99.
+           05  OLD-SALESREP-NUMBER     PIC 99.
       *
        01  CALCULATED-FIELDS.
            05  CHANGE-AMOUNT           PIC S9(7)V99.
+           05  SALES-TAX-AMOUNT        PIC S9(7)V99.
+      *
+       01  TREND-FIELDS.
+           05  RECENT-YEARS-AVERAGE    PIC S9(6)V99.
+           05  PRIOR-YEARS-AVERAGE     PIC S9(6)V99.
+           05  TREND-INDICATOR         PIC X(10).
+      *
+       78  SALES-TAX-RATE              VALUE .0785.
+      *
+       01  PROPER-CASE-FIELDS.
+           05  FULL-NAME-WORK          PIC X(20).
+           05  PROPER-CASE-WORD        PIC X(10).
+           05  NAME-POINTER            PIC S9(3).
       *
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -50,9 +91,14 @@
            05  SPACE-CONTROL   PIC S9.
       *
        01  TOTAL-FIELDS.
+           05  SALESREP-TOTAL-THIS-YTD PIC S9(6)V99    VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-YTD PIC S9(6)V99    VALUE ZERO.
+           05  SALESREP-TOTAL-TAX      PIC S9(6)V99    VALUE ZERO.
            05  BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99    VALUE ZERO.
            05  BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99    VALUE ZERO.
+           05  BRANCH-TOTAL-TAX        PIC S9(6)V99    VALUE ZERO.
            05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99    VALUE ZERO.
+           05  GRAND-TOTAL-TAX         PIC S9(7)V99    VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD    PIC S9(7)V99    VALUE ZERO.
       *
        01  CURRENT-DATE-AND-TIME.
@@ -88,24 +134,34 @@
       *
        01  HEADING-LINE-3.
            05  FILLER      PIC X(8)    VALUE "BRANCH  ".
+           05  FILLER      PIC X(4)    VALUE "REP ".
            05  FILLER      PIC X(20)   VALUE "CUST                ".
            05  FILLER      PIC X(20)   VALUE "            SALES   ".
            05  FILLER      PIC X(20)   VALUE "      SALES         ".
            05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".
-           05  FILLER      PIC X(44)   VALUE SPACE.
+           05  FILLER      PIC X(12)   VALUE "SALES TAX   ".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(5)    VALUE "TREND".
+           05  FILLER      PIC X(21)   VALUE SPACE.
       *
        01  HEADING-LINE-4.
            05  FILLER      PIC X(8)    VALUE " NUM    ".
+           05  FILLER      PIC X(4)    VALUE "NUM ".
            05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".
            05  FILLER      PIC X(20)   VALUE "           THIS YTD ".
            05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".
            05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".
-           05  FILLER      PIC X(44)   VALUE SPACE.
+           05  FILLER      PIC X(12)   VALUE "THIS YTD    ".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(5)    VALUE "(4YR)".
+           05  FILLER      PIC X(21)   VALUE SPACE.
       *
        01  CUSTOMER-LINE.
            05  FILLER               PIC X(2)       VALUE SPACE.
            05  CL-BRANCH-NUMBER     PIC X(2).
-           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(2)       VALUE SPACE.
            05  CL-CUSTOMER-NUMBER   PIC 9(5).
            05  FILLER               PIC X(2)       VALUE SPACE.
            05  CL-CUSTOMER-NAME     PIC X(20).
@@ -117,7 +173,41 @@
            05  CL-CHANGE-AMOUNT     PIC ZZ,ZZ9.99-.
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  CL-CHANGE-PERCENT    PIC ZZ9.9-.
-           05  FILLER               PIC X(47)      VALUE SPACE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-SALES-TAX         PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-TREND             PIC X(10).
+           05  FILLER               PIC X(21)      VALUE SPACE.
+      *
+       01  CARRIED-FORWARD-LINE.
+           05  FILLER               PIC X(27)      VALUE SPACE.
+           05  FILLER               PIC X(10)      VALUE "CAR FWD  ".
+           05  CFL-SALES-THIS-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CFL-SALES-LAST-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(58)      VALUE SPACE.
+      *
+       01  BROUGHT-FORWARD-LINE.
+           05  FILLER               PIC X(27)      VALUE SPACE.
+           05  FILLER               PIC X(10)      VALUE "BRT FWD  ".
+           05  BFL-SALES-THIS-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  BFL-SALES-LAST-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(58)      VALUE SPACE.
+      *
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER               PIC X(27)      VALUE SPACE.
+           05  FILLER               PIC X(10)      VALUE "REP TOTAL".
+           05  STL-SALES-THIS-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  STL-SALES-LAST-YTD   PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  STL-CHANGE-AMOUNT    PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  STL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  STL-SALES-TAX        PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(33)      VALUE " *".
       *
        01  BRANCH-TOTAL-LINE.
            05  FILLER               PIC X(23)      VALUE SPACE.
@@ -129,7 +219,9 @@
            05  BTL-CHANGE-AMOUNT    PIC ZZZ,ZZ9.99-.
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  BTL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER               PIC X(47)      VALUE " *".
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  BTL-SALES-TAX        PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(33)      VALUE " *".
       *
        01  GRAND-TOTAL-LINE.
            05  FILLER               PIC X(23)      VALUE SPACE.
@@ -141,22 +233,49 @@
            05  GTL-CHANGE-AMOUNT    PIC Z,ZZZ,ZZ9.99-.
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  GTL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER               PIC X(47)      VALUE " **".
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  GTL-SALES-TAX        PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(31)      VALUE " **".
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-SALES-REPORT.
       *
-           OPEN INPUT  CUSTMAST
-                OUTPUT SALESRPT.
-           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 050-GET-REPORT-FILTERS.
+           OPEN INPUT  CUSTMAST.
+           IF CSV-FORMAT
+               OPEN OUTPUT SALESCSV
+           ELSE
+               OPEN OUTPUT SALESRPT
+               PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 300-PREPARE-SALES-LINES
                WITH TEST AFTER
                UNTIL CUSTMAST-EOF.
            PERFORM 500-PRINT-GRAND-TOTALS.
-           CLOSE CUSTMAST
-                 SALESRPT.
+           CLOSE CUSTMAST.
+           IF CSV-FORMAT
+               CLOSE SALESCSV
+           ELSE
+               CLOSE SALESRPT.
            STOP RUN.
+      *
+       050-GET-REPORT-FILTERS.
+      *
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "ENTER BRANCH NUMBER TO REPORT, OR 00 FOR ALL".
+           DISPLAY "BRANCHES.".
+           ACCEPT FILTER-BRANCH-NUMBER.
+           DISPLAY "ENTER SALESREP NUMBER TO REPORT, OR 00 FOR ALL".
+           DISPLAY "SALESREPS.".
+           ACCEPT FILTER-SALESREP-NUMBER.
+           PERFORM UNTIL VALID-OUTPUT-FORMAT
+               DISPLAY "ENTER P FOR A PRINTED REPORT OR C FOR A CSV"
+               DISPLAY "EXPORT FILE."
+               ACCEPT OUTPUT-FORMAT-SWITCH
+               IF NOT VALID-OUTPUT-FORMAT
+                   DISPLAY "YOU MUST ENTER 'P' OR 'C'."
+               END-IF
+           END-PERFORM.
       *
        100-FORMAT-REPORT-HEADING.
       *
@@ -172,29 +291,56 @@
            PERFORM 310-READ-CUSTOMER-RECORD.
            EVALUATE TRUE
                WHEN CUSTMAST-EOF
+                   PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 360-PRINT-BRANCH-LINE
                WHEN FIRST-RECORD
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    MOVE "N" TO FIRST-RECORD-SWITCH
-                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                       AND CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER
                    PERFORM 320-PRINT-CUSTOMER-LINE
+               WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 360-PRINT-BRANCH-LINE
                    PERFORM 320-PRINT-CUSTOMER-LINE
-                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
            END-EVALUATE.
       *
        310-READ-CUSTOMER-RECORD.
       *
-           READ CUSTMAST
-               AT END
-                   SET CUSTMAST-EOF TO TRUE.
+           MOVE "N" TO RECORD-QUALIFIES-SWITCH.
+           PERFORM UNTIL CUSTMAST-EOF OR RECORD-QUALIFIES
+               READ CUSTMAST
+                   AT END
+                       SET CUSTMAST-EOF TO TRUE
+                   NOT AT END
+                       IF (FILTER-BRANCH-NUMBER = ZERO OR
+                           CM-BRANCH-NUMBER = FILTER-BRANCH-NUMBER)
+                          AND (FILTER-SALESREP-NUMBER = ZERO OR
+                           CM-SALESREP-NUMBER = FILTER-SALESREP-NUMBER)
+                           SET RECORD-QUALIFIES TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
       *
        320-PRINT-CUSTOMER-LINE.
       *
-           IF LINE-COUNT > LINES-ON-PAGE
-               PERFORM 330-PRINT-HEADING-LINES.
+           IF PRINTED-FORMAT AND LINE-COUNT > LINES-ON-PAGE
+               IF NOT FIRST-RECORD
+                   PERFORM 332-PRINT-CARRIED-FORWARD-LINE
+               END-IF
+               PERFORM 330-PRINT-HEADING-LINES
+               IF NOT FIRST-RECORD
+                   PERFORM 334-PRINT-BROUGHT-FORWARD-LINE
+               END-IF
+           END-IF.
            EVALUATE TRUE
                WHEN FIRST-RECORD
                    MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
@@ -203,8 +349,19 @@
                WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
                    MOVE SPACE TO CL-BRANCH-NUMBER
            END-EVALUATE.
+           EVALUATE TRUE
+               WHEN FIRST-RECORD
+                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+               WHEN OTHER
+                   MOVE SPACE TO CL-SALESREP-NUMBER
+           END-EVALUATE.
            MOVE CM-CUSTOMER-NUMBER   TO CL-CUSTOMER-NUMBER.
-           MOVE CM-CUSTOMER-NAME     TO CL-CUSTOMER-NAME.
+           PERFORM 327-CONVERT-CUSTOMER-NAME.
+           MOVE FULL-NAME-WORK       TO CL-CUSTOMER-NAME.
            MOVE CM-SALES-THIS-YTD    TO CL-SALES-THIS-YTD.
            MOVE CM-SALES-LAST-YTD    TO CL-SALES-LAST-YTD.
            COMPUTE CHANGE-AMOUNT =
@@ -217,11 +374,90 @@
                    CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
                    ON SIZE ERROR
                        MOVE 999.9 TO CL-CHANGE-PERCENT.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 1 TO SPACE-CONTROL.
-           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           COMPUTE SALES-TAX-AMOUNT ROUNDED =
+               CM-SALES-THIS-YTD * SALES-TAX-RATE.
+           MOVE SALES-TAX-AMOUNT TO CL-SALES-TAX.
+           PERFORM 328-COMPUTE-SALES-TREND.
+           MOVE TREND-INDICATOR TO CL-TREND.
+           IF CSV-FORMAT
+               PERFORM 325-WRITE-CSV-DETAIL-LINE
+           ELSE
+               MOVE CUSTOMER-LINE TO PRINT-AREA
+               PERFORM 350-WRITE-REPORT-LINE
+               MOVE 1 TO SPACE-CONTROL
+           END-IF.
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           ADD SALES-TAX-AMOUNT  TO SALESREP-TOTAL-TAX.
+      *
+       327-CONVERT-CUSTOMER-NAME.
+      *
+           MOVE CM-CUSTOMER-NAME TO FULL-NAME-WORK.
+           MOVE FUNCTION LOWER-CASE(FULL-NAME-WORK) TO FULL-NAME-WORK.
+           MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(1:1))
+               TO FULL-NAME-WORK(1:1).
+           MOVE 1 TO NAME-POINTER.
+           UNSTRING FULL-NAME-WORK DELIMITED BY ALL SPACE
+               INTO PROPER-CASE-WORD
+               WITH POINTER NAME-POINTER.
+           IF NAME-POINTER <= 20
+               MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(NAME-POINTER:1))
+                   TO FULL-NAME-WORK(NAME-POINTER:1).
+           UNSTRING FULL-NAME-WORK DELIMITED BY ALL SPACE
+               INTO PROPER-CASE-WORD
+               WITH POINTER NAME-POINTER.
+           IF NAME-POINTER <= 20
+               MOVE FUNCTION UPPER-CASE(FULL-NAME-WORK(NAME-POINTER:1))
+                   TO FULL-NAME-WORK(NAME-POINTER:1).
+      *
+       325-WRITE-CSV-DETAIL-LINE.
+      *
+           MOVE CM-SALES-THIS-YTD TO CSV-AMOUNT-1.
+           MOVE CM-SALES-LAST-YTD TO CSV-AMOUNT-2.
+           MOVE CHANGE-AMOUNT     TO CSV-AMOUNT-3.
+           MOVE SALES-TAX-AMOUNT  TO CSV-AMOUNT-4.
+           MOVE CM-SALES-YTD-2    TO CSV-AMOUNT-5.
+           MOVE CM-SALES-YTD-3    TO CSV-AMOUNT-6.
+           STRING "DETAIL"                         DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   CM-BRANCH-NUMBER                 DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   CM-SALESREP-NUMBER                DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   CM-CUSTOMER-NUMBER                DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(FULL-NAME-WORK)     DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-1)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-2)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-3)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-4)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-5)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-6)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(TREND-INDICATOR)    DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
+      *
+       328-COMPUTE-SALES-TREND.
+      *
+           COMPUTE RECENT-YEARS-AVERAGE ROUNDED =
+               (CM-SALES-THIS-YTD + CM-SALES-LAST-YTD) / 2.
+           COMPUTE PRIOR-YEARS-AVERAGE ROUNDED =
+               (CM-SALES-YTD-2 + CM-SALES-YTD-3) / 2.
+           EVALUATE TRUE
+               WHEN RECENT-YEARS-AVERAGE > PRIOR-YEARS-AVERAGE
+                   MOVE "UP" TO TREND-INDICATOR
+               WHEN RECENT-YEARS-AVERAGE < PRIOR-YEARS-AVERAGE
+                   MOVE "DOWN" TO TREND-INDICATOR
+               WHEN OTHER
+                   MOVE "FLAT" TO TREND-INDICATOR
+           END-EVALUATE.
       *
        330-PRINT-HEADING-LINES.
       *
@@ -239,6 +475,22 @@
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
            MOVE 2 TO SPACE-CONTROL.
+      *
+       332-PRINT-CARRIED-FORWARD-LINE.
+      *
+           MOVE SALESREP-TOTAL-THIS-YTD TO CFL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO CFL-SALES-LAST-YTD.
+           MOVE CARRIED-FORWARD-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+      *
+       334-PRINT-BROUGHT-FORWARD-LINE.
+      *
+           MOVE SALESREP-TOTAL-THIS-YTD TO BFL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO BFL-SALES-LAST-YTD.
+           MOVE BROUGHT-FORWARD-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
       *
        340-WRITE-PAGE-TOP-LINE.
       *
@@ -249,6 +501,60 @@
       *
            WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
            ADD SPACE-CONTROL TO LINE-COUNT.
+      *
+       355-PRINT-SALESREP-LINE.
+      *
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+           COMPUTE CHANGE-AMOUNT =
+               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO STL-CHANGE-PERCENT
+           ELSE
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE 999.9 TO STL-CHANGE-PERCENT.
+           MOVE SALESREP-TOTAL-TAX TO STL-SALES-TAX.
+           IF CSV-FORMAT
+               PERFORM 356-WRITE-CSV-SALESREP-LINE
+           ELSE
+               MOVE SALESREP-TOTAL-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+               MOVE 2 TO SPACE-CONTROL
+           END-IF.
+           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
+           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD SALESREP-TOTAL-TAX      TO BRANCH-TOTAL-TAX.
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-TAX.
+      *
+       356-WRITE-CSV-SALESREP-LINE.
+      *
+           MOVE SALESREP-TOTAL-THIS-YTD TO CSV-AMOUNT-1.
+           MOVE SALESREP-TOTAL-LAST-YTD TO CSV-AMOUNT-2.
+           MOVE CHANGE-AMOUNT           TO CSV-AMOUNT-3.
+           MOVE SALESREP-TOTAL-TAX      TO CSV-AMOUNT-4.
+           STRING "REP TOTAL"                        DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   OLD-BRANCH-NUMBER                 DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   OLD-SALESREP-NUMBER                DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-1)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-2)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-3)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-4)       DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
       *
        360-PRINT-BRANCH-LINE.
       *
@@ -264,14 +570,44 @@
                    CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
                    ON SIZE ERROR
                        MOVE 999.9 TO BTL-CHANGE-PERCENT.
-           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
-           MOVE 1 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 2 TO SPACE-CONTROL.
+           MOVE BRANCH-TOTAL-TAX TO BTL-SALES-TAX.
+           IF CSV-FORMAT
+               PERFORM 365-WRITE-CSV-BRANCH-LINE
+           ELSE
+               MOVE BRANCH-TOTAL-LINE TO PRINT-AREA
+               MOVE 1 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+               MOVE 2 TO SPACE-CONTROL
+           END-IF.
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD BRANCH-TOTAL-TAX      TO GRAND-TOTAL-TAX.
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.
+           MOVE ZERO TO BRANCH-TOTAL-TAX.
+      *
+       365-WRITE-CSV-BRANCH-LINE.
+      *
+           MOVE BRANCH-TOTAL-THIS-YTD TO CSV-AMOUNT-1.
+           MOVE BRANCH-TOTAL-LAST-YTD TO CSV-AMOUNT-2.
+           MOVE CHANGE-AMOUNT         TO CSV-AMOUNT-3.
+           MOVE BRANCH-TOTAL-TAX      TO CSV-AMOUNT-4.
+           STRING "BRANCH TOTAL"                     DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   OLD-BRANCH-NUMBER                 DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-1)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-2)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-3)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-4)       DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
       *
        500-PRINT-GRAND-TOTALS.
       *
@@ -287,6 +623,33 @@
                    CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD
                    ON SIZE ERROR
                        MOVE 999.9 TO GTL-CHANGE-PERCENT.
-           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
-           MOVE 2 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE GRAND-TOTAL-TAX TO GTL-SALES-TAX.
+           IF CSV-FORMAT
+               PERFORM 505-WRITE-CSV-GRAND-LINE
+           ELSE
+               MOVE GRAND-TOTAL-LINE TO PRINT-AREA
+               MOVE 2 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE
+           END-IF.
+      *
+       505-WRITE-CSV-GRAND-LINE.
+      *
+           MOVE GRAND-TOTAL-THIS-YTD TO CSV-AMOUNT-1.
+           MOVE GRAND-TOTAL-LAST-YTD TO CSV-AMOUNT-2.
+           MOVE CHANGE-AMOUNT        TO CSV-AMOUNT-3.
+           MOVE GRAND-TOTAL-TAX      TO CSV-AMOUNT-4.
+           STRING "GRAND TOTAL"                      DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-1)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-2)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-3)       DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-4)       DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
