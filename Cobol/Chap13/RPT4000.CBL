@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300 PROGRAM-ID.  RPT4000.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600*
+000700 INPUT-OUTPUT SECTION.
+000800*
+000900 FILE-CONTROL.
+
+           SELECT RCTTRAN  ASSIGN TO "c:\cobol\data\rcttranl.dat"
+                           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGERPT   ASSIGN TO "C:\COBOL\DATA\RCVAGE.PRN".
+001600*
+001700 DATA DIVISION.
+001800*
+001900 FILE SECTION.
+002000*
+002100 FD  RCTTRAN.
+      *
+       01  RECEIPT-TRANSACTION.
+           05  RT-ITEM-NO              PIC X(5).
+           05  RT-VENDOR-NO            PIC X(5).
+           05  RT-RECEIPT-DATE         PIC 9(5).
+           05  FILLER                  PIC X(3).
+           05  RT-RECEIPT-QUANTITY     PIC S9(5).
+      *
+       FD  AGERPT.
+       01  PRINT-AREA                  PIC X(132).
+      *
+004500 WORKING-STORAGE SECTION.
+004600*
+004700 01  SWITCHES.
+           05  RCTTRAN-EOF-SWITCH      PIC X   VALUE "N".
+               88  RCTTRAN-EOF                 VALUE "Y".
+      *
+       01  AS-OF-DATE.
+           05  AOD-YEAR                PIC 9(2).
+           05  AOD-DAYS                PIC 9(3).
+      *
+       01  WORK-DATE.
+           05  WORK-YEAR               PIC 9(2).
+           05  WORK-DAYS               PIC 9(3).
+      *
+       01  DATE-WORK-FIELDS.
+           05  TOTAL-DAYS              PIC S9(5).
+           05  AS-OF-TOTAL-DAYS        PIC S9(5).
+           05  RECEIPT-TOTAL-DAYS      PIC S9(5).
+           05  ELAPSED-DAYS            PIC S9(5).
+           05  YEAR-REMAINDER          PIC S9.
+           05  LEAP-YEARS              PIC S9(3).
+      *
+       01  AGING-BUCKET-COUNTERS.
+           05  BUCKET-1-COUNT          PIC 9(5) VALUE ZERO.
+           05  BUCKET-2-COUNT          PIC 9(5) VALUE ZERO.
+           05  BUCKET-3-COUNT          PIC 9(5) VALUE ZERO.
+           05  BUCKET-4-COUNT          PIC 9(5) VALUE ZERO.
+      *
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  SPACE-CONTROL   PIC S9.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(20)  VALUE SPACE.
+           05  FILLER          PIC X(30)
+               VALUE "RECEIPT-AGING REPORT".
+      *
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(2)  VALUE SPACE.
+           05  FILLER          PIC X(7)  VALUE "ITEM NO".
+           05  FILLER          PIC X(3)  VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE "VENDOR NO".
+           05  FILLER          PIC X(5)  VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE "RECEIPT DATE".
+           05  FILLER          PIC X(4)  VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE "ELAPSED DAYS".
+           05  FILLER          PIC X(4)  VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE "AGE BUCKET".
+      *
+       01  DETAIL-LINE.
+           05  FILLER          PIC X(2)  VALUE SPACE.
+           05  DL-ITEM-NO      PIC X(5).
+           05  FILLER          PIC X(5)  VALUE SPACE.
+           05  DL-VENDOR-NO    PIC X(5).
+           05  FILLER          PIC X(8)  VALUE SPACE.
+           05  DL-RECEIPT-DATE PIC 9(5).
+           05  FILLER          PIC X(9)  VALUE SPACE.
+           05  DL-ELAPSED-DAYS PIC Z(4)9.
+           05  FILLER          PIC X(8)  VALUE SPACE.
+           05  DL-AGE-BUCKET   PIC X(12).
+      *
+       01  SUMMARY-LINE.
+           05  FILLER          PIC X(2)  VALUE SPACE.
+           05  SL-BUCKET-LABEL PIC X(24).
+           05  SL-BUCKET-COUNT PIC ZZ,ZZ9.
+      *
+008100 PROCEDURE DIVISION.
+008200*
+008300 000-PRODUCE-RECEIPT-AGING-REPORT.
+008400*
+           PERFORM 050-GET-AS-OF-DATE.
+008500     OPEN INPUT  RCTTRAN
+008700          OUTPUT AGERPT.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-PROCESS-RECEIPT-TRANSACTION
+               WITH TEST AFTER
+               UNTIL RCTTRAN-EOF.
+           PERFORM 500-PRINT-BUCKET-SUMMARY.
+009200     CLOSE RCTTRAN
+                 AGERPT.
+009700     STOP RUN.
+009800*
+       050-GET-AS-OF-DATE.
+      *
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "ENTER THE AS-OF DATE FOR AGING (YYDDD).".
+           ACCEPT AS-OF-DATE.
+      *
+       100-FORMAT-REPORT-HEADING.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE 1 TO LINE-COUNT.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+      *
+       200-PROCESS-RECEIPT-TRANSACTION.
+      *
+           READ RCTTRAN
+               AT END
+                   MOVE "Y" TO RCTTRAN-EOF-SWITCH
+               NOT AT END
+                   PERFORM 210-AGE-RECEIPT-TRANSACTION
+           END-READ.
+      *
+       210-AGE-RECEIPT-TRANSACTION.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 100-FORMAT-REPORT-HEADING.
+           MOVE AS-OF-DATE TO WORK-DATE.
+           PERFORM 300-COMPUTE-TOTAL-DAYS.
+           MOVE TOTAL-DAYS TO AS-OF-TOTAL-DAYS.
+           MOVE RT-RECEIPT-DATE TO WORK-DATE.
+           PERFORM 300-COMPUTE-TOTAL-DAYS.
+           MOVE TOTAL-DAYS TO RECEIPT-TOTAL-DAYS.
+           COMPUTE ELAPSED-DAYS =
+               AS-OF-TOTAL-DAYS - RECEIPT-TOTAL-DAYS.
+           PERFORM 310-CLASSIFY-AGE-BUCKET.
+           MOVE RT-ITEM-NO        TO DL-ITEM-NO.
+           MOVE RT-VENDOR-NO      TO DL-VENDOR-NO.
+           MOVE RT-RECEIPT-DATE   TO DL-RECEIPT-DATE.
+           MOVE ELAPSED-DAYS      TO DL-ELAPSED-DAYS.
+           MOVE DETAIL-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           ADD 1 TO LINE-COUNT.
+      *
+       300-COMPUTE-TOTAL-DAYS.
+      *
+           DIVIDE WORK-YEAR BY 4 GIVING LEAP-YEARS
+               REMAINDER YEAR-REMAINDER.
+           COMPUTE TOTAL-DAYS = (WORK-YEAR * 365)
+                              + WORK-DAYS + LEAP-YEARS.
+           IF YEAR-REMAINDER = 0
+               COMPUTE TOTAL-DAYS = TOTAL-DAYS - 1.
+      *
+       310-CLASSIFY-AGE-BUCKET.
+      *
+           EVALUATE TRUE
+               WHEN ELAPSED-DAYS <= 30
+                   MOVE "0-30 DAYS"   TO DL-AGE-BUCKET
+                   ADD 1 TO BUCKET-1-COUNT
+               WHEN ELAPSED-DAYS <= 60
+                   MOVE "31-60 DAYS"  TO DL-AGE-BUCKET
+                   ADD 1 TO BUCKET-2-COUNT
+               WHEN ELAPSED-DAYS <= 90
+                   MOVE "61-90 DAYS"  TO DL-AGE-BUCKET
+                   ADD 1 TO BUCKET-3-COUNT
+               WHEN OTHER
+                   MOVE "OVER 90 DAYS" TO DL-AGE-BUCKET
+                   ADD 1 TO BUCKET-4-COUNT
+           END-EVALUATE.
+      *
+       500-PRINT-BUCKET-SUMMARY.
+      *
+           MOVE "RECEIPTS AGED  0-30 DAYS:  " TO SL-BUCKET-LABEL.
+           MOVE BUCKET-1-COUNT TO SL-BUCKET-COUNT.
+           MOVE SUMMARY-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE "RECEIPTS AGED 31-60 DAYS:  " TO SL-BUCKET-LABEL.
+           MOVE BUCKET-2-COUNT TO SL-BUCKET-COUNT.
+           MOVE SUMMARY-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE "RECEIPTS AGED 61-90 DAYS:  " TO SL-BUCKET-LABEL.
+           MOVE BUCKET-3-COUNT TO SL-BUCKET-COUNT.
+           MOVE SUMMARY-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE "RECEIPTS AGED OVER 90 DAYS:" TO SL-BUCKET-LABEL.
+           MOVE BUCKET-4-COUNT TO SL-BUCKET-COUNT.
+           MOVE SUMMARY-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
