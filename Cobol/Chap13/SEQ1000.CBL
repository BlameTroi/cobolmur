@@ -18,6 +18,10 @@
 001400     SELECT ERRTRAN  ASSIGN TO "c:\cobol\data\errtranl.dat"
                            ORGANIZATION IS LINE SEQUENTIAL
 001500                     FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO "c:\cobol\data\seq1000.ckp"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS CKPTFILE-FILE-STATUS.
+           SELECT BATCHLOG ASSIGN TO "c:\cobol\data\batchlog.dat".
 001600*                                                                         
 001700 DATA DIVISION.                                                           
 001800*                                                                         
@@ -29,16 +33,26 @@
 002600*                                                                         
 002700 FD  OLDMAST.
 003000*                                                                         
-003100 01  OLD-MASTER-RECORD       PIC X(70).
+003100 01  OLD-MASTER-RECORD       PIC X(85).
 003200*                                                                         
 003300 FD  NEWMAST.
 003600*                                                                         
-003700 01  NEW-MASTER-RECORD       PIC X(70).
+003700 01  NEW-MASTER-RECORD       PIC X(85).
 003800*                                                                         
 003900 FD  ERRTRAN.
 004200*                                                                         
 004300 01  ERROR-TRANSACTION       PIC X(23).
-004400*                                                                         
+004400*
+       FD  CKPTFILE.
+       01  CHECKPOINT-RECORD.
+           05  CR-TRANSACTION-COUNT        PIC 9(7).
+           05  CR-NEWMAST-WRITE-COUNT      PIC 9(7).
+           05  CR-REJECTED-COUNT           PIC 9(7).
+      *
+       FD  BATCHLOG.
+      *
+       COPY "Batchlog.cpy".
+      *
 004500 WORKING-STORAGE SECTION.                                                 
 004600*                                                                         
 004700 01  SWITCHES.                                                            
@@ -52,7 +66,23 @@
 005700         88  NEWMAST-SUCCESSFUL          VALUE "00".
 005800     05  ERRTRAN-FILE-STATUS     PIC XX.
 005900         88  ERRTRAN-SUCCESSFUL          VALUE "00".
+006000     05  CKPTFILE-FILE-STATUS    PIC XX.
+006000         88  CKPTFILE-SUCCESSFUL         VALUE "00".
 006000*
+       01  CHECKPOINT-FIELDS.
+           78  CHECKPOINT-INTERVAL             VALUE 50.
+           05  TRANSACTION-READ-COUNT          PIC 9(7) VALUE ZERO.
+           05  NEWMAST-WRITE-COUNT             PIC 9(7) VALUE ZERO.
+           05  WRITE-SUPPRESS-COUNT            PIC 9(7) VALUE ZERO.
+           05  RESTART-RUN-SWITCH              PIC X    VALUE "N".
+               88  RESTART-RUN                          VALUE "Y".
+           05  TRANSACTIONS-REJECTED-COUNT     PIC 9(7) VALUE ZERO.
+      *
+       01  RUN-DATE-FIELDS.
+           05  CURRENT-DATE-AND-TIME.
+               10  RUN-DATE            PIC 9(8).
+               10  FILLER              PIC X(18).
+      *
 006100 01  RECEIPT-TRANSACTION.
 006300     05  RT-ITEM-NO              PIC X(5).
            05  RT-VENDOR-NO            PIC X(5).
@@ -69,26 +99,76 @@
                10  IM-REORDER-POINT    PIC S9(5).
                10  IM-ON-HAND          PIC S9(5).
                10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
 006700*
 008100 PROCEDURE DIVISION.                                                      
 008200*                                                                         
 008300 000-UPDATE-INVENTORY-MASTER.
-008400*                                                                         
+008400*
+           PERFORM 050-CHECK-FOR-RESTART.
 008500     OPEN INPUT  RCTTRAN
 008600                 OLDMAST
-008700          OUTPUT NEWMAST
 008800          EXTEND ERRTRAN.
-008900     MOVE LOW-VALUE TO IM-ITEM-NO.                                        
+           OPEN EXTEND BATCHLOG.
+           IF RESTART-RUN
+               OPEN EXTEND NEWMAST
+               PERFORM 060-SKIP-PROCESSED-TRANSACTIONS
+           ELSE
+008700          OPEN OUTPUT NEWMAST
+           END-IF.
+008900     MOVE LOW-VALUE TO IM-ITEM-NO.
 009000     PERFORM 300-PROCESS-RECEIPT-TRAN
-009100         UNTIL ALL-RECORDS-PROCESSED.                                     
+009100         UNTIL ALL-RECORDS-PROCESSED.
 009200     CLOSE RCTTRAN
 009300           OLDMAST
 009500           NEWMAST
                  ERRTRAN.
-009700     STOP RUN.                                                            
-009800*                                                                         
+           PERFORM 070-CLEAR-CHECKPOINT.
+           PERFORM 090-WRITE-BATCH-LOG-RECORD.
+           CLOSE BATCHLOG.
+009700     STOP RUN.
+009800*
+       050-CHECK-FOR-RESTART.
+      *
+           OPEN INPUT CKPTFILE.
+           IF CKPTFILE-SUCCESSFUL
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CR-TRANSACTION-COUNT   TO
+                            TRANSACTION-READ-COUNT
+                       MOVE CR-NEWMAST-WRITE-COUNT TO
+                            WRITE-SUPPRESS-COUNT
+                       MOVE CR-NEWMAST-WRITE-COUNT TO
+                            NEWMAST-WRITE-COUNT
+                       MOVE CR-REJECTED-COUNT      TO
+                            TRANSACTIONS-REJECTED-COUNT
+                       SET RESTART-RUN TO TRUE
+               END-READ
+               CLOSE CKPTFILE
+           END-IF.
+      *
+       060-SKIP-PROCESSED-TRANSACTIONS.
+      *
+           DISPLAY "RESTARTING RUN. SKIPPING " TRANSACTION-READ-COUNT
+               " ALREADY-PROCESSED TRANSACTIONS.".
+           PERFORM TRANSACTION-READ-COUNT TIMES
+               READ RCTTRAN
+                   AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+      *
+       070-CLEAR-CHECKPOINT.
+      *
+           OPEN OUTPUT CKPTFILE.
+           CLOSE CKPTFILE.
+      *
 009900 300-PROCESS-RECEIPT-TRAN.
-010000*                                                                         
+010000*
            PERFORM 310-READ-RECEIPT-TRANSACTION.
            PERFORM 320-PROCESS-INVENTORY-MASTER
                UNTIL IM-ITEM-NO >= RT-ITEM-NO.
@@ -100,12 +180,30 @@
                    PERFORM 350-APPLY-RECEIPT-TRANSACTION
                ELSE
                    PERFORM 360-WRITE-ERROR-TRANSACTION.
+           IF NOT ALL-RECORDS-PROCESSED
+               PERFORM 080-TAKE-CHECKPOINT-IF-DUE.
+      *
+       080-TAKE-CHECKPOINT-IF-DUE.
+      *
+           IF  TRANSACTION-READ-COUNT > ZERO
+               AND FUNCTION MOD(TRANSACTION-READ-COUNT,
+                   CHECKPOINT-INTERVAL) = ZERO
+               OPEN OUTPUT CKPTFILE
+               MOVE TRANSACTION-READ-COUNT  TO CR-TRANSACTION-COUNT
+               MOVE NEWMAST-WRITE-COUNT     TO CR-NEWMAST-WRITE-COUNT
+               MOVE TRANSACTIONS-REJECTED-COUNT TO CR-REJECTED-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CKPTFILE
+           END-IF.
       *
        310-READ-RECEIPT-TRANSACTION.
       *
            READ RCTTRAN INTO RECEIPT-TRANSACTION
                AT END
-                   MOVE HIGH-VALUE TO RT-ITEM-NO.
+                   MOVE HIGH-VALUE TO RT-ITEM-NO
+               NOT AT END
+                   ADD 1 TO TRANSACTION-READ-COUNT
+           END-READ.
       *
        320-PROCESS-INVENTORY-MASTER.
       *
@@ -124,12 +222,18 @@
       *
 013400 340-WRITE-NEW-MASTER.
 013500*
-           WRITE NEW-MASTER-RECORD FROM INVENTORY-MASTER-RECORD.
+           ADD 1 TO NEWMAST-WRITE-COUNT.
+           IF WRITE-SUPPRESS-COUNT > ZERO
+               SUBTRACT 1 FROM WRITE-SUPPRESS-COUNT
+           ELSE
+           WRITE NEW-MASTER-RECORD FROM INVENTORY-MASTER-RECORD
 013700     IF NOT NEWMAST-SUCCESSFUL
 013800         DISPLAY "WRITE ERROR ON NEWMAST FOR ITEM NUMBER "
 013950             IM-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " NEWMAST-FILE-STATUS
-014200         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH.
+014200         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
+           END-IF
+           END-IF.
 014300*
        350-APPLY-RECEIPT-TRANSACTION.
       *
@@ -138,6 +242,7 @@
       *
 014800 360-WRITE-ERROR-TRANSACTION.
 014900*
+           ADD 1 TO TRANSACTIONS-REJECTED-COUNT.
 015000     WRITE ERROR-TRANSACTION FROM RECEIPT-TRANSACTION.
 015100     IF NOT ERRTRAN-SUCCESSFUL
 015200         DISPLAY "WRITE ERROR ON ERRTRAN FOR ITEM NUMBER "
@@ -145,3 +250,13 @@
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
 015600         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH.
 015700*
+       090-WRITE-BATCH-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "SEQ1000"              TO BL-JOB-NAME.
+           MOVE RUN-DATE                TO BL-RUN-DATE.
+           MOVE TRANSACTION-READ-COUNT  TO BL-RECORDS-READ.
+           MOVE NEWMAST-WRITE-COUNT     TO BL-RECORDS-WRITTEN.
+           MOVE TRANSACTIONS-REJECTED-COUNT TO BL-RECORDS-REJECTED.
+           WRITE BATCH-LOG-RECORD.
+      *
