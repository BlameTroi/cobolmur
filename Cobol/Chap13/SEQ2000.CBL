@@ -14,18 +14,26 @@
 001300                     FILE STATUS IS NEWMAST-FILE-STATUS.
 001400     SELECT ERRTRAN  ASSIGN TO "c:\cobol\data\errtran.dat"
 001500                     FILE STATUS IS ERRTRAN-FILE-STATUS.
-001600*                                                                         
+           SELECT EDITRPT  ASSIGN TO "c:\cobol\data\seq2edit.prn".
+           SELECT PRCRPT   ASSIGN TO "c:\cobol\data\seq2prc.prn".
+           SELECT REGRPT   ASSIGN TO "c:\cobol\data\seq2reg.prn".
+           SELECT VENDMAST ASSIGN TO "c:\cobol\data\vendmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS VR-VENDOR-NO.
+           SELECT BATCHLOG ASSIGN TO "c:\cobol\data\batchlog.dat".
+001600*
 001700 DATA DIVISION.                                                           
 001800*                                                                         
 001900 FILE SECTION.                                                            
 002000*                                                                         
 002100 FD  MNTTRAN.
-002400*                                                                         
-002500 01  TRANSACTION-RECORD      PIC X(61).
+002400*
+002500 01  TRANSACTION-RECORD      PIC X(101).
 002600*                                                                         
 002700 FD  OLDMAST.
 003000*                                                                         
-003100 01  OLD-MASTER-RECORD       PIC X(70).
+003100 01  OLD-MASTER-RECORD       PIC X(85).
 003200*                                                                         
 003300 FD  NEWMAST.
 003600*                                                                         
@@ -40,12 +48,35 @@
                10  NM-REORDER-POINT    PIC S9(5).
                10  NM-ON-HAND          PIC S9(5).
                10  NM-ON-ORDER         PIC S9(5).
+           05  NM-LOCATION-DATA.
+               10  NM-VENDOR-NO        PIC X(5).
+               10  NM-BIN-LOCATION     PIC X(10).
 003800*                                                                         
 003900 FD  ERRTRAN.
 004200*                                                                         
-004300 01  ERROR-TRANSACTION       PIC X(61).
-004400*                                                                         
-004500 WORKING-STORAGE SECTION.                                                 
+004300 01  ERROR-TRANSACTION       PIC X(101).
+004400*
+       FD  EDITRPT.
+       01  EDIT-PRINT-AREA         PIC X(80).
+      *
+       FD  PRCRPT.
+       01  PRC-PRINT-AREA          PIC X(80).
+      *
+       FD  REGRPT.
+       01  REG-PRINT-AREA          PIC X(80).
+      *
+       FD  VENDMAST.
+      *
+       01  VENDOR-RECORD.
+      *
+           05  VR-VENDOR-NO        PIC X(5).
+           05  FILLER              PIC X(94).
+      *
+       FD  BATCHLOG.
+      *
+       COPY "Batchlog.cpy".
+      *
+004500 WORKING-STORAGE SECTION.
 004600*                                                                         
 004700 01  SWITCHES.                                                            
 004900     05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
@@ -56,25 +87,143 @@
                88  NEED-MASTER                         VALUE "Y".
            05  WRITE-MASTER-SWITCH             PIC X   VALUE "N".
                88  WRITE-MASTER                        VALUE "Y".
-005300*                                                                         
-005400 01  FILE-STATUS-FIELDS.                                                  
+           05  MNTTRAN-EOF-SWITCH              PIC X   VALUE "N".
+               88  MNTTRAN-EOF                         VALUE "Y".
+005300*
+005400 01  FILE-STATUS-FIELDS.
 005600     05  NEWMAST-FILE-STATUS     PIC XX.
 005700         88  NEWMAST-SUCCESSFUL          VALUE "00".
 005800     05  ERRTRAN-FILE-STATUS     PIC XX.
 005900         88  ERRTRAN-SUCCESSFUL          VALUE "00".
 006000*
+       01  BATCH-COUNTERS.
+           05  MNTTRAN-READ-COUNT          PIC 9(7) VALUE ZERO.
+           05  NEWMAST-WRITE-COUNT         PIC 9(7) VALUE ZERO.
+           05  TRANSACTIONS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+      *
+       01  RUN-DATE-FIELDS.
+           05  CURRENT-DATE-AND-TIME.
+               10  RUN-DATE            PIC 9(8).
+               10  FILLER              PIC X(18).
+      *
+       01  EDIT-FIELDS.
+           05  EDIT-ERROR-COUNT                PIC 9(5) VALUE ZERO.
+           05  EDIT-ERROR-MESSAGE              PIC X(40).
+      *
+       01  EDIT-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "SEQ2000 TRANSACTION EDIT LIST".
+      *
+       01  EDIT-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(4)  VALUE "CODE".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE "ERROR MESSAGE".
+      *
+       01  EDIT-ERROR-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  EEL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  EEL-TRANSACTION-CODE    PIC X.
+           05  FILLER                  PIC X(7)  VALUE SPACE.
+           05  EEL-ERROR-MESSAGE       PIC X(40).
+      *
+       01  EDIT-SUMMARY-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL EDIT ERRORS FOUND: ".
+           05  ESL-ERROR-COUNT         PIC ZZ,ZZ9.
+      *
+       01  PRC-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "SEQ2000 PRICE CHANGE REPORT".
+      *
+       01  PRC-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "BEFORE COST".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "AFTER COST".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE "BEFORE PRICE".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "AFTER PRICE".
+      *
+       01  PRC-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  PDL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-BEFORE-COST         PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-AFTER-COST          PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  PDL-BEFORE-PRICE        PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-AFTER-PRICE         PIC ZZZ.ZZ.
+      *
+       01  PRC-BEFORE-DATA.
+           05  PRC-BEFORE-UNIT-COST    PIC S9(3)V99.
+           05  PRC-BEFORE-UNIT-PRICE   PIC S9(3)V99.
+      *
+       01  REGISTER-FIELDS.
+           05  REG-TRANSACTION-COUNT   PIC 9(5) VALUE ZERO.
+      *
+       01  REG-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "SEQ2000 TRANSACTION REGISTER".
+      *
+       01  REG-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "TRANS CODE".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "OUTCOME".
+      *
+       01  REG-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  RDL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  RDL-TRANS-DESC          PIC X(9).
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  RDL-OUTCOME             PIC X(15).
+      *
+       01  REG-SUMMARY-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(32)
+               VALUE "TOTAL TRANSACTIONS REGISTERED: ".
+           05  RSL-TRANSACTION-COUNT   PIC ZZ,ZZ9.
+      *
 006100 01  MAINTENANCE-TRANSACTION.
+           05  MT-TRANSACTION-TYPE     PIC X.
+               88  ITEM-MAINTENANCE-TRANSACTION    VALUE "I".
+               88  VENDOR-MAINTENANCE-TRANSACTION  VALUE "V".
            05  MT-TRANSACTION-CODE     PIC X.
                88  DELETE-RECORD               VALUE "1".
                88  ADD-RECORD                  VALUE "2".
                88  CHANGE-RECORD               VALUE "3".
-           05  MT-MASTER-DATA.
+           05  MT-VENDOR-DATA.
+               10  MT-VENDOR-NO        PIC X(5).
+               10  MT-VENDOR-NAME      PIC X(30).
+               10  MT-VENDOR-ADDRESS.
+                   15  MT-STREET-ADDRESS  PIC X(25).
+                   15  MT-CITY            PIC X(15).
+                   15  MT-STATE           PIC X(2).
+                   15  MT-ZIP-CODE        PIC X(10).
+               10  MT-VENDOR-PHONE     PIC X(12).
+           05  MT-MASTER-DATA REDEFINES MT-VENDOR-DATA.
 006300         10  MT-ITEM-NO          PIC X(5).
                10  MT-ITEM-DESC        PIC X(40).
                10  MT-UNIT-COST        PIC S9(3)V99.
                10  MT-UNIT-PRICE       PIC S9(3)V99.
                10  MT-REORDER-POINT    PIC S9(5).
-006700*                                                                         
+006700*
 006100 01  INVENTORY-MASTER-RECORD.
 006300     05  IM-ITEM-NO              PIC X(5).
            05  IM-DESCRIPTIVE-DATA.
@@ -85,23 +234,204 @@
                10  IM-REORDER-POINT    PIC S9(5).
                10  IM-ON-HAND          PIC S9(5).
                10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
 006700*
+       COPY "Vendmast.cpy".
+      *
 008100 PROCEDURE DIVISION.                                                      
 008200*                                                                         
 008300 000-MAINTAIN-INVENTORY-FILE.
-008400*                                                                         
+008400*
+           PERFORM 100-EDIT-TRANSACTIONS.
 008500     OPEN INPUT  OLDMAST
 008600                 MNTTRAN
 008700          OUTPUT NEWMAST
 008800                 ERRTRAN.
+           OPEN EXTEND BATCHLOG.
+           OPEN OUTPUT PRCRPT.
+           MOVE PRC-HEADING-LINE-1 TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE PRC-HEADING-LINE-2 TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING 2 LINES.
+           OPEN OUTPUT REGRPT.
+           MOVE REG-HEADING-LINE-1 TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE REG-HEADING-LINE-2 TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 2 LINES.
 009000     PERFORM 300-MAINTAIN-INVENTORY-RECORD
-009100         UNTIL ALL-RECORDS-PROCESSED.                                     
+009100         UNTIL ALL-RECORDS-PROCESSED.
+           MOVE REG-TRANSACTION-COUNT TO RSL-TRANSACTION-COUNT.
+           MOVE REG-SUMMARY-LINE TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 2 LINES.
 009200     CLOSE MNTTRAN
 009300           OLDMAST
 009500           NEWMAST
-                 ERRTRAN.
-009700     STOP RUN.                                                            
-009800*                                                                         
+                 ERRTRAN
+                 PRCRPT
+                 REGRPT.
+           PERFORM 440-WRITE-BATCH-LOG-RECORD.
+           CLOSE BATCHLOG.
+009700     STOP RUN.
+009800*
+       100-EDIT-TRANSACTIONS.
+      *
+           OPEN INPUT MNTTRAN.
+           OPEN OUTPUT EDITRPT.
+           OPEN I-O   VENDMAST.
+           MOVE EDIT-HEADING-LINE-1 TO EDIT-PRINT-AREA.
+           WRITE EDIT-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE EDIT-HEADING-LINE-2 TO EDIT-PRINT-AREA.
+           WRITE EDIT-PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 110-EDIT-NEXT-TRANSACTION
+               WITH TEST AFTER
+               UNTIL MNTTRAN-EOF.
+           MOVE EDIT-ERROR-COUNT TO ESL-ERROR-COUNT.
+           MOVE EDIT-SUMMARY-LINE TO EDIT-PRINT-AREA.
+           WRITE EDIT-PRINT-AREA AFTER ADVANCING 2 LINES.
+           CLOSE MNTTRAN
+                 EDITRPT
+                 VENDMAST.
+      *
+       110-EDIT-NEXT-TRANSACTION.
+      *
+           READ MNTTRAN INTO MAINTENANCE-TRANSACTION
+               AT END
+                   MOVE "Y" TO MNTTRAN-EOF-SWITCH
+               NOT AT END
+                   PERFORM 120-VALIDATE-TRANSACTION
+           END-READ.
+      *
+       120-VALIDATE-TRANSACTION.
+      *
+           PERFORM 125-CHECK-TRANSACTION-VALIDITY.
+           IF EDIT-ERROR-MESSAGE NOT = SPACE
+               ADD 1 TO EDIT-ERROR-COUNT
+               MOVE MT-ITEM-NO          TO EEL-ITEM-NO
+               MOVE MT-TRANSACTION-CODE TO EEL-TRANSACTION-CODE
+               MOVE EDIT-ERROR-MESSAGE  TO EEL-ERROR-MESSAGE
+               MOVE EDIT-ERROR-LINE     TO EDIT-PRINT-AREA
+               WRITE EDIT-PRINT-AREA AFTER ADVANCING 1 LINES
+           ELSE
+               IF VENDOR-MAINTENANCE-TRANSACTION
+                   PERFORM 130-APPLY-VENDOR-TRANSACTION
+               END-IF
+           END-IF.
+      *
+       125-CHECK-TRANSACTION-VALIDITY.
+      *
+           MOVE SPACE TO EDIT-ERROR-MESSAGE.
+           EVALUATE TRUE
+               WHEN NOT ITEM-MAINTENANCE-TRANSACTION
+                       AND NOT VENDOR-MAINTENANCE-TRANSACTION
+                   MOVE "INVALID TRANSACTION TYPE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN NOT ADD-RECORD AND NOT CHANGE-RECORD
+                       AND NOT DELETE-RECORD
+                   MOVE "INVALID TRANSACTION CODE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND MT-ITEM-NO = SPACE
+                   MOVE "ITEM NUMBER IS MISSING" TO EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND ADD-RECORD
+                       AND MT-ITEM-DESC = SPACE
+                   MOVE "ITEM DESCRIPTION IS MISSING" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND ADD-RECORD
+                       AND MT-UNIT-COST NOT > ZERO
+                   MOVE "UNIT COST MUST BE GREATER THAN ZERO" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND ADD-RECORD
+                       AND MT-UNIT-PRICE NOT > ZERO
+                   MOVE "UNIT PRICE MUST BE GREATER THAN ZERO" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND ADD-RECORD
+                       AND MT-REORDER-POINT < ZERO
+                   MOVE "REORDER POINT MAY NOT BE NEGATIVE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND CHANGE-RECORD
+                       AND MT-UNIT-COST < ZERO
+                   MOVE "UNIT COST MAY NOT BE NEGATIVE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND CHANGE-RECORD
+                       AND MT-UNIT-PRICE < ZERO
+                   MOVE "UNIT PRICE MAY NOT BE NEGATIVE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN ITEM-MAINTENANCE-TRANSACTION AND CHANGE-RECORD
+                       AND MT-REORDER-POINT < ZERO
+                   MOVE "REORDER POINT MAY NOT BE NEGATIVE" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN VENDOR-MAINTENANCE-TRANSACTION AND MT-VENDOR-NO
+                       = SPACE
+                   MOVE "VENDOR NUMBER IS MISSING" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN VENDOR-MAINTENANCE-TRANSACTION AND ADD-RECORD
+                       AND MT-VENDOR-NAME = SPACE
+                   MOVE "VENDOR NAME IS MISSING" TO
+                       EDIT-ERROR-MESSAGE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       130-APPLY-VENDOR-TRANSACTION.
+      *
+           MOVE MT-VENDOR-NO TO VR-VENDOR-NO.
+           EVALUATE TRUE
+               WHEN ADD-RECORD
+                   MOVE MT-VENDOR-NO      TO VM-VENDOR-NO
+                   MOVE MT-VENDOR-NAME    TO VM-VENDOR-NAME
+                   MOVE MT-VENDOR-ADDRESS TO VM-VENDOR-ADDRESS
+                   MOVE MT-VENDOR-PHONE   TO VM-VENDOR-PHONE
+                   WRITE VENDOR-RECORD FROM VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "WRITE ERROR ON VENDMAST FOR "
+                               "VENDOR NUMBER " MT-VENDOR-NO
+                   END-WRITE
+               WHEN CHANGE-RECORD
+                   READ VENDMAST INTO VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "VENDOR NUMBER " MT-VENDOR-NO
+                               " NOT ON FILE -- CHANGE REJECTED"
+                       NOT INVALID KEY
+                           PERFORM 135-UPDATE-VENDOR-FIELDS
+                           REWRITE VENDOR-RECORD FROM
+                                   VENDOR-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                       "REWRITE ERROR ON VENDMAST "
+                                       "FOR VENDOR NUMBER "
+                                       MT-VENDOR-NO
+                           END-REWRITE
+                   END-READ
+               WHEN DELETE-RECORD
+                   DELETE VENDMAST RECORD
+                       INVALID KEY
+                           DISPLAY "DELETE ERROR ON VENDMAST FOR "
+                               "VENDOR NUMBER " MT-VENDOR-NO
+                   END-DELETE
+           END-EVALUATE.
+      *
+       135-UPDATE-VENDOR-FIELDS.
+      *
+           IF MT-VENDOR-NAME NOT = SPACE
+               MOVE MT-VENDOR-NAME TO VM-VENDOR-NAME
+           END-IF.
+           IF MT-STREET-ADDRESS NOT = SPACE
+               MOVE MT-STREET-ADDRESS TO VM-STREET-ADDRESS
+           END-IF.
+           IF MT-CITY NOT = SPACE
+               MOVE MT-CITY TO VM-CITY
+           END-IF.
+           IF MT-STATE NOT = SPACE
+               MOVE MT-STATE TO VM-STATE
+           END-IF.
+           IF MT-ZIP-CODE NOT = SPACE
+               MOVE MT-ZIP-CODE TO VM-ZIP-CODE
+           END-IF.
+           IF MT-VENDOR-PHONE NOT = SPACE
+               MOVE MT-VENDOR-PHONE TO VM-VENDOR-PHONE
+           END-IF.
+      *
 009900 300-MAINTAIN-INVENTORY-RECORD.
 010000*                                                                         
            IF NEED-TRANSACTION
@@ -119,7 +449,13 @@
       *
            READ MNTTRAN INTO MAINTENANCE-TRANSACTION
                AT END
-                   MOVE HIGH-VALUE TO MT-ITEM-NO.
+                   MOVE HIGH-VALUE TO MT-ITEM-NO
+               NOT AT END
+                   ADD 1 TO MNTTRAN-READ-COUNT
+           END-READ.
+           IF MT-ITEM-NO NOT = HIGH-VALUES
+                   AND VENDOR-MAINTENANCE-TRANSACTION
+               PERFORM 310-READ-INVENTORY-TRANSACTION.
       *
        320-READ-OLD-MASTER.
       *
@@ -143,14 +479,23 @@
 013800         DISPLAY "WRITE ERROR ON NEWMAST FOR ITEM NUMBER "
 013950             IM-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " NEWMAST-FILE-STATUS
-014200         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH.
+014200         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
+           ELSE
+               ADD 1 TO NEWMAST-WRITE-COUNT
+           END-IF.
 014300*
        350-PROCESS-HI-MASTER.
       *
            IF ADD-RECORD
-               PERFORM 380-APPLY-ADD-TRANSACTION
+               PERFORM 125-CHECK-TRANSACTION-VALIDITY
+               IF EDIT-ERROR-MESSAGE = SPACE
+                   PERFORM 380-APPLY-ADD-TRANSACTION
+               ELSE
+                   PERFORM 390-WRITE-ERROR-TRANSACTION
+               END-IF
            ELSE
-               PERFORM 390-WRITE-ERROR-TRANSACTION.
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+           END-IF.
       *
        360-PROCESS-LO-MASTER.
       *
@@ -167,9 +512,16 @@
                    PERFORM 400-APPLY-DELETE-TRANSACTION
                ELSE
                    IF CHANGE-RECORD
-                       PERFORM 410-APPLY-CHANGE-TRANSACTION
+                       PERFORM 125-CHECK-TRANSACTION-VALIDITY
+                       IF EDIT-ERROR-MESSAGE = SPACE
+                           PERFORM 410-APPLY-CHANGE-TRANSACTION
+                       ELSE
+                           PERFORM 390-WRITE-ERROR-TRANSACTION
+                       END-IF
                    ELSE
-                       PERFORM 390-WRITE-ERROR-TRANSACTION.
+                       PERFORM 390-WRITE-ERROR-TRANSACTION
+                   END-IF
+               END-IF.
       *
        380-APPLY-ADD-TRANSACTION.
       *
@@ -180,8 +532,12 @@
            MOVE MT-REORDER-POINT TO NM-REORDER-POINT.
            MOVE ZERO TO NM-ON-HAND
                         NM-ON-ORDER.
+           MOVE SPACE TO NM-VENDOR-NO
+                         NM-BIN-LOCATION.
            MOVE "Y" TO WRITE-MASTER-SWITCH.
            MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+           MOVE "ADDED" TO RDL-OUTCOME.
+           PERFORM 430-WRITE-REGISTER-LINE.
 012700*
 014800 390-WRITE-ERROR-TRANSACTION.
 014900*
@@ -193,21 +549,70 @@
 015600         MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
            ELSE
 015000         MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+           ADD 1 TO TRANSACTIONS-REJECTED-COUNT.
+           MOVE "REJECTED" TO RDL-OUTCOME.
+           PERFORM 430-WRITE-REGISTER-LINE.
       *
        400-APPLY-DELETE-TRANSACTION.
       *
            MOVE "Y" TO NEED-MASTER-SWITCH.
            MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+           MOVE "DELETED" TO RDL-OUTCOME.
+           PERFORM 430-WRITE-REGISTER-LINE.
 
       *
        410-APPLY-CHANGE-TRANSACTION.
       *
+           MOVE IM-UNIT-COST  TO PRC-BEFORE-UNIT-COST.
+           MOVE IM-UNIT-PRICE TO PRC-BEFORE-UNIT-PRICE.
            IF MT-ITEM-DESC NOT = SPACE
                MOVE MT-ITEM-DESC TO IM-ITEM-DESC.
            IF MT-UNIT-COST NOT = ZERO
                MOVE MT-UNIT-COST TO IM-UNIT-COST.
            IF MT-UNIT-PRICE NOT = ZERO
                MOVE MT-UNIT-PRICE TO IM-UNIT-PRICE.
-1          IF MT-REORDER-POINT NOT = ZERO
+           IF MT-REORDER-POINT NOT = ZERO
                MOVE MT-REORDER-POINT TO IM-REORDER-POINT.
+           IF IM-UNIT-COST NOT = PRC-BEFORE-UNIT-COST
+               OR IM-UNIT-PRICE NOT = PRC-BEFORE-UNIT-PRICE
+               PERFORM 420-WRITE-PRICE-CHANGE-LINE.
            MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+           MOVE "CHANGED" TO RDL-OUTCOME.
+           PERFORM 430-WRITE-REGISTER-LINE.
+      *
+       420-WRITE-PRICE-CHANGE-LINE.
+      *
+           MOVE IM-ITEM-NO           TO PDL-ITEM-NO.
+           MOVE PRC-BEFORE-UNIT-COST TO PDL-BEFORE-COST.
+           MOVE IM-UNIT-COST         TO PDL-AFTER-COST.
+           MOVE PRC-BEFORE-UNIT-PRICE TO PDL-BEFORE-PRICE.
+           MOVE IM-UNIT-PRICE        TO PDL-AFTER-PRICE.
+           MOVE PRC-DETAIL-LINE      TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+       430-WRITE-REGISTER-LINE.
+      *
+           ADD 1 TO REG-TRANSACTION-COUNT.
+           MOVE MT-ITEM-NO TO RDL-ITEM-NO.
+           EVALUATE TRUE
+               WHEN ADD-RECORD
+                   MOVE "ADD" TO RDL-TRANS-DESC
+               WHEN CHANGE-RECORD
+                   MOVE "CHANGE" TO RDL-TRANS-DESC
+               WHEN DELETE-RECORD
+                   MOVE "DELETE" TO RDL-TRANS-DESC
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO RDL-TRANS-DESC
+           END-EVALUATE.
+           MOVE REG-DETAIL-LINE TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+       440-WRITE-BATCH-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "SEQ2000"                   TO BL-JOB-NAME.
+           MOVE RUN-DATE                     TO BL-RUN-DATE.
+           MOVE MNTTRAN-READ-COUNT           TO BL-RECORDS-READ.
+           MOVE NEWMAST-WRITE-COUNT          TO BL-RECORDS-WRITTEN.
+           MOVE TRANSACTIONS-REJECTED-COUNT  TO BL-RECORDS-REJECTED.
+           WRITE BATCH-LOG-RECORD.
