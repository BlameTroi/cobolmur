@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. NIT1000.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT BATCHLOG ASSIGN TO "c:\cobol\data\batchlog.dat".
+           SELECT NITERPT  ASSIGN TO "c:\cobol\data\nit1rpt.prn".
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  BATCHLOG.
+      *
+       COPY "Batchlog.cpy".
+      *
+       FD  NITERPT.
+      *
+       01  NIT-PRINT-AREA      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  BATCHLOG-EOF-SWITCH     PIC X   VALUE "N".
+               88  BATCHLOG-EOF                VALUE "Y".
+      *
+       01  REPORT-TOTALS.
+           05  TOTAL-JOBS-COUNT        PIC 9(3) VALUE ZERO.
+           05  TOTAL-RECORDS-READ      PIC 9(9) VALUE ZERO.
+           05  TOTAL-RECORDS-WRITTEN   PIC 9(9) VALUE ZERO.
+           05  TOTAL-RECORDS-REJECTED  PIC 9(9) VALUE ZERO.
+      *
+       01  NIT-HEADING-LINE-1.
+           05  FILLER                  PIC X(20) VALUE SPACE.
+           05  FILLER                  PIC X(40)
+               VALUE "NIGHTLY BATCH-WINDOW SUMMARY REPORT".
+      *
+       01  NIT-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(8)  VALUE "JOB NAME".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(8)  VALUE "RUN DATE".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "RECS READ".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "RECS WRTN".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "RECS REJD".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "STATUS".
+      *
+       01  NIT-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  NDL-JOB-NAME            PIC X(8).
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  NDL-RUN-DATE            PIC 9(4)/99/99.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  NDL-RECORDS-READ        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  NDL-RECORDS-WRITTEN     PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  NDL-RECORDS-REJECTED    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  NDL-STATUS              PIC X(14).
+      *
+       01  NIT-TOTAL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(22)
+               VALUE "TOTAL JOBS PROCESSED: ".
+           05  NTL-JOBS-COUNT          PIC ZZ9.
+      *
+       01  NIT-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(14) VALUE SPACE.
+           05  NGL-RECORDS-READ        PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  NGL-RECORDS-WRITTEN     PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  NGL-RECORDS-REJECTED    PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PRODUCE-BATCH-SUMMARY-REPORT.
+      *
+           OPEN INPUT  BATCHLOG
+                OUTPUT NITERPT.
+           MOVE NIT-HEADING-LINE-1 TO NIT-PRINT-AREA.
+           WRITE NIT-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE NIT-HEADING-LINE-2 TO NIT-PRINT-AREA.
+           WRITE NIT-PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-NEXT-BATCH-LOG-RECORD.
+           PERFORM 200-PRINT-DETAIL-LINE
+               UNTIL BATCHLOG-EOF.
+           PERFORM 300-PRINT-REPORT-TOTALS.
+           CLOSE BATCHLOG
+                 NITERPT.
+           STOP RUN.
+      *
+       100-READ-NEXT-BATCH-LOG-RECORD.
+      *
+           READ BATCHLOG
+               AT END
+                   MOVE "Y" TO BATCHLOG-EOF-SWITCH.
+      *
+       200-PRINT-DETAIL-LINE.
+      *
+           ADD 1                   TO TOTAL-JOBS-COUNT.
+           ADD BL-RECORDS-READ     TO TOTAL-RECORDS-READ.
+           ADD BL-RECORDS-WRITTEN  TO TOTAL-RECORDS-WRITTEN.
+           ADD BL-RECORDS-REJECTED TO TOTAL-RECORDS-REJECTED.
+           MOVE BL-JOB-NAME        TO NDL-JOB-NAME.
+           MOVE BL-RUN-DATE        TO NDL-RUN-DATE.
+           MOVE BL-RECORDS-READ     TO NDL-RECORDS-READ.
+           MOVE BL-RECORDS-WRITTEN  TO NDL-RECORDS-WRITTEN.
+           MOVE BL-RECORDS-REJECTED TO NDL-RECORDS-REJECTED.
+           IF BL-JOB-NAME = "SEQ1000" OR BL-JOB-NAME = "SEQ2000"
+               MOVE "N/A"          TO NDL-STATUS
+           ELSE
+               IF BL-RECORDS-READ =
+                       BL-RECORDS-WRITTEN + BL-RECORDS-REJECTED
+                   MOVE "BALANCED"       TO NDL-STATUS
+               ELSE
+                   MOVE "OUT OF BALANCE" TO NDL-STATUS
+               END-IF
+           END-IF.
+           MOVE NIT-DETAIL-LINE    TO NIT-PRINT-AREA.
+           WRITE NIT-PRINT-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 100-READ-NEXT-BATCH-LOG-RECORD.
+      *
+       300-PRINT-REPORT-TOTALS.
+      *
+           MOVE TOTAL-JOBS-COUNT       TO NTL-JOBS-COUNT.
+           MOVE NIT-TOTAL-LINE         TO NIT-PRINT-AREA.
+           WRITE NIT-PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE TOTAL-RECORDS-READ     TO NGL-RECORDS-READ.
+           MOVE TOTAL-RECORDS-WRITTEN  TO NGL-RECORDS-WRITTEN.
+           MOVE TOTAL-RECORDS-REJECTED TO NGL-RECORDS-REJECTED.
+           MOVE NIT-GRAND-TOTAL-LINE   TO NIT-PRINT-AREA.
+           WRITE NIT-PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
