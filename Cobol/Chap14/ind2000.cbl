@@ -15,6 +15,14 @@
                            RECORD KEY IS IR-ITEM-NO.
 001400     SELECT ERRTRAN  ASSIGN TO "c:\cobol\data\errtran.dat"
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT ARCHIVE  ASSIGN TO "c:\cobol\data\invarch.dat"
+                           FILE STATUS IS ARCHIVE-FILE-STATUS.
+           SELECT PRCRPT   ASSIGN TO "c:\cobol\data\ind2prc.prn".
+           SELECT REGRPT   ASSIGN TO "c:\cobol\data\ind2reg.prn".
+           SELECT VENDMAST ASSIGN TO "c:\cobol\data\vendmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS VR-VENDOR-NO.
 001600*                                                                         
 001700 DATA DIVISION.                                                           
 001800*                                                                         
@@ -22,19 +30,35 @@
 002000*                                                                         
 002100 FD  MNTTRAN.
 002400*                                                                         
-002500 01  TRANSACTION-RECORD      PIC X(61).
+002500 01  TRANSACTION-RECORD      PIC X(101).
 002600*                                                                         
 002700 FD  INVMAST.
 003000*                                                                         
 003100 01  INVENTORY-RECORD-AREA.
            05  IR-ITEM-NO          PIC X(5).
-           05  FILLER              PIC X(65).
+           05  FILLER              PIC X(80).
 003200*                                                                         
 003900 FD  ERRTRAN.
 004200*                                                                         
-004300 01  ERROR-TRANSACTION       PIC X(61).
-004400*                                                                         
-004500 WORKING-STORAGE SECTION.                                                 
+004300 01  ERROR-TRANSACTION       PIC X(101).
+004400*
+       FD  ARCHIVE.
+       01  ARCHIVE-RECORD          PIC X(85).
+      *
+       FD  PRCRPT.
+       01  PRC-PRINT-AREA          PIC X(80).
+      *
+       FD  REGRPT.
+       01  REG-PRINT-AREA          PIC X(80).
+      *
+       FD  VENDMAST.
+      *
+       01  VENDOR-RECORD.
+      *
+           05  VR-VENDOR-NO        PIC X(5).
+           05  FILLER              PIC X(94).
+      *
+004500 WORKING-STORAGE SECTION.
 004600*                                                                         
 004700 01  SWITCHES.                                                            
 004900     05  TRANSACTION-EOF-SWITCH  PIC X   VALUE "N".
@@ -45,19 +69,33 @@
        01  FILE-STATUS-FIELDS.
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
+           05  ARCHIVE-FILE-STATUS     PIC XX.
+               88  ARCHIVE-SUCCESSFUL          VALUE "00".
       *
 006100 01  MAINTENANCE-TRANSACTION.
+           05  MT-TRANSACTION-TYPE     PIC X.
+               88  ITEM-MAINTENANCE-TRANSACTION    VALUE "I".
+               88  VENDOR-MAINTENANCE-TRANSACTION  VALUE "V".
            05  MT-TRANSACTION-CODE     PIC X.
                88  DELETE-RECORD               VALUE "1".
                88  ADD-RECORD                  VALUE "2".
                88  CHANGE-RECORD               VALUE "3".
-           05  MT-MASTER-DATA.
+           05  MT-VENDOR-DATA.
+               10  MT-VENDOR-NO        PIC X(5).
+               10  MT-VENDOR-NAME      PIC X(30).
+               10  MT-VENDOR-ADDRESS.
+                   15  MT-STREET-ADDRESS  PIC X(25).
+                   15  MT-CITY            PIC X(15).
+                   15  MT-STATE           PIC X(2).
+                   15  MT-ZIP-CODE        PIC X(10).
+               10  MT-VENDOR-PHONE     PIC X(12).
+           05  MT-MASTER-DATA REDEFINES MT-VENDOR-DATA.
 006300         10  MT-ITEM-NO          PIC X(5).
                10  MT-ITEM-DESC        PIC X(40).
                10  MT-UNIT-COST        PIC S9(3)V99.
                10  MT-UNIT-PRICE       PIC S9(3)V99.
                10  MT-REORDER-POINT    PIC S9(5).
-006700*                                                                         
+006700*
 006100 01  INVENTORY-MASTER-RECORD.
 006300     05  IM-ITEM-NO              PIC X(5).
            05  IM-DESCRIPTIVE-DATA.
@@ -68,41 +106,141 @@
                10  IM-REORDER-POINT    PIC S9(5).
                10  IM-ON-HAND          PIC S9(5).
                10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
 006700*
+       COPY "Vendmast.cpy".
+      *
+       01  PRC-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "IND2000 PRICE CHANGE REPORT".
+      *
+       01  PRC-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "BEFORE COST".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "AFTER COST".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE "BEFORE PRICE".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "AFTER PRICE".
+      *
+       01  PRC-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  PDL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-BEFORE-COST         PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-AFTER-COST          PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  PDL-BEFORE-PRICE        PIC ZZZ.ZZ.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  PDL-AFTER-PRICE         PIC ZZZ.ZZ.
+      *
+       01  PRC-BEFORE-DATA.
+           05  PRC-BEFORE-UNIT-COST    PIC S9(3)V99.
+           05  PRC-BEFORE-UNIT-PRICE   PIC S9(3)V99.
+      *
+       01  REGISTER-FIELDS.
+           05  REG-TRANSACTION-COUNT   PIC 9(5) VALUE ZERO.
+      *
+       01  REG-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "IND2000 TRANSACTION REGISTER".
+      *
+       01  REG-HEADING-LINE-2.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "ITEM NO".
+           05  FILLER                  PIC X(4)  VALUE SPACE.
+           05  FILLER                  PIC X(11) VALUE "TRANS CODE".
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "OUTCOME".
+      *
+       01  REG-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  RDL-ITEM-NO             PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACE.
+           05  RDL-TRANS-DESC          PIC X(9).
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  RDL-OUTCOME             PIC X(15).
+      *
+       01  REG-SUMMARY-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(32)
+               VALUE "TOTAL TRANSACTIONS REGISTERED: ".
+           05  RSL-TRANSACTION-COUNT   PIC ZZ,ZZ9.
+      *
 008100 PROCEDURE DIVISION.                                                      
 008200*                                                                         
 008300 000-MAINTAIN-INVENTORY-FILE.
 008400*                                                                         
 008500     OPEN INPUT  MNTTRAN
 008600          I-O    INVMAST
-008800          OUTPUT ERRTRAN.
+                 I-O    VENDMAST
+008800          OUTPUT ERRTRAN
+           EXTEND ARCHIVE.
+           OPEN OUTPUT PRCRPT.
+           MOVE PRC-HEADING-LINE-1 TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE PRC-HEADING-LINE-2 TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING 2 LINES.
+           OPEN OUTPUT REGRPT.
+           MOVE REG-HEADING-LINE-1 TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE REG-HEADING-LINE-2 TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 2 LINES.
 009000     PERFORM 300-MAINTAIN-INVENTORY-RECORD
 009100         UNTIL TRANSACTION-EOF.
+           MOVE REG-TRANSACTION-COUNT TO RSL-TRANSACTION-COUNT.
+           MOVE REG-SUMMARY-LINE TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 2 LINES.
 009200     CLOSE MNTTRAN
 009300           INVMAST
-                 ERRTRAN.
-009700     STOP RUN.                                                            
+                 VENDMAST
+                 ERRTRAN
+                 ARCHIVE
+                 PRCRPT
+                 REGRPT.
+009700     STOP RUN.
 009800*                                                                         
 009900 300-MAINTAIN-INVENTORY-RECORD.
-010000*                                                                         
+010000*
            PERFORM 310-READ-INVENTORY-TRANSACTION.
            IF NOT TRANSACTION-EOF
-               PERFORM 320-READ-INVENTORY-MASTER
-               IF DELETE-RECORD
-                   IF MASTER-FOUND
-                       PERFORM 330-DELETE-INVENTORY-RECORD
-                   ELSE
-                       PERFORM 380-WRITE-ERROR-TRANSACTION
-               ELSE IF ADD-RECORD
-                   IF MASTER-FOUND
-                       PERFORM 380-WRITE-ERROR-TRANSACTION
+               IF VENDOR-MAINTENANCE-TRANSACTION
+                   PERFORM 395-APPLY-VENDOR-TRANSACTION
+               ELSE
+                   PERFORM 320-READ-INVENTORY-MASTER
+                   IF DELETE-RECORD
+                       IF MASTER-FOUND
+                           PERFORM 330-DELETE-INVENTORY-RECORD
+                       ELSE
+                           PERFORM 380-WRITE-ERROR-TRANSACTION
+                       END-IF
                    ELSE
-                       PERFORM 340-ADD-INVENTORY-RECORD
-               ELSE IF CHANGE-RECORD
-                   IF MASTER-FOUND
-                       PERFORM 360-CHANGE-INVENTORY-RECORD
-                   ELSE
-                       PERFORM 380-WRITE-ERROR-TRANSACTION.
+                       IF ADD-RECORD
+                           IF MASTER-FOUND
+                               PERFORM 380-WRITE-ERROR-TRANSACTION
+                           ELSE
+                               PERFORM 340-ADD-INVENTORY-RECORD
+                           END-IF
+                       ELSE
+                           IF CHANGE-RECORD
+                               IF MASTER-FOUND
+                                   PERFORM 360-CHANGE-INVENTORY-RECORD
+                               ELSE
+                                   PERFORM 380-WRITE-ERROR-TRANSACTION
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
       *
        310-READ-INVENTORY-TRANSACTION.
       *
@@ -121,7 +259,19 @@
       *
        330-DELETE-INVENTORY-RECORD.
       *
+           PERFORM 335-ARCHIVE-DELETED-RECORD.
            DELETE INVMAST.
+           MOVE "DELETED" TO RDL-OUTCOME.
+           PERFORM 390-WRITE-REGISTER-LINE.
+      *
+       335-ARCHIVE-DELETED-RECORD.
+      *
+           WRITE ARCHIVE-RECORD FROM INVENTORY-MASTER-RECORD.
+           IF NOT ARCHIVE-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON ARCHIVE FOR ITEM NUMBER "
+                   IM-ITEM-NO
+               DISPLAY "FILE STATUS CODE IS " ARCHIVE-FILE-STATUS
+               MOVE "Y" TO TRANSACTION-EOF-SWITCH.
       *
        340-ADD-INVENTORY-RECORD.
       *
@@ -133,6 +283,8 @@
            MOVE ZERO             TO IM-ON-HAND.
            MOVE ZERO             TO IM-ON-ORDER.
            PERFORM 350-WRITE-INVENTORY-RECORD.
+           MOVE "ADDED" TO RDL-OUTCOME.
+           PERFORM 390-WRITE-REGISTER-LINE.
       *
        350-WRITE-INVENTORY-RECORD.
       *
@@ -144,6 +296,8 @@
       *
        360-CHANGE-INVENTORY-RECORD.
       *
+           MOVE IM-UNIT-COST  TO PRC-BEFORE-UNIT-COST.
+           MOVE IM-UNIT-PRICE TO PRC-BEFORE-UNIT-PRICE.
            IF MT-ITEM-DESC NOT = SPACE
                MOVE MT-ITEM-DESC TO IM-ITEM-DESC.
            IF MT-UNIT-COST NOT = ZERO
@@ -152,7 +306,22 @@
                MOVE MT-UNIT-PRICE TO IM-UNIT-PRICE.
            IF MT-REORDER-POINT NOT = ZERO
                MOVE MT-REORDER-POINT TO IM-REORDER-POINT.
+           IF IM-UNIT-COST NOT = PRC-BEFORE-UNIT-COST
+               OR IM-UNIT-PRICE NOT = PRC-BEFORE-UNIT-PRICE
+               PERFORM 365-WRITE-PRICE-CHANGE-LINE.
            PERFORM 370-REWRITE-INVENTORY-RECORD.
+           MOVE "CHANGED" TO RDL-OUTCOME.
+           PERFORM 390-WRITE-REGISTER-LINE.
+      *
+       365-WRITE-PRICE-CHANGE-LINE.
+      *
+           MOVE IM-ITEM-NO            TO PDL-ITEM-NO.
+           MOVE PRC-BEFORE-UNIT-COST  TO PDL-BEFORE-COST.
+           MOVE IM-UNIT-COST          TO PDL-AFTER-COST.
+           MOVE PRC-BEFORE-UNIT-PRICE TO PDL-BEFORE-PRICE.
+           MOVE IM-UNIT-PRICE         TO PDL-AFTER-PRICE.
+           MOVE PRC-DETAIL-LINE       TO PRC-PRINT-AREA.
+           WRITE PRC-PRINT-AREA AFTER ADVANCING 1 LINES.
       *
        370-REWRITE-INVENTORY-RECORD.
       *
@@ -166,4 +335,84 @@
                    MT-ITEM-NO
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
                MOVE "Y" TO TRANSACTION-EOF-SWITCH.
+           MOVE "REJECTED" TO RDL-OUTCOME.
+           PERFORM 390-WRITE-REGISTER-LINE.
+      *
+       395-APPLY-VENDOR-TRANSACTION.
+      *
+           MOVE MT-VENDOR-NO TO VR-VENDOR-NO.
+           EVALUATE TRUE
+               WHEN ADD-RECORD
+                   MOVE MT-VENDOR-NO      TO VM-VENDOR-NO
+                   MOVE MT-VENDOR-NAME    TO VM-VENDOR-NAME
+                   MOVE MT-VENDOR-ADDRESS TO VM-VENDOR-ADDRESS
+                   MOVE MT-VENDOR-PHONE   TO VM-VENDOR-PHONE
+                   WRITE VENDOR-RECORD FROM VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "WRITE ERROR ON VENDMAST FOR "
+                               "VENDOR NUMBER " MT-VENDOR-NO
+                   END-WRITE
+               WHEN CHANGE-RECORD
+                   READ VENDMAST INTO VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "VENDOR NUMBER " MT-VENDOR-NO
+                               " NOT ON FILE -- CHANGE REJECTED"
+                       NOT INVALID KEY
+                           PERFORM 396-UPDATE-VENDOR-FIELDS
+                           REWRITE VENDOR-RECORD FROM
+                                   VENDOR-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                       "REWRITE ERROR ON VENDMAST "
+                                       "FOR VENDOR NUMBER "
+                                       MT-VENDOR-NO
+                           END-REWRITE
+                   END-READ
+               WHEN DELETE-RECORD
+                   DELETE VENDMAST RECORD
+                       INVALID KEY
+                           DISPLAY "DELETE ERROR ON VENDMAST FOR "
+                               "VENDOR NUMBER " MT-VENDOR-NO
+                   END-DELETE
+           END-EVALUATE.
+           MOVE "VENDOR" TO RDL-OUTCOME.
+           PERFORM 390-WRITE-REGISTER-LINE.
+      *
+       396-UPDATE-VENDOR-FIELDS.
+      *
+           IF MT-VENDOR-NAME NOT = SPACE
+               MOVE MT-VENDOR-NAME TO VM-VENDOR-NAME
+           END-IF.
+           IF MT-STREET-ADDRESS NOT = SPACE
+               MOVE MT-STREET-ADDRESS TO VM-STREET-ADDRESS
+           END-IF.
+           IF MT-CITY NOT = SPACE
+               MOVE MT-CITY TO VM-CITY
+           END-IF.
+           IF MT-STATE NOT = SPACE
+               MOVE MT-STATE TO VM-STATE
+           END-IF.
+           IF MT-ZIP-CODE NOT = SPACE
+               MOVE MT-ZIP-CODE TO VM-ZIP-CODE
+           END-IF.
+           IF MT-VENDOR-PHONE NOT = SPACE
+               MOVE MT-VENDOR-PHONE TO VM-VENDOR-PHONE
+           END-IF.
+      *
+       390-WRITE-REGISTER-LINE.
+      *
+           ADD 1 TO REG-TRANSACTION-COUNT.
+           MOVE MT-ITEM-NO TO RDL-ITEM-NO.
+           EVALUATE TRUE
+               WHEN ADD-RECORD
+                   MOVE "ADD" TO RDL-TRANS-DESC
+               WHEN CHANGE-RECORD
+                   MOVE "CHANGE" TO RDL-TRANS-DESC
+               WHEN DELETE-RECORD
+                   MOVE "DELETE" TO RDL-TRANS-DESC
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO RDL-TRANS-DESC
+           END-EVALUATE.
+           MOVE REG-DETAIL-LINE TO REG-PRINT-AREA.
+           WRITE REG-PRINT-AREA AFTER ADVANCING 1 LINES.
       *
