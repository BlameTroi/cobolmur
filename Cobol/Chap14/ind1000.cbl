@@ -12,6 +12,7 @@
 001200                     ORGANIZATION IS INDEXED                              
 001300                     ACCESS IS SEQUENTIAL                                 
 001400                     RECORD KEY IS IR-ITEM-NO.                            
+           SELECT BATCHLOG ASSIGN TO "c:\cobol\data\batchlog.dat".
 001500*                                                                         
 001600 DATA DIVISION.                                                           
 001700*                                                                         
@@ -19,20 +20,40 @@
 001900*                                                                         
 002000 FD  INVMASTS.
 002300*                                                                         
-002400 01  SEQUENTIAL-RECORD-AREA  PIC X(70).
+002400 01  SEQUENTIAL-RECORD-AREA  PIC X(85).
 002500*                                                                         
 002600 FD  INVMASTI.
 002900*                                                                         
 003000 01  INDEXED-RECORD-AREA.                                                 
 003200     05  IR-ITEM-NO              PIC X(5).
-003300     05  FILLER                  PIC X(65).
+003300     05  FILLER                  PIC X(80).
+      *
+       FD  BATCHLOG.
+      *
+       COPY "Batchlog.cpy".
 003400*                                                                         
 003500 WORKING-STORAGE SECTION.                                                 
 003600*                                                                         
 003700 01  SWITCHES.                                                            
 003900     05  INVMAST-EOF-SWITCH      PIC X    VALUE "N".
 004000         88  INVMAST-EOF                  VALUE "Y".
-004100*                                                                         
+004100*
+           05  SEQUENCE-ERROR-SWITCH   PIC X    VALUE "N".
+               88  SEQUENCE-ERROR               VALUE "Y".
+      *
+       01  SEQUENCE-FIELDS.
+           05  PRIOR-ITEM-NO           PIC X(5) VALUE SPACE.
+      *
+       01  RECONCILIATION-COUNTERS.
+           05  RECORDS-READ-COUNT      PIC 9(7) VALUE ZERO.
+           05  RECORDS-WRITTEN-COUNT   PIC 9(7) VALUE ZERO.
+           05  RECORDS-REJECTED-COUNT  PIC 9(7) VALUE ZERO.
+      *
+       01  RUN-DATE-FIELDS.
+           05  CURRENT-DATE-AND-TIME.
+               10  RUN-DATE            PIC 9(8).
+               10  FILLER              PIC X(18).
+      *
 004200 01  INVENTORY-MASTER-RECORD.                                             
 004500     05  IM-ITEM-NO              PIC X(5).
 004400     05  IM-DESCRIPTIVE-DATA.                                             
@@ -41,8 +62,11 @@
 004800         10  IM-UNIT-PRICE       PIC S9(3)V99.
 004900     05  IM-INVENTORY-DATA.                                               
 005000         10  IM-REORDER-POINT    PIC S9(5).                               
-005100         10  IM-ON-HAND          PIC S9(5).                               
-005200         10  IM-ON-ORDER         PIC S9(5).                               
+005100         10  IM-ON-HAND          PIC S9(5).
+005200         10  IM-ON-ORDER         PIC S9(5).
+           05  IM-LOCATION-DATA.
+               10  IM-VENDOR-NO        PIC X(5).
+               10  IM-BIN-LOCATION     PIC X(10).
 005400*                                                                         
 005500 PROCEDURE DIVISION.                                                      
 005600*                                                                         
@@ -50,28 +74,93 @@
 005800*                                                                         
 005900     OPEN INPUT  INVMASTS
 006000          OUTPUT INVMASTI.
-006100     PERFORM 100-CREATE-INVENTORY-RECORD                                  
-006200         UNTIL INVMAST-EOF.                                               
+           OPEN EXTEND BATCHLOG.
+006100     PERFORM 100-CREATE-INVENTORY-RECORD
+006200         UNTIL INVMAST-EOF.
 006300     CLOSE INVMASTS
 006400           INVMASTI.
-006600     STOP RUN.                                                            
-006700*                                                                         
-006800 100-CREATE-INVENTORY-RECORD.                                             
-006900*                                                                         
+           PERFORM 200-PRINT-RECONCILIATION-REPORT.
+           PERFORM 210-WRITE-BATCH-LOG-RECORD.
+           CLOSE BATCHLOG.
+006600     STOP RUN.
+006700*
+006800 100-CREATE-INVENTORY-RECORD.
+006900*
 007000     PERFORM 110-READ-SEQUENTIAL-RECORD.
-007100     IF NOT INVMAST-EOF                                                   
-007200         PERFORM 120-WRITE-INDEXED-RECORD.
-007300*                                                                         
+007100     IF NOT INVMAST-EOF
+               MOVE "N" TO SEQUENCE-ERROR-SWITCH
+               PERFORM 115-CHECK-RECORD-SEQUENCE
+               IF SEQUENCE-ERROR
+                   ADD 1 TO RECORDS-REJECTED-COUNT
+               ELSE
+007200             PERFORM 120-WRITE-INDEXED-RECORD
+               END-IF
+           END-IF.
+      *
+       115-CHECK-RECORD-SEQUENCE.
+      *
+           EVALUATE TRUE
+               WHEN PRIOR-ITEM-NO = SPACE
+                   CONTINUE
+               WHEN IM-ITEM-NO = PRIOR-ITEM-NO
+                   DISPLAY "DUPLICATE ITEM NUMBER REJECTED -- "
+                       IM-ITEM-NO
+                   SET SEQUENCE-ERROR TO TRUE
+               WHEN IM-ITEM-NO < PRIOR-ITEM-NO
+                   DISPLAY "OUT-OF-SEQUENCE ITEM NUMBER REJECTED -- "
+                       IM-ITEM-NO
+                   SET SEQUENCE-ERROR TO TRUE
+           END-EVALUATE.
+           IF NOT SEQUENCE-ERROR
+               MOVE IM-ITEM-NO TO PRIOR-ITEM-NO
+           END-IF.
+007300*
 007400 110-READ-SEQUENTIAL-RECORD.
-007500*                                                                         
+007500*
 007600     READ INVMASTS INTO INVENTORY-MASTER-RECORD
-007700         AT END                                                           
-007800             MOVE "Y" TO INVMAST-EOF-SWITCH.                              
-007900*                                                                         
+007700         AT END
+007800             MOVE "Y" TO INVMAST-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO RECORDS-READ-COUNT
+           END-READ.
+007900*
 008000 120-WRITE-INDEXED-RECORD.
-008100*                                                                         
-008200     WRITE INDEXED-RECORD-AREA FROM INVENTORY-MASTER-RECORD               
-008300         INVALID KEY                                                      
+008100*
+008200     WRITE INDEXED-RECORD-AREA FROM INVENTORY-MASTER-RECORD
+008300         INVALID KEY
 008400             DISPLAY "WRITE ERROR ON INVMAST FOR ITEM NUMBER "
                        IR-ITEM-NO
-008600             MOVE "Y" TO INVMAST-EOF-SWITCH.                              
+                   ADD 1 TO RECORDS-REJECTED-COUNT
+008600             MOVE "Y" TO INVMAST-EOF-SWITCH
+               NOT INVALID KEY
+                   ADD 1 TO RECORDS-WRITTEN-COUNT
+           END-WRITE.
+      *
+       200-PRINT-RECONCILIATION-REPORT.
+      *
+           DISPLAY "---------------------------------------------".
+           DISPLAY "IND1000 RECORD-COUNT RECONCILIATION REPORT".
+           DISPLAY "RECORDS READ FROM INVMASTS. . . . "
+               RECORDS-READ-COUNT.
+           DISPLAY "RECORDS WRITTEN TO INVMASTI . . . "
+               RECORDS-WRITTEN-COUNT.
+           DISPLAY "RECORDS REJECTED. . . . . . . . . "
+               RECORDS-REJECTED-COUNT.
+           IF RECORDS-READ-COUNT =
+                   RECORDS-WRITTEN-COUNT + RECORDS-REJECTED-COUNT
+               DISPLAY "RECONCILIATION. . . . . . . . . . BALANCED"
+           ELSE
+               DISPLAY "RECONCILIATION. . . . . . . . . . OUT OF "
+                   "BALANCE -- INVESTIGATE"
+           END-IF.
+      *
+       210-WRITE-BATCH-LOG-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE "IND1000"           TO BL-JOB-NAME.
+           MOVE RUN-DATE             TO BL-RUN-DATE.
+           MOVE RECORDS-READ-COUNT   TO BL-RECORDS-READ.
+           MOVE RECORDS-WRITTEN-COUNT TO BL-RECORDS-WRITTEN.
+           MOVE RECORDS-REJECTED-COUNT TO BL-RECORDS-REJECTED.
+           WRITE BATCH-LOG-RECORD.
+      *
