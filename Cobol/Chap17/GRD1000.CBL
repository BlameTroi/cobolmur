@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. GRD1000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NEWREG   ASSIGN TO "c:\cobol\data\newreg.dat".
+
+           SELECT GRDRPT   ASSIGN TO "c:\cobol\data\grd1rpt.prn".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWREG.
+
+       01  NEW-REGISTRATION-RECORD.
+
+           05  NR-COURSE-KEY.
+               10  NR-DEPARTMENT-CODE      PIC X(4).
+               10  NR-COURSE-NUMBER        PIC 9(3).
+               10  NR-SECTION-NUMBER       PIC 9(2).
+           05  NR-COURSE-INFORMATION.
+               10  NR-COURSE-TITLE         PIC X(20).
+               10  NR-COURSE-START-DATE.
+                   15  NR-COURSE-START-YEAR  PIC 9(4).
+                   15  NR-COURSE-START-MONTH PIC 9(2).
+               10  NR-COURSE-UNITS         PIC 9(1).
+               10  NR-COURSE-DAYS          PIC 9(1).
+           05  NR-REGISTRATION-INFORMATION.
+               10  NR-TEACHER-NUMBER       PIC 9(3).
+               10  NR-STUDENT-INFORMATION.
+                   15  NR-STUDENT-ID       PIC 9(9).
+                   15  NR-STUDENT-NAME     PIC X(25).
+                   15  NR-CLASS-STANDING   PIC 9(1).
+                   15  NR-MAJOR            PIC X(4).
+           05  NR-GRADING-INFORMATION.
+               10  NR-6-WEEKS-GRADE        PIC X(1).
+               10  NR-12-WEEKS-GRADE       PIC X(1).
+               10  NR-FINAL-EXAM-GRADE     PIC X(1).
+               10  NR-SEMESTER-GRADE       PIC X(1).
+
+       FD  GRDRPT.
+
+       01  GRD-PRINT-AREA          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+
+           05  NEWREG-EOF-SWITCH           PIC X   VALUE "N".
+               88  NEWREG-EOF                      VALUE "Y".
+           05  FIRST-RECORD-SWITCH         PIC X   VALUE "Y".
+               88  FIRST-RECORD                    VALUE "Y".
+
+       01  OLD-COURSE-KEY                  PIC X(9).
+
+       01  SECTION-GRADE-COUNTS.
+           05  SECTION-STUDENT-COUNT       PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-A             PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-B             PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-C             PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-D             PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-F             PIC 9(3)  VALUE ZERO.
+           05  SECTION-COUNT-INCOMPLETE    PIC 9(3)  VALUE ZERO.
+
+       01  REPORT-TOTALS.
+           05  TOTAL-STUDENT-COUNT         PIC 9(5)  VALUE ZERO.
+           05  TOTAL-SECTION-COUNT         PIC 9(3)  VALUE ZERO.
+
+       01  SAVED-COURSE-TITLE              PIC X(20).
+
+       01  GRD-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(45)
+               VALUE "GRD1000 CLASS-GRADE ROLL-UP REPORT".
+
+       01  GRD-HEADING-LINE-2.
+           05  FILLER                  PIC X(10) VALUE "COURSE    ".
+           05  FILLER                  PIC X(21) VALUE "TITLE".
+           05  FILLER                  PIC X(8)  VALUE "STUDENTS".
+           05  FILLER                  PIC X(5)  VALUE "    A".
+           05  FILLER                  PIC X(5)  VALUE "    B".
+           05  FILLER                  PIC X(5)  VALUE "    C".
+           05  FILLER                  PIC X(5)  VALUE "    D".
+           05  FILLER                  PIC X(5)  VALUE "    F".
+           05  FILLER                  PIC X(6)  VALUE "  INCM".
+
+       01  GRD-SECTION-LINE.
+           05  GSL-COURSE-KEY.
+               10  GSL-DEPARTMENT-CODE     PIC X(4).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  GSL-COURSE-NUMBER       PIC 9(3).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  GSL-SECTION-NUMBER      PIC 9(2).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  GSL-COURSE-TITLE            PIC X(20).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  GSL-STUDENT-COUNT           PIC ZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACE.
+           05  GSL-COUNT-A                 PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACE.
+           05  GSL-COUNT-B                 PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACE.
+           05  GSL-COUNT-C                 PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACE.
+           05  GSL-COUNT-D                 PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACE.
+           05  GSL-COUNT-F                 PIC ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACE.
+           05  GSL-COUNT-INCOMPLETE        PIC ZZ9.
+
+       01  GRD-TOTAL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "SECTIONS REPORTED: ".
+           05  GTL-SECTION-COUNT       PIC ZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "STUDENTS REPORTED: ".
+           05  GTL-STUDENT-COUNT       PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-PRODUCE-GRADE-ROLLUP.
+
+           OPEN INPUT  NEWREG.
+           OPEN OUTPUT GRDRPT.
+           MOVE GRD-HEADING-LINE-1 TO GRD-PRINT-AREA.
+           WRITE GRD-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE GRD-HEADING-LINE-2 TO GRD-PRINT-AREA.
+           WRITE GRD-PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-NEXT-REGISTRATION.
+           PERFORM 200-ACCUMULATE-SECTION-GRADES
+               UNTIL NEWREG-EOF.
+           IF NOT FIRST-RECORD
+               PERFORM 300-PRINT-SECTION-LINE
+           END-IF.
+           PERFORM 400-PRINT-REPORT-TOTALS.
+           CLOSE NEWREG
+                 GRDRPT.
+           STOP RUN.
+
+       100-READ-NEXT-REGISTRATION.
+
+           READ NEWREG
+               AT END
+                   SET NEWREG-EOF TO TRUE.
+
+       200-ACCUMULATE-SECTION-GRADES.
+
+           EVALUATE TRUE
+               WHEN FIRST-RECORD
+                   MOVE NR-COURSE-KEY TO OLD-COURSE-KEY
+                   MOVE "N" TO FIRST-RECORD-SWITCH
+               WHEN NR-COURSE-KEY NOT = OLD-COURSE-KEY
+                   PERFORM 300-PRINT-SECTION-LINE
+                   MOVE NR-COURSE-KEY TO OLD-COURSE-KEY
+           END-EVALUATE.
+           MOVE NR-COURSE-TITLE TO SAVED-COURSE-TITLE.
+           ADD 1 TO SECTION-STUDENT-COUNT.
+           EVALUATE NR-SEMESTER-GRADE
+               WHEN "A"
+                   ADD 1 TO SECTION-COUNT-A
+               WHEN "B"
+                   ADD 1 TO SECTION-COUNT-B
+               WHEN "C"
+                   ADD 1 TO SECTION-COUNT-C
+               WHEN "D"
+                   ADD 1 TO SECTION-COUNT-D
+               WHEN "F"
+                   ADD 1 TO SECTION-COUNT-F
+               WHEN OTHER
+                   ADD 1 TO SECTION-COUNT-INCOMPLETE
+           END-EVALUATE.
+           PERFORM 100-READ-NEXT-REGISTRATION.
+
+       300-PRINT-SECTION-LINE.
+
+           MOVE OLD-COURSE-KEY         TO GSL-COURSE-KEY.
+           MOVE SAVED-COURSE-TITLE     TO GSL-COURSE-TITLE.
+           MOVE SECTION-STUDENT-COUNT  TO GSL-STUDENT-COUNT.
+           MOVE SECTION-COUNT-A        TO GSL-COUNT-A.
+           MOVE SECTION-COUNT-B        TO GSL-COUNT-B.
+           MOVE SECTION-COUNT-C        TO GSL-COUNT-C.
+           MOVE SECTION-COUNT-D        TO GSL-COUNT-D.
+           MOVE SECTION-COUNT-F        TO GSL-COUNT-F.
+           MOVE SECTION-COUNT-INCOMPLETE TO GSL-COUNT-INCOMPLETE.
+           MOVE GRD-SECTION-LINE       TO GRD-PRINT-AREA.
+           WRITE GRD-PRINT-AREA AFTER ADVANCING 1 LINE.
+           ADD SECTION-STUDENT-COUNT TO TOTAL-STUDENT-COUNT.
+           ADD 1 TO TOTAL-SECTION-COUNT.
+           MOVE ZERO TO SECTION-STUDENT-COUNT
+                        SECTION-COUNT-A
+                        SECTION-COUNT-B
+                        SECTION-COUNT-C
+                        SECTION-COUNT-D
+                        SECTION-COUNT-F
+                        SECTION-COUNT-INCOMPLETE.
+
+       400-PRINT-REPORT-TOTALS.
+
+           MOVE TOTAL-SECTION-COUNT TO GTL-SECTION-COUNT.
+           MOVE TOTAL-STUDENT-COUNT TO GTL-STUDENT-COUNT.
+           MOVE GRD-TOTAL-LINE TO GRD-PRINT-AREA.
+           WRITE GRD-PRINT-AREA AFTER ADVANCING 2 LINES.
