@@ -8,11 +8,15 @@
 
        FILE-CONTROL.
 
-           SELECT INVMAST  ASSIGN TO "c:\data\cobol\invmast.dat"
+           SELECT INVMAST  ASSIGN TO "c:\cobol\data\invmast.dat"
                            ORGANIZATION IS INDEXED
-                           ACCESS IS RANDOM
+                           ACCESS IS DYNAMIC
                            RECORD KEY IS IM-ITEM-NO.
 
+           SELECT REORPT   ASSIGN TO "c:\data\cobol\reorpt.prn".
+
+           SELECT SRCHRPT  ASSIGN TO "c:\data\cobol\srchrpt.prn".
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -30,6 +34,17 @@
                 10  IM-REORDER-POINT    PIC S9(5).
                 10  IM-ON-HAND          PIC S9(5).
                 10  IM-ON-ORDER         PIC S9(5).
+            05  IM-LOCATION-DATA.
+                10  IM-VENDOR-NO        PIC X(5).
+                10  IM-BIN-LOCATION     PIC X(10).
+
+       FD  REORPT.
+
+       01  PRINT-AREA          PIC X(80).
+
+       FD  SRCHRPT.
+
+       01  SRCH-PRINT-AREA     PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -47,6 +62,17 @@
                88  ITEM-FOUND                      VALUE "Y".
            05  NEXT-ITEM-SWITCH            PIC X   VALUE "Y".
                88  NEXT-ITEM                       VALUE "Y".
+           05  MODE-SWITCH                 PIC X   VALUE "I".
+               88  INQUIRY-MODE                    VALUE "I" "i".
+               88  LISTING-MODE                    VALUE "L" "l".
+               88  SEARCH-MODE                      VALUE "S" "s".
+               88  VALID-MODE                      VALUE "I" "i"
+                                                          "L" "l"
+                                                          "S" "s".
+           05  MATCH-FOUND-SWITCH          PIC X   VALUE "N".
+               88  MATCH-FOUND                     VALUE "Y".
+           05  INVMAST-EOF-SWITCH          PIC X   VALUE "N".
+               88  INVMAST-EOF                     VALUE "Y".
 
        01  SCREEN-DISPLAY-FIELDS.
 
@@ -57,16 +83,133 @@
            05  ON-HAND             PIC ZZ,ZZZ.
            05  ON-ORDER            PIC ZZ,ZZZ.
 
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(14).
+
+       01  LISTING-COUNT-FIELDS.
+           05  EXCEPTION-COUNT     PIC S9(5)   VALUE ZERO.
+
+       01  LISTING-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(6)    VALUE SPACE.
+           05  FILLER          PIC X(31)   VALUE
+               "REORDER POINT EXCEPTION LISTING".
+           05  FILLER          PIC X(25)   VALUE SPACE.
+
+       01  LISTING-HEADING-LINE-2.
+           05  FILLER          PIC X(5)    VALUE "ITEM ".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "DESCRIPTION".
+           05  FILLER          PIC X(14)   VALUE "REORDER POINT ".
+           05  FILLER          PIC X(10)   VALUE "ON HAND   ".
+           05  FILLER          PIC X(26)   VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  EL-ITEM-NO          PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  EL-ITEM-DESC        PIC X(20).
+           05  EL-REORDER-POINT    PIC ZZ,ZZZ.
+           05  FILLER              PIC X(8)    VALUE SPACE.
+           05  EL-ON-HAND          PIC ZZ,ZZZ.
+           05  FILLER              PIC X(26)   VALUE SPACE.
+
+       01  LISTING-TOTAL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  FILLER              PIC X(20)   VALUE
+               "EXCEPTION ITEMS: ".
+           05  LTL-EXCEPTION-COUNT PIC ZZ,ZZ9.
+           05  FILLER              PIC X(49)   VALUE SPACE.
+
+       01  SEARCH-FIELDS.
+           05  SEARCH-TEXT             PIC X(20).
+           05  SEARCH-TEXT-UPPER       PIC X(20).
+           05  ITEM-DESC-UPPER         PIC X(40).
+           05  SEARCH-LENGTH           PIC 9(2).
+           05  SEARCH-POSITION         PIC 9(2).
+           05  SEARCH-MATCH-COUNT      PIC S9(5)   VALUE ZERO.
+
+       01  SEARCH-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  SHL1-MONTH      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  SHL1-DAY        PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  SHL1-YEAR       PIC 9(4).
+           05  FILLER          PIC X(6)    VALUE SPACE.
+           05  FILLER          PIC X(31)   VALUE
+               "ITEM DESCRIPTION SEARCH LISTING".
+           05  FILLER          PIC X(25)   VALUE SPACE.
+
+       01  SEARCH-HEADING-LINE-2.
+           05  FILLER          PIC X(5)    VALUE "ITEM ".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(40)   VALUE "DESCRIPTION".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+
+       01  SEARCH-RESULT-LINE.
+           05  SRL-ITEM-NO         PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  SRL-ITEM-DESC        PIC X(40).
+           05  FILLER              PIC X(10)   VALUE SPACE.
+
+       01  SEARCH-TOTAL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  FILLER              PIC X(20)   VALUE
+               "MATCHING ITEMS: ".
+           05  STL-MATCH-COUNT      PIC ZZ,ZZ9.
+           05  FILLER              PIC X(35)   VALUE SPACE.
+
        PROCEDURE DIVISION.
 
        000-PROCESS-INVENTRY-INQUIRIES.
 
+           PERFORM 050-GET-PROCESSING-MODE.
            OPEN INPUT INVMAST.
-           PERFORM 100-PROCESS-INVENTORY-INQUIRY
-               UNTIL END-OF-INQUIRIES.
+           EVALUATE TRUE
+               WHEN LISTING-MODE
+                   PERFORM 600-PRODUCE-REORDER-LISTING
+               WHEN SEARCH-MODE
+                   PERFORM 700-PRODUCE-DESCRIPTION-SEARCH-LISTING
+               WHEN OTHER
+                   PERFORM 100-PROCESS-INVENTORY-INQUIRY
+                       UNTIL END-OF-INQUIRIES
+           END-EVALUATE.
            CLOSE INVMAST.
            STOP RUN.
 
+       050-GET-PROCESSING-MODE.
+
+           DISPLAY "Inventory inquiry" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR BLACK
+               BACKGROUND-COLOR WHITE.
+           MOVE "N" TO VALID-ENTRY-SWITCH.
+           PERFORM UNTIL VALID-ENTRY
+               DISPLAY "Enter I for item inquiry, L for reorder-point"
+                   AT LINE 3 COLUMN 1
+               DISPLAY "exception listing, or S for description searc"
+                   AT LINE 4 COLUMN 1
+               DISPLAY "h. . ." AT LINE 5 COLUMN 1
+               ACCEPT MODE-SWITCH AT LINE 5 COLUMN 7
+                   WITH FOREGROUND-COLOR BRIGHT-WHITE UPPER
+               IF VALID-MODE
+                   SET VALID-ENTRY TO TRUE
+               ELSE
+                   MOVE "You must enter 'I', 'L', or 'S'."
+                       TO ERROR-MESSAGE
+                   PERFORM 160-DISPLAY-ERROR-MESSAGE
+               END-IF
+           END-PERFORM.
+           PERFORM 170-DISPLAY-BLANK-LINE.
+
        100-PROCESS-INVENTORY-INQUIRY.
 
            PERFORM 110-DISPLAY-HEADING-LINES.
@@ -155,6 +298,10 @@
            DISPLAY ON-HAND          LINE 11 COLUMN 22.
            DISPLAY "On order:"      LINE 12 COLUMN 1.
            DISPLAY ON-ORDER         LINE 12 COLUMN 22.
+           DISPLAY "Vendor number:" LINE 13 COLUMN 1.
+           DISPLAY IM-VENDOR-NO     LINE 13 COLUMN 22.
+           DISPLAY "Bin location:"  LINE 14 COLUMN 1.
+           DISPLAY IM-BIN-LOCATION  LINE 14 COLUMN 22.
 
        190-GET-NEXT-ITEM.
 
@@ -182,3 +329,124 @@
                    MOVE "N" TO VALID-ENTRY-SWITCH
                    MOVE "You must enter 'Y' or 'N'" TO ERROR-MESSAGE.
 
+       600-PRODUCE-REORDER-LISTING.
+
+           OPEN OUTPUT REORPT.
+           PERFORM 610-FORMAT-LISTING-HEADING.
+           PERFORM 620-READ-NEXT-INVMAST-RECORD.
+           PERFORM 630-PRINT-EXCEPTION-LINE
+               UNTIL INVMAST-EOF.
+           PERFORM 640-PRINT-LISTING-TOTAL.
+           CLOSE REORPT.
+
+       610-FORMAT-LISTING-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH TO HL1-MONTH.
+           MOVE CD-DAY   TO HL1-DAY.
+           MOVE CD-YEAR  TO HL1-YEAR.
+           MOVE LISTING-HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE LISTING-HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       620-READ-NEXT-INVMAST-RECORD.
+
+           READ INVMAST NEXT RECORD
+               AT END
+                   SET INVMAST-EOF TO TRUE.
+
+       630-PRINT-EXCEPTION-LINE.
+
+           IF IM-ON-HAND < IM-REORDER-POINT
+               MOVE IM-ITEM-NO           TO EL-ITEM-NO
+               MOVE IM-ITEM-DESC(1:20)   TO EL-ITEM-DESC
+               MOVE IM-REORDER-POINT     TO EL-REORDER-POINT
+               MOVE IM-ON-HAND           TO EL-ON-HAND
+               MOVE EXCEPTION-LINE       TO PRINT-AREA
+               WRITE PRINT-AREA AFTER ADVANCING 1 LINE
+               ADD 1 TO EXCEPTION-COUNT
+           END-IF.
+           PERFORM 620-READ-NEXT-INVMAST-RECORD.
+
+       640-PRINT-LISTING-TOTAL.
+
+           MOVE EXCEPTION-COUNT TO LTL-EXCEPTION-COUNT.
+           MOVE LISTING-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       700-PRODUCE-DESCRIPTION-SEARCH-LISTING.
+
+           PERFORM 705-GET-SEARCH-TEXT.
+           OPEN OUTPUT SRCHRPT.
+           PERFORM 710-FORMAT-SEARCH-HEADING.
+           MOVE ZERO TO SEARCH-MATCH-COUNT.
+           MOVE "N" TO INVMAST-EOF-SWITCH.
+           PERFORM 620-READ-NEXT-INVMAST-RECORD.
+           PERFORM 730-PRINT-SEARCH-MATCH-LINE
+               UNTIL INVMAST-EOF.
+           PERFORM 740-PRINT-SEARCH-TOTAL.
+           CLOSE SRCHRPT.
+
+       705-GET-SEARCH-TEXT.
+
+           DISPLAY "Inventory inquiry" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR BLACK
+               BACKGROUND-COLOR WHITE.
+           DISPLAY "Enter a word or phrase to search for in item"
+               AT LINE 3 COLUMN 1.
+           DISPLAY "descriptions. Then press Enter." AT LINE 4 COLUMN 1.
+           DISPLAY "Search text. . . . . " AT LINE 6 COLUMN 1.
+           MOVE SPACE TO SEARCH-TEXT.
+           ACCEPT SEARCH-TEXT AT LINE 6 COLUMN 22
+               WITH PROMPT.
+           MOVE FUNCTION UPPER-CASE(SEARCH-TEXT) TO SEARCH-TEXT-UPPER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-TEXT-UPPER))
+               TO SEARCH-LENGTH.
+
+       710-FORMAT-SEARCH-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH TO SHL1-MONTH.
+           MOVE CD-DAY   TO SHL1-DAY.
+           MOVE CD-YEAR  TO SHL1-YEAR.
+           MOVE SEARCH-HEADING-LINE-1 TO SRCH-PRINT-AREA.
+           WRITE SRCH-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE SEARCH-HEADING-LINE-2 TO SRCH-PRINT-AREA.
+           WRITE SRCH-PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       730-PRINT-SEARCH-MATCH-LINE.
+
+           MOVE "N" TO MATCH-FOUND-SWITCH.
+           IF SEARCH-LENGTH > ZERO
+               MOVE FUNCTION UPPER-CASE(IM-ITEM-DESC)
+                   TO ITEM-DESC-UPPER
+               PERFORM 735-SCAN-ITEM-DESCRIPTION
+           END-IF.
+           IF MATCH-FOUND
+               ADD 1 TO SEARCH-MATCH-COUNT
+               MOVE IM-ITEM-NO     TO SRL-ITEM-NO
+               MOVE IM-ITEM-DESC   TO SRL-ITEM-DESC
+               MOVE SEARCH-RESULT-LINE TO SRCH-PRINT-AREA
+               WRITE SRCH-PRINT-AREA AFTER ADVANCING 1 LINE
+           END-IF.
+           PERFORM 620-READ-NEXT-INVMAST-RECORD.
+
+       735-SCAN-ITEM-DESCRIPTION.
+
+           PERFORM VARYING SEARCH-POSITION FROM 1 BY 1
+               UNTIL SEARCH-POSITION > (41 - SEARCH-LENGTH)
+                   OR MATCH-FOUND
+               IF ITEM-DESC-UPPER(SEARCH-POSITION:SEARCH-LENGTH) =
+                       SEARCH-TEXT-UPPER(1:SEARCH-LENGTH)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       740-PRINT-SEARCH-TOTAL.
+
+           MOVE SEARCH-MATCH-COUNT TO STL-MATCH-COUNT.
+           MOVE SEARCH-TOTAL-LINE TO SRCH-PRINT-AREA.
+           WRITE SRCH-PRINT-AREA AFTER ADVANCING 2 LINES.
+
