@@ -14,11 +14,18 @@
 
        FILE-CONTROL.
 
-           SELECT INVMAST  ASSIGN TO "c:\cobol\invmast.dat"
+           SELECT INVMAST  ASSIGN TO "c:\cobol\data\invmast.dat"
                            ORGANIZATION IS INDEXED
                            ACCESS IS RANDOM
                            RECORD KEY IS IR-ITEM-NO.
 
+           SELECT AUDITLOG ASSIGN TO "c:\cobol\data\mntaudit.dat".
+
+           SELECT VENDMAST ASSIGN TO "c:\cobol\data\vendmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS VR-VENDOR-NO.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,7 +35,32 @@
        01  INVENTORY-RECORD.
 
            05  IR-ITEM-NO      PIC X(5).
-           05  FILLER          PIC X(65).
+           05  FILLER          PIC X(80).
+
+       FD  AUDITLOG.
+
+       01  AUDIT-LOG-RECORD.
+
+           05  AL-TRANSACTION-DATE     PIC 9(8).
+           05  AL-FUNCTION-CODE        PIC X.
+           05  AL-ITEM-NO              PIC X(5).
+           05  AL-ITEM-DESC            PIC X(40).
+           05  AL-UNIT-COST            PIC 999V99.
+           05  AL-UNIT-PRICE           PIC 999V99.
+           05  AL-REORDER-POINT        PIC S9(5).
+           05  AL-ON-HAND              PIC S9(5).
+           05  AL-ON-ORDER             PIC S9(5).
+           05  AL-VENDOR-NO            PIC X(5).
+           05  AL-BIN-LOCATION         PIC X(10).
+           05  AL-VENDOR-NAME          PIC X(30).
+           05  AL-VENDOR-PHONE         PIC X(12).
+
+       FD  VENDMAST.
+
+       01  VENDOR-RECORD.
+
+           05  VR-VENDOR-NO    PIC X(5).
+           05  FILLER          PIC X(94).
 
        WORKING-STORAGE SECTION.
 
@@ -45,8 +77,17 @@
                88  VALID-ENTRY                     VALUE "Y".
            05  ITEM-FOUND-SWITCH           PIC X   VALUE "Y".
                88  ITEM-FOUND                      VALUE "Y".
+           05  VENDOR-FOUND-SWITCH         PIC X   VALUE "N".
+               88  VENDOR-FOUND                    VALUE "Y".
            05  SAVE-CHANGES-SWITCH         PIC X   VALUE "Y".
                88  SAVE-CHANGES                    VALUE "Y" "y".
+           05  FUNCTION-CODE               PIC X   VALUE "C".
+               88  ADD-FUNCTION                    VALUE "A" "a".
+               88  CHANGE-FUNCTION                 VALUE "C" "c".
+               88  DELETE-FUNCTION                 VALUE "D" "d".
+               88  VALID-FUNCTION-CODE             VALUE "A" "a"
+                                                         "C" "c"
+                                                         "D" "d".
 
        01  DATE-FIELDS.
 
@@ -72,6 +113,11 @@
                 10  IM-REORDER-POINT    PIC S9(5).
                 10  IM-ON-HAND          PIC S9(5).
                 10  IM-ON-ORDER         PIC S9(5).
+            05  IM-LOCATION-DATA.
+                10  IM-VENDOR-NO        PIC X(5).
+                10  IM-BIN-LOCATION     PIC X(10).
+
+           COPY "Vendmast.cpy".
 
        01  SCREEN-HEADING-LINE.
 
@@ -91,7 +137,18 @@
            05  UNIT-COST-CONTROL       PIC X(9).
            05  UNIT-PRICE-CONTROL      PIC X(9).
            05  REORDER-POINT-CONTROL   PIC X(9).
+           05  VENDOR-NO-CONTROL       PIC X(9).
+           05  BIN-LOCATION-CONTROL    PIC X(9).
            05  SAVE-CHANGES-CONTROL    PIC X(9).
+           05  FUNCTION-CODE-CONTROL   PIC X(9).
+           05  DELETE-CONFIRM-CONTROL  PIC X(9).
+           05  VENDOR-NAME-CONTROL     PIC X(9).
+           05  VENDOR-STREET-CONTROL   PIC X(9).
+           05  VENDOR-CITY-CONTROL     PIC X(9).
+           05  VENDOR-STATE-CONTROL    PIC X(9).
+           05  VENDOR-ZIP-CONTROL      PIC X(9).
+           05  VENDOR-PHONE-CONTROL    PIC X(9).
+           05  VENDOR-SAVE-CONTROL     PIC X(9).
 
        01  SCREEN-COLORS.
 
@@ -114,9 +171,46 @@
            05  LINE 5  COLUMN 22 PIC X(5)    USING IM-ITEM-NO
                FOREGROUND-COLOR GREEN
                CONTROL ITEM-NUMBER-CONTROL.
+           05  LINE 5  COLUMN 30 VALUE "(5 digits)".
+           05  LINE 6  COLUMN 1  VALUE "Function (A/C/D). . .".
+           05  LINE 6  COLUMN 22 PIC X      USING FUNCTION-CODE
+               FOREGROUND-COLOR GREEN
+               CONTROL FUNCTION-CODE-CONTROL.
+           05  LINE 6  COLUMN 30
+               VALUE "(A=Add  C=Change  D=Delete)".
            05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
                FOREGROUND-COLOR RED.
-           05  LINE 24 COLUMN 1  VALUE "Enter 99999 to end.".
+           05  LINE 24 COLUMN 1  VALUE "Enter 99999 to end. A=Add, C=C
+      -        "hange, D=Delete.".
+
+       01  DELETE-CONFIRM-SCREEN.
+
+           05  LINE 3  COLUMN 1  VALUE "This item will be deleted. Pr
+      -        "ess Enter to confirm.".
+           05  LINE 5  COLUMN 22 PIC X(5)    FROM IM-ITEM-NO.
+           05  LINE 7  COLUMN 1  VALUE "Description: ".
+           05  LINE 7  COLUMN 22 PIC X(40)   FROM IM-ITEM-DESC.
+           05  LINE 8  COLUMN 1  VALUE "Unit cost: ".
+           05  LINE 8  COLUMN 22 PIC ZZZ.ZZ  FROM IM-UNIT-COST.
+           05  LINE 9  COLUMN 1  VALUE "Unit price: ".
+           05  LINE 9  COLUMN 22 PIC ZZZ.ZZ  FROM IM-UNIT-PRICE.
+           05  LINE 10 COLUMN 1  VALUE "Reorder point: ".
+           05  LINE 10 COLUMN 22 PIC ZZ,ZZZ  FROM IM-REORDER-POINT.
+           05  LINE 11 COLUMN 1  VALUE "On hand: ".
+           05  LINE 11 COLUMN 22 PIC ZZ,ZZZ  FROM IM-ON-HAND.
+           05  LINE 12 COLUMN 1  VALUE "On order: ".
+           05  LINE 12 COLUMN 22 PIC ZZ,ZZZ  FROM IM-ON-ORDER.
+           05  LINE 13 COLUMN 1  VALUE "Vendor number: ".
+           05  LINE 13 COLUMN 22 PIC X(5)    FROM IM-VENDOR-NO.
+           05  LINE 14 COLUMN 1  VALUE "Bin location: ".
+           05  LINE 14 COLUMN 22 PIC X(10)   FROM IM-BIN-LOCATION.
+           05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
+               FOREGROUND-COLOR RED.
+           05  LINE 24 COLUMN 1  VALUE "Delete this item?"
+               BLANK LINE.
+           05  LINE 24 COLUMN 20 PIC X       USING SAVE-CHANGES-SWITCH
+               FOREGROUND-COLOR GREEN
+               CONTROL DELETE-CONFIRM-CONTROL.
 
        01  ITEM-DATA-SCREEN.
 
@@ -127,24 +221,40 @@
            05  LINE 7  COLUMN 22 PIC X(40)   USING IM-ITEM-DESC
                FOREGROUND-COLOR GREEN
                CONTROL ITEM-DESC-CONTROL AUTO.
+           05  LINE 7  COLUMN 63 VALUE "(40 chars max)".
            05  LINE 8  COLUMN 1  VALUE "Unit cost: ".
            05  LINE 8  COLUMN 22 PIC ZZZ.ZZ  USING IM-UNIT-COST
                FOREGROUND-COLOR GREEN
                CONTROL UNIT-COST-CONTROL AUTO.
+           05  LINE 8  COLUMN 30 VALUE "(dollars.cents)".
            05  LINE 9  COLUMN 1  VALUE "Unit price: ".
            05  LINE 9  COLUMN 22 PIC ZZZ.ZZ  USING IM-UNIT-PRICE
                FOREGROUND-COLOR GREEN
                CONTROL UNIT-PRICE-CONTROL AUTO.
+           05  LINE 9  COLUMN 30 VALUE "(dollars.cents)".
            05  LINE 10 COLUMN 1  VALUE "Reorder point: ".
            05  LINE 10 COLUMN 22 PIC ZZ,ZZZ  USING IM-REORDER-POINT
                FOREGROUND-COLOR GREEN
                CONTROL REORDER-POINT-CONTROL AUTO.
+           05  LINE 10 COLUMN 30 VALUE "(whole number)".
            05  LINE 11 COLUMN 1  VALUE "On hand: ".
            05  LINE 11 COLUMN 22 PIC ZZ,ZZZ  USING IM-ON-HAND
                FOREGROUND-COLOR GREEN AUTO.
+           05  LINE 11 COLUMN 30 VALUE "(whole number)".
            05  LINE 12 COLUMN 1  VALUE "On order: ".
            05  LINE 12 COLUMN 22 PIC ZZ,ZZZ  USING IM-ON-ORDER
                FOREGROUND-COLOR GREEN AUTO.
+           05  LINE 12 COLUMN 30 VALUE "(whole number)".
+           05  LINE 13 COLUMN 1  VALUE "Vendor number: ".
+           05  LINE 13 COLUMN 22 PIC X(5)    USING IM-VENDOR-NO
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-NO-CONTROL AUTO.
+           05  LINE 13 COLUMN 30 VALUE "(5 digits)".
+           05  LINE 14 COLUMN 1  VALUE "Bin location: ".
+           05  LINE 14 COLUMN 22 PIC X(10)   USING IM-BIN-LOCATION
+               FOREGROUND-COLOR GREEN
+               CONTROL BIN-LOCATION-CONTROL AUTO.
+           05  LINE 14 COLUMN 34 VALUE "(10 chars max)".
            05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
                FOREGROUND-COLOR RED.
            05  LINE 24 COLUMN 1  VALUE "Save changes?"
@@ -153,15 +263,56 @@
                FOREGROUND-COLOR GREEN
                CONTROL SAVE-CHANGES-CONTROL.
 
+       01  VENDOR-DATA-SCREEN.
+
+           05  LINE 3  COLUMN 1  VALUE "Enter the changes to the vend
+      -        "or data. Then press enter.".
+           05  LINE 5  COLUMN 22 PIC X(5)    FROM VR-VENDOR-NO.
+           05  LINE 7  COLUMN 1  VALUE "Vendor name: ".
+           05  LINE 7  COLUMN 22 PIC X(30)   USING VM-VENDOR-NAME
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-NAME-CONTROL AUTO.
+           05  LINE 8  COLUMN 1  VALUE "Street address: ".
+           05  LINE 8  COLUMN 22 PIC X(25)   USING VM-STREET-ADDRESS
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-STREET-CONTROL AUTO.
+           05  LINE 9  COLUMN 1  VALUE "City: ".
+           05  LINE 9  COLUMN 22 PIC X(15)   USING VM-CITY
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-CITY-CONTROL AUTO.
+           05  LINE 9  COLUMN 40 VALUE "State: ".
+           05  LINE 9  COLUMN 48 PIC X(2)    USING VM-STATE
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-STATE-CONTROL AUTO.
+           05  LINE 10 COLUMN 1  VALUE "Zip code: ".
+           05  LINE 10 COLUMN 22 PIC X(10)   USING VM-ZIP-CODE
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-ZIP-CONTROL AUTO.
+           05  LINE 11 COLUMN 1  VALUE "Phone: ".
+           05  LINE 11 COLUMN 22 PIC X(12)   USING VM-VENDOR-PHONE
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-PHONE-CONTROL AUTO.
+           05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
+               FOREGROUND-COLOR RED.
+           05  LINE 24 COLUMN 1  VALUE "Save vendor changes?"
+               BLANK LINE.
+           05  LINE 24 COLUMN 23 PIC X       USING SAVE-CHANGES-SWITCH
+               FOREGROUND-COLOR GREEN
+               CONTROL VENDOR-SAVE-CONTROL.
+
        PROCEDURE DIVISION.
 
        000-MAINTAIN-INVENTORY-RECORDS.
 
-           OPEN I-O INVMAST.
+           OPEN I-O INVMAST
+                     VENDMAST.
+           OPEN EXTEND AUDITLOG.
            PERFORM 100-FORMAT-SCREEN-HEADING.
            PERFORM 200-MAINTAIN-INVENTORY-RECORD
                UNTIL END-OF-PROGRAM.
-           CLOSE INVMAST.
+           CLOSE INVMAST
+                 VENDMAST
+                 AUDITLOG.
            STOP RUN.
 
        100-FORMAT-SCREEN-HEADING.
@@ -178,16 +329,38 @@
            MOVE "N" TO VALID-ENTRY-SWITCH.
            MOVE SPACE TO IM-ITEM-NO
                          ITEM-NUMBER-CONTROL.
+           MOVE "C" TO FUNCTION-CODE.
            PERFORM 210-GET-ITEM-NUMBER
                UNTIL VALID-ENTRY.
            IF NOT END-OF-PROGRAM
                MOVE SPACE TO ATTRIBUTE-CONTROL-FIELDS
-               MOVE "Y" TO SAVE-CHANGES-SWITCH
-               MOVE "N" TO VALID-ENTRY-SWITCH
-               PERFORM 260-GET-ITEM-DATA
-                   UNTIL VALID-ENTRY
-               IF SAVE-CHANGES
-                   PERFORM 300-REWRITE-INVENTORY-RECORD.
+               EVALUATE TRUE
+                   WHEN DELETE-FUNCTION
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       PERFORM 400-GET-DELETE-CONFIRMATION
+                           UNTIL VALID-ENTRY
+                       IF SAVE-CHANGES
+                           PERFORM 420-DELETE-INVENTORY-RECORD
+                           PERFORM 500-LOOKUP-VENDOR-RECORD
+                           PERFORM 330-WRITE-AUDIT-LOG-RECORD
+                       END-IF
+                   WHEN OTHER
+                       MOVE "Y" TO SAVE-CHANGES-SWITCH
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       PERFORM 260-GET-ITEM-DATA
+                           UNTIL VALID-ENTRY
+                       IF SAVE-CHANGES
+                           IF ADD-FUNCTION
+                               PERFORM 310-WRITE-INVENTORY-RECORD
+                           ELSE
+                               PERFORM 300-REWRITE-INVENTORY-RECORD
+                           END-IF
+                           PERFORM 500-LOOKUP-VENDOR-RECORD
+                           PERFORM 510-MAINTAIN-VENDOR-DATA
+                           PERFORM 330-WRITE-AUDIT-LOG-RECORD
+                       END-IF
+               END-EVALUATE
+           END-IF.
 
        210-GET-ITEM-NUMBER.
 
@@ -213,14 +386,28 @@
                MOVE "N" TO VALID-ENTRY-SWITCH
                MOVE "An item number is required." TO ERROR-MESSAGE
                MOVE "HIGHLIGHT" TO ITEM-NUMBER-CONTROL
+           ELSE IF NOT VALID-FUNCTION-CODE
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "Function must be A, C, or D." TO ERROR-MESSAGE
+               MOVE "HIGHLIGHT" TO FUNCTION-CODE-CONTROL
            ELSE
                MOVE "Y" TO ITEM-FOUND-SWITCH
                MOVE IM-ITEM-NO TO IR-ITEM-NO
                PERFORM 250-READ-INVENTORY-RECORD
-               IF NOT ITEM-FOUND
-                   MOVE "N" TO VALID-ENTRY-SWITCH
-                   MOVE "Inventory record not found." TO ERROR-MESSAGE
-                   MOVE "HIGHLIGHT" TO ITEM-NUMBER-CONTROL.
+               IF ADD-FUNCTION
+                   IF ITEM-FOUND
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       MOVE "Item number already exists." TO
+                           ERROR-MESSAGE
+                       MOVE "HIGHLIGHT" TO ITEM-NUMBER-CONTROL
+                   ELSE
+                       PERFORM 255-INITIALIZE-NEW-RECORD
+               ELSE
+                   IF NOT ITEM-FOUND
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       MOVE "Inventory record not found."
+                           TO ERROR-MESSAGE
+                       MOVE "HIGHLIGHT" TO ITEM-NUMBER-CONTROL.
 
        250-READ-INVENTORY-RECORD.
 
@@ -228,6 +415,17 @@
                INVALID KEY
                    MOVE "N" TO ITEM-FOUND-SWITCH.
 
+       255-INITIALIZE-NEW-RECORD.
+
+           MOVE SPACE TO IM-ITEM-DESC
+                         IM-VENDOR-NO
+                         IM-BIN-LOCATION.
+           MOVE ZERO  TO IM-UNIT-COST
+                         IM-UNIT-PRICE
+                         IM-REORDER-POINT
+                         IM-ON-HAND
+                         IM-ON-ORDER.
+
        260-GET-ITEM-DATA.
 
            MOVE "Y" TO VALID-ENTRY-SWITCH.
@@ -300,3 +498,133 @@
                    DISPLAY "Invalid REWRITE on item number "
                        IR-ITEM-NO.
 
+       310-WRITE-INVENTORY-RECORD.
+
+           WRITE INVENTORY-RECORD FROM INVENTORY-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Invalid WRITE on item number "
+                       IR-ITEM-NO.
+
+       330-WRITE-AUDIT-LOG-RECORD.
+
+           MOVE FORMATTED-DATE     TO AL-TRANSACTION-DATE.
+           MOVE FUNCTION-CODE      TO AL-FUNCTION-CODE.
+           MOVE IM-ITEM-NO         TO AL-ITEM-NO.
+           MOVE IM-ITEM-DESC       TO AL-ITEM-DESC.
+           MOVE IM-UNIT-COST       TO AL-UNIT-COST.
+           MOVE IM-UNIT-PRICE      TO AL-UNIT-PRICE.
+           MOVE IM-REORDER-POINT   TO AL-REORDER-POINT.
+           MOVE IM-ON-HAND         TO AL-ON-HAND.
+           MOVE IM-ON-ORDER        TO AL-ON-ORDER.
+           MOVE IM-VENDOR-NO       TO AL-VENDOR-NO.
+           MOVE IM-BIN-LOCATION    TO AL-BIN-LOCATION.
+           MOVE VM-VENDOR-NAME     TO AL-VENDOR-NAME.
+           MOVE VM-VENDOR-PHONE    TO AL-VENDOR-PHONE.
+           WRITE AUDIT-LOG-RECORD.
+
+       400-GET-DELETE-CONFIRMATION.
+
+           MOVE "Y" TO VALID-ENTRY-SWITCH.
+           MOVE "Y" TO SAVE-CHANGES-SWITCH.
+           PERFORM 410-DISPLAY-DELETE-CONFIRM-SCREEN.
+           PERFORM 411-ACCEPT-DELETE-CONFIRM-SCREEN.
+           PERFORM 412-EDIT-DELETE-CONFIRMATION.
+
+       410-DISPLAY-DELETE-CONFIRM-SCREEN.
+
+           DISPLAY DELETE-CONFIRM-SCREEN.
+
+       411-ACCEPT-DELETE-CONFIRM-SCREEN.
+
+           ACCEPT DELETE-CONFIRM-SCREEN.
+
+       412-EDIT-DELETE-CONFIRMATION.
+
+           MOVE SPACE TO ERROR-MESSAGE.
+           IF NOT SAVE-CHANGES
+               IF SAVE-CHANGES-SWITCH NOT = "N" AND NOT = "n"
+                   MOVE "You must enter 'Y' or 'N'" TO ERROR-MESSAGE
+                   MOVE 24 TO CURSOR-LINE
+                   MOVE 20 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO DELETE-CONFIRM-CONTROL
+                   MOVE "N" TO VALID-ENTRY-SWITCH.
+
+       420-DELETE-INVENTORY-RECORD.
+
+           DELETE INVMAST
+               INVALID KEY
+                   DISPLAY "Invalid DELETE on item number "
+                       IR-ITEM-NO.
+
+       500-LOOKUP-VENDOR-RECORD.
+
+           MOVE SPACE TO VM-VENDOR-NAME
+                         VM-VENDOR-PHONE.
+           MOVE "N" TO VENDOR-FOUND-SWITCH.
+           IF IM-VENDOR-NO NOT = SPACE
+               MOVE IM-VENDOR-NO TO VR-VENDOR-NO
+               READ VENDMAST INTO VENDOR-MASTER-RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO VENDOR-FOUND-SWITCH
+               END-READ.
+
+       510-MAINTAIN-VENDOR-DATA.
+
+           IF VENDOR-FOUND
+               MOVE SPACE TO ATTRIBUTE-CONTROL-FIELDS
+               MOVE "Y" TO SAVE-CHANGES-SWITCH
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               PERFORM 520-GET-VENDOR-DATA
+                   UNTIL VALID-ENTRY
+               IF SAVE-CHANGES
+                   PERFORM 560-REWRITE-VENDOR-RECORD
+           ELSE
+               IF IM-VENDOR-NO NOT = SPACE
+                   DISPLAY "Vendor number " IM-VENDOR-NO
+                       " not on file -- vendor data not maintained.".
+
+       520-GET-VENDOR-DATA.
+
+           MOVE "Y" TO VALID-ENTRY-SWITCH.
+           PERFORM 530-DISPLAY-VENDOR-DATA-SCREEN.
+           PERFORM 540-ACCEPT-VENDOR-DATA-SCREEN.
+           PERFORM 550-EDIT-VENDOR-DATA.
+
+       530-DISPLAY-VENDOR-DATA-SCREEN.
+
+           DISPLAY VENDOR-DATA-SCREEN.
+
+       540-ACCEPT-VENDOR-DATA-SCREEN.
+
+           ACCEPT VENDOR-DATA-SCREEN.
+
+       550-EDIT-VENDOR-DATA.
+
+           MOVE SPACE TO ERROR-MESSAGE.
+           IF NOT SAVE-CHANGES
+               IF SAVE-CHANGES-SWITCH NOT = "N" AND NOT = "n"
+                   MOVE "You must enter 'Y' or 'N'" TO ERROR-MESSAGE
+                   MOVE 24 TO CURSOR-LINE
+                   MOVE 23 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO VENDOR-SAVE-CONTROL
+               END-IF
+           ELSE
+               IF VM-VENDOR-NAME = SPACE
+                   MOVE "Vendor name required." TO ERROR-MESSAGE
+                   MOVE 7  TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO VENDOR-NAME-CONTROL
+               END-IF
+           END-IF.
+           IF ERROR-MESSAGE NOT = SPACE
+               MOVE "N" TO VALID-ENTRY-SWITCH.
+
+       560-REWRITE-VENDOR-RECORD.
+
+           REWRITE VENDOR-RECORD FROM VENDOR-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Invalid REWRITE on vendor number "
+                       VR-VENDOR-NO.
+
