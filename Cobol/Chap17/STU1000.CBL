@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. STU1000.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+
+           CURSOR IS CURSOR-POSITION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT STUMAST  ASSIGN TO "c:\cobol\data\stumast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS SM-STUDENT-ID.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  STUMAST.
+
+           COPY "Stumast.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  CURSOR-POSITION.
+
+           05  CURSOR-LINE     PIC 99.
+           05  CURSOR-COLUMN   PIC 99.
+
+       01  SWITCHES.
+
+           05  END-OF-PROGRAM-SWITCH       PIC X   VALUE "N".
+               88  END-OF-PROGRAM                  VALUE "Y".
+           05  VALID-ENTRY-SWITCH          PIC X   VALUE "N".
+               88  VALID-ENTRY                     VALUE "Y".
+           05  RECORD-FOUND-SWITCH         PIC X   VALUE "Y".
+               88  RECORD-FOUND                    VALUE "Y".
+           05  SAVE-CHANGES-SWITCH         PIC X   VALUE "Y".
+               88  SAVE-CHANGES                    VALUE "Y" "y".
+           05  FUNCTION-CODE               PIC X   VALUE "C".
+               88  ADD-FUNCTION                    VALUE "A" "a".
+               88  CHANGE-FUNCTION                 VALUE "C" "c".
+               88  DELETE-FUNCTION                 VALUE "D" "d".
+               88  VALID-FUNCTION-CODE             VALUE "A" "a"
+                                                         "C" "c"
+                                                         "D" "d".
+
+       01  DATE-FIELDS.
+
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR        PIC 9999.
+               10  CURRENT-MONTH       PIC 99.
+               10  CURRENT-DAY         PIC 99.
+               10  FILLER              PIC X(13).
+           05  FORMATTED-DATE          PIC 9(8).
+           05  FORMATTED-DATE-R    REDEFINES FORMATTED-DATE.
+               10  FORMATTED-MONTH     PIC 99.
+               10  FORMATTED-DAY       PIC 99.
+               10  FORMATTED-YEAR      PIC 9999.
+
+       01  SCREEN-HEADING-LINE.
+
+           05  SHL-PROGRAM-NAME    PIC X(50).
+           05  FILLER              PIC X(14)   VALUE SPACE.
+           05  FILLER              PIC X(6)    VALUE "Date: ".
+           05  SHL-DATE            PIC 99/99/9999.
+
+       01  SCREEN-DISPLAY-FIELDS.
+
+           05  ERROR-MESSAGE       PIC X(80)   VALUE SPACE.
+
+       01  ATTRIBUTE-CONTROL-FIELDS.
+
+           05  STUDENT-ID-CONTROL      PIC X(9).
+           05  STUDENT-STATUS-CONTROL  PIC X(9).
+           05  STUDENT-NAME-CONTROL    PIC X(9).
+           05  CLASS-STANDING-CONTROL  PIC X(9).
+           05  MAJOR-CONTROL           PIC X(9).
+           05  UNITS-COMPLETED-CONTROL PIC X(9).
+           05  SAVE-CHANGES-CONTROL    PIC X(9).
+           05  FUNCTION-CODE-CONTROL   PIC X(9).
+           05  DELETE-CONFIRM-CONTROL  PIC X(9).
+
+       01  SCREEN-COLORS.
+
+           05  BLUE        PIC S9(4)   VALUE 1.
+           05  GREEN       PIC S9(4)   VALUE 2.
+           05  RED         PIC S9(4)   VALUE 4.
+           05  WHITE       PIC S9(4)   VALUE 7.
+
+       SCREEN SECTION.
+
+       01  STUDENT-ID-SCREEN.
+
+           05  BLANK SCREEN
+               BACKGROUND-COLOR WHITE
+               FOREGROUND-COLOR BLUE.
+           05  LINE 1  COLUMN 1  PIC X(80)   FROM SCREEN-HEADING-LINE.
+           05  LINE 3  COLUMN 1  VALUE "Type a student ID. Then press
+      -        "Enter.".
+           05  LINE 5  COLUMN 1  VALUE "Student ID . . . . . ".
+           05  LINE 5  COLUMN 22 PIC 9(9)    USING SM-STUDENT-ID
+               FOREGROUND-COLOR GREEN
+               CONTROL STUDENT-ID-CONTROL.
+           05  LINE 6  COLUMN 1  VALUE "Function (A/C/D). . .".
+           05  LINE 6  COLUMN 22 PIC X      USING FUNCTION-CODE
+               FOREGROUND-COLOR GREEN
+               CONTROL FUNCTION-CODE-CONTROL.
+           05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
+               FOREGROUND-COLOR RED.
+           05  LINE 24 COLUMN 1  VALUE "Enter 999999999 to end. A=Add,
+      -        " C=Change, D=Delete.".
+
+       01  DELETE-CONFIRM-SCREEN.
+
+           05  LINE 3  COLUMN 1  VALUE "This record will be deleted.
+      -        "Press Enter to confirm.".
+           05  LINE 5  COLUMN 22 PIC 9(9)    FROM SM-STUDENT-ID.
+           05  LINE 7  COLUMN 1  VALUE "Name: ".
+           05  LINE 7  COLUMN 22 PIC X(25)   FROM SM-STUDENT-NAME.
+           05  LINE 8  COLUMN 1  VALUE "Status: ".
+           05  LINE 8  COLUMN 22 PIC X      FROM SM-STUDENT-STATUS.
+           05  LINE 9  COLUMN 1  VALUE "Major: ".
+           05  LINE 9  COLUMN 22 PIC X(4)    FROM SM-MAJOR.
+           05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
+               FOREGROUND-COLOR RED.
+           05  LINE 24 COLUMN 1  VALUE "Delete this record?"
+               BLANK LINE.
+           05  LINE 24 COLUMN 22 PIC X       USING SAVE-CHANGES-SWITCH
+               FOREGROUND-COLOR GREEN
+               CONTROL DELETE-CONFIRM-CONTROL.
+
+       01  STUDENT-DATA-SCREEN.
+
+           05  LINE 3  COLUMN 1  VALUE "Enter the changes to the stude
+      -        "nt data. Then press enter.".
+           05  LINE 5  COLUMN 22 PIC 9(9)    FROM SM-STUDENT-ID.
+           05  LINE 6  COLUMN 1  VALUE "Status (E/I): ".
+           05  LINE 6  COLUMN 22 PIC X       USING SM-STUDENT-STATUS
+               FOREGROUND-COLOR GREEN
+               CONTROL STUDENT-STATUS-CONTROL AUTO.
+           05  LINE 7  COLUMN 1  VALUE "Name: ".
+           05  LINE 7  COLUMN 22 PIC X(25)   USING SM-STUDENT-NAME
+               FOREGROUND-COLOR GREEN
+               CONTROL STUDENT-NAME-CONTROL AUTO.
+           05  LINE 8  COLUMN 1  VALUE "Class standing (1-4): ".
+           05  LINE 8  COLUMN 22 PIC 9       USING SM-CLASS-STANDING
+               FOREGROUND-COLOR GREEN
+               CONTROL CLASS-STANDING-CONTROL AUTO.
+           05  LINE 9  COLUMN 1  VALUE "Major: ".
+           05  LINE 9  COLUMN 22 PIC X(4)    USING SM-MAJOR
+               FOREGROUND-COLOR GREEN
+               CONTROL MAJOR-CONTROL AUTO.
+           05  LINE 10 COLUMN 1  VALUE "Units completed: ".
+           05  LINE 10 COLUMN 22 PIC 999     USING SM-UNITS-COMPLETED
+               FOREGROUND-COLOR GREEN
+               CONTROL UNITS-COMPLETED-CONTROL AUTO.
+           05  LINE 11 COLUMN 1  VALUE "Units in progress: ".
+           05  LINE 11 COLUMN 22 PIC 999     USING SM-UNITS-IN-PROGRESS
+               FOREGROUND-COLOR GREEN AUTO.
+           05  LINE 23 COLUMN 1  PIC X(80)   FROM ERROR-MESSAGE
+               FOREGROUND-COLOR RED.
+           05  LINE 24 COLUMN 1  VALUE "Save changes?"
+               BLANK LINE.
+           05  LINE 24 COLUMN 15 PIC X       USING SAVE-CHANGES-SWITCH
+               FOREGROUND-COLOR GREEN
+               CONTROL SAVE-CHANGES-CONTROL.
+
+       PROCEDURE DIVISION.
+
+       000-MAINTAIN-TRAINING-RECORDS.
+
+           OPEN I-O STUMAST.
+           PERFORM 100-FORMAT-SCREEN-HEADING.
+           PERFORM 200-MAINTAIN-TRAINING-RECORD
+               UNTIL END-OF-PROGRAM.
+           CLOSE STUMAST.
+           STOP RUN.
+
+       100-FORMAT-SCREEN-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-YEAR   TO FORMATTED-YEAR.
+           MOVE CURRENT-MONTH  TO FORMATTED-MONTH.
+           MOVE CURRENT-DAY    TO FORMATTED-DAY.
+           MOVE FORMATTED-DATE TO SHL-DATE.
+           MOVE "Employee training record maintenance" TO
+               SHL-PROGRAM-NAME.
+
+       200-MAINTAIN-TRAINING-RECORD.
+
+           MOVE "N" TO VALID-ENTRY-SWITCH.
+           MOVE ZERO TO SM-STUDENT-ID.
+           MOVE SPACE TO STUDENT-ID-CONTROL.
+           MOVE "C" TO FUNCTION-CODE.
+           PERFORM 210-GET-STUDENT-ID
+               UNTIL VALID-ENTRY.
+           IF NOT END-OF-PROGRAM
+               MOVE SPACE TO ATTRIBUTE-CONTROL-FIELDS
+               IF DELETE-FUNCTION
+                   MOVE "N" TO VALID-ENTRY-SWITCH
+                   PERFORM 400-GET-DELETE-CONFIRMATION
+                       UNTIL VALID-ENTRY
+                   IF SAVE-CHANGES
+                       PERFORM 420-DELETE-TRAINING-RECORD
+               ELSE
+                   MOVE "Y" TO SAVE-CHANGES-SWITCH
+                   MOVE "N" TO VALID-ENTRY-SWITCH
+                   PERFORM 260-GET-STUDENT-DATA
+                       UNTIL VALID-ENTRY
+                   IF SAVE-CHANGES
+                       IF ADD-FUNCTION
+                           PERFORM 310-WRITE-TRAINING-RECORD
+                       ELSE
+                           PERFORM 300-REWRITE-TRAINING-RECORD.
+
+       210-GET-STUDENT-ID.
+
+           MOVE "Y" TO VALID-ENTRY-SWITCH.
+           PERFORM 220-DISPLAY-STUDENT-ID-SCREEN.
+           PERFORM 230-ACCEPT-STUDENT-ID-SCREEN.
+           PERFORM 240-EDIT-STUDENT-ID.
+
+       220-DISPLAY-STUDENT-ID-SCREEN.
+
+           DISPLAY STUDENT-ID-SCREEN.
+
+       230-ACCEPT-STUDENT-ID-SCREEN.
+
+           ACCEPT STUDENT-ID-SCREEN.
+
+       240-EDIT-STUDENT-ID.
+
+           MOVE SPACE TO ERROR-MESSAGE.
+           IF SM-STUDENT-ID = 999999999
+               MOVE "Y" TO END-OF-PROGRAM-SWITCH
+           ELSE IF SM-STUDENT-ID = ZERO
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "A student ID is required." TO ERROR-MESSAGE
+               MOVE "HIGHLIGHT" TO STUDENT-ID-CONTROL
+           ELSE IF NOT VALID-FUNCTION-CODE
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "Function must be A, C, or D." TO ERROR-MESSAGE
+               MOVE "HIGHLIGHT" TO FUNCTION-CODE-CONTROL
+           ELSE
+               MOVE "Y" TO RECORD-FOUND-SWITCH
+               PERFORM 250-READ-TRAINING-RECORD
+               IF ADD-FUNCTION
+                   IF RECORD-FOUND
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       MOVE "Student ID already exists." TO
+                           ERROR-MESSAGE
+                       MOVE "HIGHLIGHT" TO STUDENT-ID-CONTROL
+                   ELSE
+                       PERFORM 255-INITIALIZE-NEW-RECORD
+               ELSE
+                   IF NOT RECORD-FOUND
+                       MOVE "N" TO VALID-ENTRY-SWITCH
+                       MOVE "Training record not found."
+                           TO ERROR-MESSAGE
+                       MOVE "HIGHLIGHT" TO STUDENT-ID-CONTROL.
+
+       250-READ-TRAINING-RECORD.
+
+           READ STUMAST
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND-SWITCH.
+
+       255-INITIALIZE-NEW-RECORD.
+
+           MOVE "E" TO SM-STUDENT-STATUS.
+           MOVE SPACE TO SM-STUDENT-NAME-AND-ADDRESS
+                         SM-MAJOR.
+           MOVE ZERO TO SM-DATE-OF-BIRTH
+                        SM-CLASS-STANDING
+                        SM-UNITS-COMPLETED
+                        SM-TOTAL-GRADE-POINTS
+                        SM-UNITS-IN-PROGRESS.
+
+       260-GET-STUDENT-DATA.
+
+           MOVE "Y" TO VALID-ENTRY-SWITCH.
+           PERFORM 270-DISPLAY-STUDENT-DATA-SCREEN.
+           PERFORM 280-ACCEPT-STUDENT-DATA-SCREEN.
+           PERFORM 290-EDIT-STUDENT-DATA.
+
+       270-DISPLAY-STUDENT-DATA-SCREEN.
+
+           DISPLAY STUDENT-DATA-SCREEN.
+
+       280-ACCEPT-STUDENT-DATA-SCREEN.
+
+           ACCEPT STUDENT-DATA-SCREEN.
+
+       290-EDIT-STUDENT-DATA.
+
+           MOVE SPACE TO ERROR-MESSAGE.
+           IF NOT SAVE-CHANGES
+               IF SAVE-CHANGES-SWITCH NOT = "N" AND NOT = "n"
+                   MOVE "You must enter 'Y' or 'N'" TO ERROR-MESSAGE
+                   MOVE 24 TO CURSOR-LINE
+                   MOVE 15 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO SAVE-CHANGES-CONTROL
+               END-IF
+           ELSE
+               IF SM-MAJOR = SPACE
+                   MOVE "Major is required." TO ERROR-MESSAGE
+                   MOVE 9  TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO MAJOR-CONTROL
+               END-IF
+               IF SM-CLASS-STANDING NOT > 0
+                   MOVE "Class standing must be 1 through 4."
+                       TO ERROR-MESSAGE
+                   MOVE 8  TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO CLASS-STANDING-CONTROL
+               END-IF
+               IF SM-STUDENT-NAME = SPACE
+                   MOVE "Student name is required." TO ERROR-MESSAGE
+                   MOVE 7  TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO STUDENT-NAME-CONTROL
+               END-IF
+               IF NOT ENROLLED AND NOT INACTIVE
+                   MOVE "Status must be E or I." TO ERROR-MESSAGE
+                   MOVE 6  TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO STUDENT-STATUS-CONTROL
+               END-IF
+           END-IF.
+           IF ERROR-MESSAGE NOT = SPACE
+               MOVE "N" TO VALID-ENTRY-SWITCH.
+
+       300-REWRITE-TRAINING-RECORD.
+
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Invalid REWRITE on student ID "
+                       SM-STUDENT-ID.
+
+       310-WRITE-TRAINING-RECORD.
+
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Invalid WRITE on student ID "
+                       SM-STUDENT-ID.
+
+       400-GET-DELETE-CONFIRMATION.
+
+           MOVE "Y" TO VALID-ENTRY-SWITCH.
+           MOVE "Y" TO SAVE-CHANGES-SWITCH.
+           PERFORM 410-DISPLAY-DELETE-CONFIRM-SCREEN.
+           PERFORM 411-ACCEPT-DELETE-CONFIRM-SCREEN.
+           PERFORM 412-EDIT-DELETE-CONFIRMATION.
+
+       410-DISPLAY-DELETE-CONFIRM-SCREEN.
+
+           DISPLAY DELETE-CONFIRM-SCREEN.
+
+       411-ACCEPT-DELETE-CONFIRM-SCREEN.
+
+           ACCEPT DELETE-CONFIRM-SCREEN.
+
+       412-EDIT-DELETE-CONFIRMATION.
+
+           MOVE SPACE TO ERROR-MESSAGE.
+           IF NOT SAVE-CHANGES
+               IF SAVE-CHANGES-SWITCH NOT = "N" AND NOT = "n"
+                   MOVE "You must enter 'Y' or 'N'" TO ERROR-MESSAGE
+                   MOVE 24 TO CURSOR-LINE
+                   MOVE 22 TO CURSOR-COLUMN
+                   MOVE "HIGHLIGHT" TO DELETE-CONFIRM-CONTROL
+                   MOVE "N" TO VALID-ENTRY-SWITCH.
+
+       420-DELETE-TRAINING-RECORD.
+
+           DELETE STUMAST
+               INVALID KEY
+                   DISPLAY "Invalid DELETE on student ID "
+                       SM-STUDENT-ID.
