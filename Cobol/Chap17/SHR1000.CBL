@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SHR1000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INVMAST  ASSIGN TO "c:\cobol\data\invmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS DYNAMIC
+                           RECORD KEY IS IM-ITEM-NO.
+
+           SELECT SHRRPT   ASSIGN TO "c:\data\cobol\shrrpt.prn".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INVMAST.
+
+       01  INVENTORY-MASTER-RECORD.
+
+            05  IM-ITEM-NO              PIC X(5).
+            05  IM-DESCRIPTIVE-DATA.
+                10  IM-ITEM-DESC        PIC X(40).
+                10  IM-UNIT-COST        PIC 999V99.
+                10  IM-UNIT-PRICE       PIC 999V99.
+            05  IM-INVENTORY-DATA.
+                10  IM-REORDER-POINT    PIC S9(5).
+                10  IM-ON-HAND          PIC S9(5).
+                10  IM-ON-ORDER         PIC S9(5).
+            05  IM-LOCATION-DATA.
+                10  IM-VENDOR-NO        PIC X(5).
+                10  IM-BIN-LOCATION     PIC X(10).
+
+       FD  SHRRPT.
+
+       01  SHR-PRINT-AREA      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+
+           05  INVMAST-EOF-SWITCH          PIC X   VALUE "N".
+               88  INVMAST-EOF                     VALUE "Y".
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(14).
+
+       01  SHRINKAGE-FIELDS.
+           05  SHRINKAGE-QUANTITY      PIC S9(5).
+           05  SHRINKAGE-VALUE         PIC S9(7)V99.
+           05  SHRINKAGE-ITEM-COUNT    PIC S9(5)   VALUE ZERO.
+           05  SHRINKAGE-TOTAL-VALUE   PIC S9(7)V99 VALUE ZERO.
+
+       01  SHR-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(6)    VALUE SPACE.
+           05  FILLER          PIC X(37)   VALUE
+               "NEGATIVE-INVENTORY SHRINKAGE RECONCIL".
+           05  FILLER          PIC X(19)   VALUE SPACE.
+
+       01  SHR-HEADING-LINE-2.
+           05  FILLER          PIC X(5)    VALUE "ITEM ".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "DESCRIPTION".
+           05  FILLER          PIC X(10)   VALUE "ON HAND   ".
+           05  FILLER          PIC X(11)   VALUE "UNIT COST  ".
+           05  FILLER          PIC X(15)   VALUE "SHRINKAGE VALUE".
+
+       01  SHR-DETAIL-LINE.
+           05  SDL-ITEM-NO         PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  SDL-ITEM-DESC       PIC X(20).
+           05  SDL-ON-HAND         PIC -Z,ZZ9.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  SDL-UNIT-COST       PIC ZZZ.99.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  SDL-SHRINKAGE-VALUE PIC Z,ZZZ,ZZ9.99.
+
+       01  SHR-TOTAL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  FILLER              PIC X(25)   VALUE
+               "ITEMS WITH SHRINKAGE:   ".
+           05  STL-ITEM-COUNT      PIC ZZ,ZZ9.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  FILLER              PIC X(15)   VALUE
+               "TOTAL VALUE:   ".
+           05  STL-TOTAL-VALUE     PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       000-PRODUCE-SHRINKAGE-RECONCILIATION.
+
+           OPEN INPUT INVMAST.
+           OPEN OUTPUT SHRRPT.
+           PERFORM 100-FORMAT-SHRINKAGE-HEADING.
+           PERFORM 200-READ-NEXT-INVMAST-RECORD.
+           PERFORM 300-PRINT-SHRINKAGE-LINE
+               UNTIL INVMAST-EOF.
+           PERFORM 400-PRINT-SHRINKAGE-TOTAL.
+           CLOSE INVMAST
+                 SHRRPT.
+           STOP RUN.
+
+       100-FORMAT-SHRINKAGE-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH TO HL1-MONTH.
+           MOVE CD-DAY   TO HL1-DAY.
+           MOVE CD-YEAR  TO HL1-YEAR.
+           MOVE SHR-HEADING-LINE-1 TO SHR-PRINT-AREA.
+           WRITE SHR-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE SHR-HEADING-LINE-2 TO SHR-PRINT-AREA.
+           WRITE SHR-PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       200-READ-NEXT-INVMAST-RECORD.
+
+           READ INVMAST NEXT RECORD
+               AT END
+                   SET INVMAST-EOF TO TRUE.
+
+       300-PRINT-SHRINKAGE-LINE.
+
+           IF IM-ON-HAND < ZERO
+               MOVE IM-ON-HAND           TO SHRINKAGE-QUANTITY
+               COMPUTE SHRINKAGE-VALUE ROUNDED =
+                   (IM-ON-HAND * -1) * IM-UNIT-COST
+               MOVE IM-ITEM-NO           TO SDL-ITEM-NO
+               MOVE IM-ITEM-DESC(1:20)   TO SDL-ITEM-DESC
+               MOVE IM-ON-HAND           TO SDL-ON-HAND
+               MOVE IM-UNIT-COST         TO SDL-UNIT-COST
+               MOVE SHRINKAGE-VALUE      TO SDL-SHRINKAGE-VALUE
+               MOVE SHR-DETAIL-LINE      TO SHR-PRINT-AREA
+               WRITE SHR-PRINT-AREA AFTER ADVANCING 1 LINE
+               ADD 1               TO SHRINKAGE-ITEM-COUNT
+               ADD SHRINKAGE-VALUE TO SHRINKAGE-TOTAL-VALUE
+           END-IF.
+           PERFORM 200-READ-NEXT-INVMAST-RECORD.
+
+       400-PRINT-SHRINKAGE-TOTAL.
+
+           MOVE SHRINKAGE-ITEM-COUNT  TO STL-ITEM-COUNT.
+           MOVE SHRINKAGE-TOTAL-VALUE TO STL-TOTAL-VALUE.
+           MOVE SHR-TOTAL-LINE TO SHR-PRINT-AREA.
+           WRITE SHR-PRINT-AREA AFTER ADVANCING 2 LINES.
