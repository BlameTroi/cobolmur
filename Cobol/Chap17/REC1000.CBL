@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. REC1000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INVMAST  ASSIGN TO "c:\cobol\data\invmast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS IM-ITEM-NO.
+
+           SELECT INVMASTI ASSIGN TO "c:\cobol\data\invmasti.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS IR-ITEM-NO.
+
+           SELECT RECONRPT ASSIGN TO "c:\cobol\data\rec1rpt.prn".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INVMAST.
+
+       01  INVENTORY-MASTER-RECORD.
+
+            05  IM-ITEM-NO              PIC X(5).
+            05  IM-DESCRIPTIVE-DATA.
+                10  IM-ITEM-DESC        PIC X(40).
+                10  IM-UNIT-COST        PIC S9(3)V99.
+                10  IM-UNIT-PRICE       PIC S9(3)V99.
+            05  IM-INVENTORY-DATA.
+                10  IM-REORDER-POINT    PIC S9(5).
+                10  IM-ON-HAND          PIC S9(5).
+                10  IM-ON-ORDER         PIC S9(5).
+            05  IM-LOCATION-DATA.
+                10  IM-VENDOR-NO        PIC X(5).
+                10  IM-BIN-LOCATION     PIC X(10).
+
+       FD  INVMASTI.
+
+       01  INVENTORY-RECORD-AREA.
+
+            05  IR-ITEM-NO              PIC X(5).
+            05  FILLER                  PIC X(80).
+
+       FD  RECONRPT.
+
+       01  PRINT-AREA          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+
+           05  INVMAST-EOF-SWITCH          PIC X   VALUE "N".
+               88  INVMAST-EOF                     VALUE "Y".
+           05  BOOK-INVENTORY-FOUND-SWITCH PIC X   VALUE "N".
+               88  BOOK-INVENTORY-FOUND            VALUE "Y".
+
+       01  BOOK-INVENTORY-RECORD.
+
+           05  BI-ITEM-NO              PIC X(5).
+           05  BI-DESCRIPTIVE-DATA.
+               10  BI-ITEM-DESC        PIC X(40).
+               10  BI-UNIT-COST        PIC S9(3)V99.
+               10  BI-UNIT-PRICE       PIC S9(3)V99.
+           05  BI-INVENTORY-DATA.
+               10  BI-REORDER-POINT    PIC S9(5).
+               10  BI-ON-HAND          PIC S9(5).
+               10  BI-ON-ORDER         PIC S9(5).
+           05  BI-LOCATION-DATA.
+               10  BI-VENDOR-NO        PIC X(5).
+               10  BI-BIN-LOCATION     PIC X(10).
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(14).
+
+       01  RECONCILIATION-COUNTERS.
+           05  RECORDS-READ-COUNT      PIC 9(7) VALUE ZERO.
+           05  RECORDS-IN-SYNC-COUNT   PIC 9(7) VALUE ZERO.
+           05  RECORDS-EXCEPTION-COUNT PIC 9(7) VALUE ZERO.
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(5)    VALUE "RUN ".
+           05  HL1-MONTH       PIC 99.
+           05  FILLER          PIC X       VALUE "/".
+           05  HL1-DAY         PIC 99.
+           05  FILLER          PIC X       VALUE "/".
+           05  HL1-YEAR        PIC 9999.
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(39)
+               VALUE "REC1000 INVENTORY MASTER RECONCILIATION".
+      *    Compares INVMAST (MNT1000/INQ1000/BookFM's shared master)
+      *    against INVMASTI (IND2000's separate book-inventory file).
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(7)    VALUE "ITEM NO".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "ITEM DESCRIPTION".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(30)   VALUE "EXCEPTION".
+
+       01  EXCEPTION-TEXT              PIC X(35).
+
+       01  EXCEPTION-LINE.
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  EL-ITEM-NO      PIC X(5).
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  EL-ITEM-DESC    PIC X(20).
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  EL-EXCEPTION    PIC X(35).
+
+       PROCEDURE DIVISION.
+
+       000-RECONCILE-INVENTORY-MASTER.
+
+           OPEN INPUT  INVMAST
+                        INVMASTI
+                OUTPUT RECONRPT.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-READ-NEXT-INVMAST-RECORD.
+           PERFORM 300-RECONCILE-INVMAST-RECORD
+               UNTIL INVMAST-EOF.
+           CLOSE INVMAST
+                 INVMASTI
+                 RECONRPT.
+           PERFORM 400-DISPLAY-RECONCILIATION-TOTALS.
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH TO HL1-MONTH.
+           MOVE CD-DAY   TO HL1-DAY.
+           MOVE CD-YEAR  TO HL1-YEAR.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       200-READ-NEXT-INVMAST-RECORD.
+
+           READ INVMAST
+               AT END
+                   SET INVMAST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO RECORDS-READ-COUNT
+           END-READ.
+
+       300-RECONCILE-INVMAST-RECORD.
+
+           MOVE IM-ITEM-NO TO IR-ITEM-NO.
+           MOVE "N" TO BOOK-INVENTORY-FOUND-SWITCH.
+           READ INVMASTI INTO BOOK-INVENTORY-RECORD
+               INVALID KEY
+                   MOVE "ITEM NOT ON BOOK-INVENTORY FILE"
+                       TO EXCEPTION-TEXT
+                   PERFORM 310-PRINT-EXCEPTION-LINE
+               NOT INVALID KEY
+                   SET BOOK-INVENTORY-FOUND TO TRUE
+           END-READ.
+           IF BOOK-INVENTORY-FOUND
+               PERFORM 320-COMPARE-RECORD-DATA
+           END-IF.
+           PERFORM 200-READ-NEXT-INVMAST-RECORD.
+
+       320-COMPARE-RECORD-DATA.
+
+           IF IM-ITEM-DESC     NOT = BI-ITEM-DESC
+                   OR IM-UNIT-COST     NOT = BI-UNIT-COST
+                   OR IM-UNIT-PRICE    NOT = BI-UNIT-PRICE
+                   OR IM-REORDER-POINT NOT = BI-REORDER-POINT
+                   OR IM-ON-HAND       NOT = BI-ON-HAND
+                   OR IM-ON-ORDER      NOT = BI-ON-ORDER
+               MOVE "OUT OF SYNC WITH BOOK-INVENTORY"
+                   TO EXCEPTION-TEXT
+               PERFORM 310-PRINT-EXCEPTION-LINE
+           ELSE
+               ADD 1 TO RECORDS-IN-SYNC-COUNT
+           END-IF.
+
+       310-PRINT-EXCEPTION-LINE.
+
+           ADD 1 TO RECORDS-EXCEPTION-COUNT.
+           MOVE IM-ITEM-NO           TO EL-ITEM-NO.
+           MOVE IM-ITEM-DESC(1:20)   TO EL-ITEM-DESC.
+           MOVE EXCEPTION-TEXT       TO EL-EXCEPTION.
+           MOVE EXCEPTION-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINE.
+
+       400-DISPLAY-RECONCILIATION-TOTALS.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "REC1000 INVENTORY MASTER RECONCILIATION REPORT".
+           DISPLAY "RECORDS READ FROM INVMAST. . . . "
+               RECORDS-READ-COUNT.
+           DISPLAY "RECORDS IN SYNC. . . . . . . . . "
+               RECORDS-IN-SYNC-COUNT.
+           DISPLAY "RECORDS WITH EXCEPTIONS. . . . . "
+               RECORDS-EXCEPTION-COUNT.
+           IF RECORDS-READ-COUNT =
+                   RECORDS-IN-SYNC-COUNT + RECORDS-EXCEPTION-COUNT
+               DISPLAY "RECONCILIATION. . . . . . . . . . BALANCED"
+           ELSE
+               DISPLAY "RECONCILIATION. . . . . . . . . . OUT OF "
+                   "BALANCE -- INVESTIGATE"
+           END-IF.
