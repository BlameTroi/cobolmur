@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  CRS1000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REGTRAN  ASSIGN TO "c:\cobol\data\regtran.dat".
+           SELECT OLDREG   ASSIGN TO "c:\cobol\data\oldreg.dat".
+           SELECT NEWREG   ASSIGN TO "c:\cobol\data\newreg.dat"
+                           FILE STATUS IS NEWREG-FILE-STATUS.
+           SELECT ERRREG   ASSIGN TO "c:\cobol\data\errreg.dat"
+                           FILE STATUS IS ERRREG-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REGTRAN.
+
+       01  TRANSACTION-RECORD      PIC X(84).
+
+       FD  OLDREG.
+
+       01  OLD-REGISTRATION-RECORD PIC X(74).
+
+       FD  NEWREG.
+
+       01  NEW-REGISTRATION-RECORD.
+
+           05  NR-COURSE-KEY.
+               10  NR-DEPARTMENT-CODE      PIC X(4).
+               10  NR-COURSE-NUMBER        PIC 9(3).
+               10  NR-SECTION-NUMBER       PIC 9(2).
+           05  NR-COURSE-INFORMATION.
+               10  NR-COURSE-TITLE         PIC X(20).
+               10  NR-COURSE-START-DATE.
+                   15  NR-COURSE-START-YEAR  PIC 9(4).
+                   15  NR-COURSE-START-MONTH PIC 9(2).
+               10  NR-COURSE-UNITS         PIC 9(1).
+               10  NR-COURSE-DAYS          PIC 9(1).
+           05  NR-REGISTRATION-INFORMATION.
+               10  NR-TEACHER-NUMBER       PIC 9(3).
+               10  NR-STUDENT-INFORMATION.
+                   15  NR-STUDENT-ID       PIC 9(9).
+                   15  NR-STUDENT-NAME     PIC X(25).
+                   15  NR-CLASS-STANDING   PIC 9(1).
+                   15  NR-MAJOR            PIC X(4).
+           05  NR-GRADING-INFORMATION.
+               10  NR-6-WEEKS-GRADE        PIC X(1).
+               10  NR-12-WEEKS-GRADE       PIC X(1).
+               10  NR-FINAL-EXAM-GRADE     PIC X(1).
+               10  NR-SEMESTER-GRADE       PIC X(1).
+
+       FD  ERRREG.
+
+       01  ERROR-TRANSACTION       PIC X(84).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+
+           05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+               88  ALL-RECORDS-PROCESSED               VALUE "Y".
+           05  NEED-TRANSACTION-SWITCH         PIC X   VALUE "Y".
+               88  NEED-TRANSACTION                    VALUE "Y".
+           05  NEED-MASTER-SWITCH              PIC X   VALUE "Y".
+               88  NEED-MASTER                         VALUE "Y".
+           05  WRITE-MASTER-SWITCH             PIC X   VALUE "N".
+               88  WRITE-MASTER                        VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+
+           05  NEWREG-FILE-STATUS      PIC XX.
+               88  NEWREG-SUCCESSFUL           VALUE "00".
+           05  ERRREG-FILE-STATUS      PIC XX.
+               88  ERRREG-SUCCESSFUL           VALUE "00".
+
+       01  MAINTENANCE-TRANSACTION.
+
+           05  MT-TRANSACTION-CODE     PIC X.
+               88  DELETE-RECORD               VALUE "1".
+               88  ADD-RECORD                  VALUE "2".
+               88  CHANGE-RECORD               VALUE "3".
+           05  MT-COURSE-KEY.
+               10  MT-DEPARTMENT-CODE  PIC X(4).
+               10  MT-COURSE-NUMBER    PIC 9(3).
+               10  MT-SECTION-NUMBER   PIC 9(2).
+           05  MT-REGISTRATION-DATA.
+               10  MT-COURSE-TITLE     PIC X(20).
+               10  MT-TEACHER-NUMBER   PIC 9(3).
+               10  MT-STUDENT-ID       PIC 9(9).
+               10  MT-STUDENT-NAME     PIC X(25).
+               10  MT-6-WEEKS-GRADE    PIC X.
+               10  MT-12-WEEKS-GRADE   PIC X.
+               10  MT-FINAL-EXAM-GRADE PIC X.
+               10  MT-SEMESTER-GRADE   PIC X.
+
+       COPY "CRSEREG.CPY".
+
+       PROCEDURE DIVISION.
+
+       000-UPDATE-COURSE-REGISTRATIONS.
+
+           OPEN INPUT  OLDREG
+                       REGTRAN
+                OUTPUT NEWREG
+                       ERRREG.
+           PERFORM 300-MAINTAIN-REGISTRATION-RECORD
+               UNTIL ALL-RECORDS-PROCESSED.
+           CLOSE REGTRAN
+                 OLDREG
+                 NEWREG
+                 ERRREG.
+           STOP RUN.
+
+       300-MAINTAIN-REGISTRATION-RECORD.
+
+           IF NEED-TRANSACTION
+               PERFORM 310-READ-REGISTRATION-TRANSACTION
+               MOVE "N" TO NEED-TRANSACTION-SWITCH.
+           IF NEED-MASTER
+               PERFORM 320-READ-OLD-REGISTRATION
+               MOVE "N" TO NEED-MASTER-SWITCH.
+           PERFORM 330-MATCH-MASTER-TRAN.
+           IF WRITE-MASTER
+               PERFORM 340-WRITE-NEW-REGISTRATION
+               MOVE "N" TO WRITE-MASTER-SWITCH.
+
+       310-READ-REGISTRATION-TRANSACTION.
+
+           READ REGTRAN INTO MAINTENANCE-TRANSACTION
+               AT END
+                   MOVE HIGH-VALUE TO MT-COURSE-KEY.
+
+       320-READ-OLD-REGISTRATION.
+
+           READ OLDREG INTO COURSE-REGISTRATION-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO CR-COURSE-KEY.
+
+       330-MATCH-MASTER-TRAN.
+
+           IF CR-COURSE-KEY > MT-COURSE-KEY
+               PERFORM 350-PROCESS-HI-MASTER
+           ELSE IF CR-COURSE-KEY < MT-COURSE-KEY
+               PERFORM 360-PROCESS-LO-MASTER
+           ELSE
+               PERFORM 370-PROCESS-MAST-TRAN-EQUAL.
+
+       340-WRITE-NEW-REGISTRATION.
+
+           WRITE NEW-REGISTRATION-RECORD.
+           IF NOT NEWREG-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON NEWREG FOR COURSE KEY "
+                   CR-COURSE-KEY
+               DISPLAY "FILE STATUS CODE IS " NEWREG-FILE-STATUS
+               MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH.
+
+       350-PROCESS-HI-MASTER.
+
+           IF ADD-RECORD
+               PERFORM 380-APPLY-ADD-TRANSACTION
+           ELSE
+               PERFORM 390-WRITE-ERROR-TRANSACTION.
+
+       360-PROCESS-LO-MASTER.
+
+           MOVE COURSE-REGISTRATION-RECORD TO NEW-REGISTRATION-RECORD.
+           MOVE "Y" TO WRITE-MASTER-SWITCH.
+           MOVE "Y" TO NEED-MASTER-SWITCH.
+
+       370-PROCESS-MAST-TRAN-EQUAL.
+
+           IF CR-COURSE-KEY = HIGH-VALUES
+               MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
+           ELSE
+               IF DELETE-RECORD
+                   PERFORM 400-APPLY-DELETE-TRANSACTION
+               ELSE
+                   IF CHANGE-RECORD
+                       PERFORM 410-APPLY-CHANGE-TRANSACTION
+                   ELSE
+                       PERFORM 390-WRITE-ERROR-TRANSACTION.
+
+       380-APPLY-ADD-TRANSACTION.
+
+           MOVE MT-COURSE-KEY       TO NR-COURSE-KEY.
+           MOVE MT-COURSE-TITLE     TO NR-COURSE-TITLE.
+           MOVE MT-TEACHER-NUMBER   TO NR-TEACHER-NUMBER.
+           MOVE MT-STUDENT-ID       TO NR-STUDENT-ID.
+           MOVE MT-STUDENT-NAME     TO NR-STUDENT-NAME.
+           MOVE ZERO TO NR-COURSE-START-DATE
+                        NR-COURSE-UNITS
+                        NR-COURSE-DAYS
+                        NR-CLASS-STANDING.
+           MOVE SPACE TO NR-MAJOR
+                         NR-6-WEEKS-GRADE
+                         NR-12-WEEKS-GRADE
+                         NR-FINAL-EXAM-GRADE
+                         NR-SEMESTER-GRADE.
+           MOVE "Y" TO WRITE-MASTER-SWITCH.
+           MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+
+       390-WRITE-ERROR-TRANSACTION.
+
+           WRITE ERROR-TRANSACTION FROM MAINTENANCE-TRANSACTION.
+           IF NOT ERRREG-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON ERRREG FOR COURSE KEY "
+                   MT-COURSE-KEY
+               DISPLAY "FILE STATUS CODE IS " ERRREG-FILE-STATUS
+               MOVE "Y" TO ALL-RECORDS-PROCESSED-SWITCH
+           ELSE
+               MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+
+       400-APPLY-DELETE-TRANSACTION.
+
+           MOVE "Y" TO NEED-MASTER-SWITCH.
+           MOVE "Y" TO NEED-TRANSACTION-SWITCH.
+
+       410-APPLY-CHANGE-TRANSACTION.
+
+           IF MT-COURSE-TITLE NOT = SPACE
+               MOVE MT-COURSE-TITLE TO CR-COURSE-TITLE.
+           IF MT-TEACHER-NUMBER NOT = ZERO
+               MOVE MT-TEACHER-NUMBER TO CR-TEACHER-NUMBER.
+           IF MT-6-WEEKS-GRADE NOT = SPACE
+               MOVE MT-6-WEEKS-GRADE TO CR-6-WEEKS-GRADE.
+           IF MT-12-WEEKS-GRADE NOT = SPACE
+               MOVE MT-12-WEEKS-GRADE TO CR-12-WEEKS-GRADE.
+           IF MT-FINAL-EXAM-GRADE NOT = SPACE
+               MOVE MT-FINAL-EXAM-GRADE TO CR-FINAL-EXAM-GRADE.
+           IF MT-SEMESTER-GRADE NOT = SPACE
+               MOVE MT-SEMESTER-GRADE TO CR-SEMESTER-GRADE.
+           MOVE "Y" TO NEED-TRANSACTION-SWITCH.
