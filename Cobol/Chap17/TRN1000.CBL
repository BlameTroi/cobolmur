@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TRN1000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NEWREG   ASSIGN TO "c:\cobol\data\newreg.dat".
+
+           SELECT STUMAST  ASSIGN TO "c:\cobol\data\stumast.dat"
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS SM-STUDENT-ID.
+
+           SELECT TRNRPT   ASSIGN TO "c:\cobol\data\trn1rpt.prn".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWREG.
+
+       01  NEW-REGISTRATION-RECORD.
+
+           05  NR-COURSE-KEY.
+               10  NR-DEPARTMENT-CODE      PIC X(4).
+               10  NR-COURSE-NUMBER        PIC 9(3).
+               10  NR-SECTION-NUMBER       PIC 9(2).
+           05  NR-COURSE-INFORMATION.
+               10  NR-COURSE-TITLE         PIC X(20).
+               10  NR-COURSE-START-DATE.
+                   15  NR-COURSE-START-YEAR  PIC 9(4).
+                   15  NR-COURSE-START-MONTH PIC 9(2).
+               10  NR-COURSE-UNITS         PIC 9(1).
+               10  NR-COURSE-DAYS          PIC 9(1).
+           05  NR-REGISTRATION-INFORMATION.
+               10  NR-TEACHER-NUMBER       PIC 9(3).
+               10  NR-STUDENT-INFORMATION.
+                   15  NR-STUDENT-ID       PIC 9(9).
+                   15  NR-STUDENT-NAME     PIC X(25).
+                   15  NR-CLASS-STANDING   PIC 9(1).
+                   15  NR-MAJOR            PIC X(4).
+           05  NR-GRADING-INFORMATION.
+               10  NR-6-WEEKS-GRADE        PIC X(1).
+               10  NR-12-WEEKS-GRADE       PIC X(1).
+               10  NR-FINAL-EXAM-GRADE     PIC X(1).
+               10  NR-SEMESTER-GRADE       PIC X(1).
+
+       FD  STUMAST.
+
+           COPY "Stumast.cpy".
+
+       FD  TRNRPT.
+
+       01  TRN-PRINT-AREA          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+
+           05  NEWREG-EOF-SWITCH           PIC X   VALUE "N".
+               88  NEWREG-EOF                      VALUE "Y".
+           05  STUDENT-FOUND-SWITCH        PIC X   VALUE "Y".
+               88  STUDENT-FOUND                   VALUE "Y".
+
+       01  COMPLETION-COUNT                PIC 9(5)    VALUE ZERO.
+
+       01  TRN-HEADING-LINE-1.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+           05  FILLER                  PIC X(45)
+               VALUE "TRN1000 TRAINING-COMPLETION CROSS-REFERENCE".
+
+       01  TRN-HEADING-LINE-2.
+           05  FILLER                  PIC X(11) VALUE "STUDENT ID ".
+           05  FILLER                  PIC X(27) VALUE "STUDENT NAME".
+           05  FILLER                  PIC X(22) VALUE "COURSE TITLE".
+           05  FILLER                  PIC X(6)  VALUE "GRADE".
+
+       01  TRN-DETAIL-LINE.
+           05  TDL-STUDENT-ID          PIC 9(9).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  TDL-STUDENT-NAME        PIC X(25).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  TDL-COURSE-TITLE        PIC X(20).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  TDL-GRADE               PIC X(1).
+
+       01  TRN-NOT-ON-FILE-LINE.
+           05  TNL-STUDENT-ID          PIC 9(9).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+               VALUE "*** STUDENT NOT ON FILE ***".
+
+       01  TRN-TOTAL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(28) VALUE
+               "COURSES COMPLETED:         ".
+           05  TTL-COMPLETION-COUNT    PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-PRODUCE-TRAINING-CROSS-REFERENCE.
+
+           OPEN INPUT  NEWREG
+                       STUMAST.
+           OPEN OUTPUT TRNRPT.
+           MOVE TRN-HEADING-LINE-1 TO TRN-PRINT-AREA.
+           WRITE TRN-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE TRN-HEADING-LINE-2 TO TRN-PRINT-AREA.
+           WRITE TRN-PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-NEXT-REGISTRATION.
+           PERFORM 200-PRINT-CROSS-REFERENCE-LINE
+               UNTIL NEWREG-EOF.
+           PERFORM 300-PRINT-COMPLETION-TOTAL.
+           CLOSE NEWREG
+                 STUMAST
+                 TRNRPT.
+           STOP RUN.
+
+       100-READ-NEXT-REGISTRATION.
+
+           READ NEWREG
+               AT END
+                   SET NEWREG-EOF TO TRUE.
+
+       200-PRINT-CROSS-REFERENCE-LINE.
+
+           IF NR-SEMESTER-GRADE NOT = SPACE
+               MOVE NR-STUDENT-ID TO SM-STUDENT-ID
+               READ STUMAST
+                   INVALID KEY
+                       MOVE "N" TO STUDENT-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE "Y" TO STUDENT-FOUND-SWITCH
+               END-READ
+               IF STUDENT-FOUND
+                   MOVE NR-STUDENT-ID     TO TDL-STUDENT-ID
+                   MOVE SM-STUDENT-NAME   TO TDL-STUDENT-NAME
+                   MOVE NR-COURSE-TITLE   TO TDL-COURSE-TITLE
+                   MOVE NR-SEMESTER-GRADE TO TDL-GRADE
+                   MOVE TRN-DETAIL-LINE   TO TRN-PRINT-AREA
+               ELSE
+                   MOVE NR-STUDENT-ID     TO TNL-STUDENT-ID
+                   MOVE TRN-NOT-ON-FILE-LINE TO TRN-PRINT-AREA
+               END-IF
+               WRITE TRN-PRINT-AREA AFTER ADVANCING 1 LINE
+               ADD 1 TO COMPLETION-COUNT
+           END-IF.
+           PERFORM 100-READ-NEXT-REGISTRATION.
+
+       300-PRINT-COMPLETION-TOTAL.
+
+           MOVE COMPLETION-COUNT TO TTL-COMPLETION-COUNT.
+           MOVE TRN-TOTAL-LINE TO TRN-PRINT-AREA.
+           WRITE TRN-PRINT-AREA AFTER ADVANCING 2 LINES.
