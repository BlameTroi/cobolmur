@@ -15,15 +15,38 @@
        77  END-OF-SESSION-SWITCH       PIC X       VALUE "N".
        77  SALES-AMOUNT                PIC 9(5)V99.
        77  SALES-TAX                   PIC Z,ZZZ.99.
+       77  STATE-CODE                  PIC X(2).
+       77  DEFAULT-TAX-RATE            PIC V9(4)   VALUE .0785.
+      *
+       01  TAX-RATE-TABLE.
+      *
+           05  TAX-RATE-ENTRY          OCCURS 5 TIMES
+                                       INDEXED BY TAX-RATE-INDEX.
+               10  TRE-STATE-CODE      PIC X(2).
+               10  TRE-TAX-RATE        PIC V9(4).
       *
        PROCEDURE DIVISION.
       *
        000-CALCULATE-SALES-TAX.
       *
+           PERFORM 050-INITIALIZE-TAX-RATE-TABLE.
            PERFORM 100-CALCULATE-ONE-SALES-TAX
                UNTIL END-OF-SESSION-SWITCH = "Y".
            DISPLAY "END OF SESSION.".
            STOP RUN.
+      *
+       050-INITIALIZE-TAX-RATE-TABLE.
+      *
+           MOVE "NY" TO TRE-STATE-CODE(1).
+           MOVE .0800 TO TRE-TAX-RATE(1).
+           MOVE "CA" TO TRE-STATE-CODE(2).
+           MOVE .0725 TO TRE-TAX-RATE(2).
+           MOVE "TX" TO TRE-STATE-CODE(3).
+           MOVE .0625 TO TRE-TAX-RATE(3).
+           MOVE "FL" TO TRE-STATE-CODE(4).
+           MOVE .0600 TO TRE-TAX-RATE(4).
+           MOVE "WA" TO TRE-STATE-CODE(5).
+           MOVE .0650 TO TRE-TAX-RATE(5).
       *
        100-CALCULATE-ONE-SALES-TAX.
       *
@@ -34,6 +57,19 @@
            IF SALES-AMOUNT = ZERO
                MOVE "Y" TO END-OF-SESSION-SWITCH
            ELSE
-               COMPUTE SALES-TAX ROUNDED =
-                   SALES-AMOUNT * .0785
+               DISPLAY "ENTER THE 2-CHARACTER STATE CODE."
+               ACCEPT STATE-CODE
+               PERFORM 110-LOOKUP-TAX-RATE
                DISPLAY "SALES TAX = " SALES-TAX.
+      *
+       110-LOOKUP-TAX-RATE.
+      *
+           SET TAX-RATE-INDEX TO 1.
+           SEARCH TAX-RATE-ENTRY
+               AT END
+                   COMPUTE SALES-TAX ROUNDED =
+                       SALES-AMOUNT * DEFAULT-TAX-RATE
+               WHEN TRE-STATE-CODE(TAX-RATE-INDEX) = STATE-CODE
+                   COMPUTE SALES-TAX ROUNDED =
+                       SALES-AMOUNT * TRE-TAX-RATE(TAX-RATE-INDEX)
+           END-SEARCH.
