@@ -0,0 +1,128 @@
+       identification division.
+
+       program-id. calc3000.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+
+           select invmast  assign to "c:\cobol\data\invmast.dat"
+                           organization is indexed
+                           access is sequential
+                           record key is im-item-no.
+
+       data division.
+
+       file section.
+
+       fd  invmast.
+
+       01  inventory-master-record.
+
+            05  im-item-no              pic x(5).
+            05  im-descriptive-data.
+                10  im-item-desc        pic x(40).
+                10  im-unit-cost        pic 999v99.
+                10  im-unit-price       pic 999v99.
+            05  im-inventory-data.
+                10  im-reorder-point    pic s9(5).
+                10  im-on-hand          pic s9(5).
+                10  im-on-order         pic s9(5).
+
+       working-storage section.
+
+       01  switches.
+
+           05  invmast-eof-switch          pic x   value "n".
+               88  invmast-eof                     value "y".
+           05  number-entered              pic 9   value 1.
+
+       01  user-entries.
+
+           05  number-of-years             pic 99.
+           05  yearly-interest-rate        pic 99v9.
+
+       01  work-fields.
+
+           05  total-investment-amount     pic 9(7)v99 value zero.
+           05  future-value                pic 9(7)v99.
+           05  year-counter                pic 999.
+           05  edited-investment-amount    pic z,zzz,zzz.99.
+           05  edited-future-value         pic z,zzz,zzz.99.
+
+       01  projection-line.
+
+           05  filler                      pic x(5)    value space.
+           05  pl-year-counter              pic zz9.
+           05  filler                      pic x(10)   value
+               " YEAR(S):".
+           05  pl-future-value              pic z,zzz,zzz.99.
+
+       procedure division.
+
+       000-project-inventory-investment.
+
+           perform 050-total-inventory-investment.
+           perform 100-calculate-future-values
+               until number-entered = zero.
+           display "End of session.".
+           stop run.
+
+       050-total-inventory-investment.
+
+           open input invmast.
+           perform 060-read-next-invmast-record.
+           perform 070-add-to-investment-total
+               until invmast-eof.
+           close invmast.
+           move total-investment-amount to edited-investment-amount.
+           display "----------------------------------------".
+           display "Current inventory investment = "
+               edited-investment-amount.
+
+       060-read-next-invmast-record.
+
+           read invmast next record
+               at end
+                   set invmast-eof to true.
+
+       070-add-to-investment-total.
+
+           compute total-investment-amount rounded =
+               total-investment-amount +
+                   (im-unit-cost * im-on-hand).
+           perform 060-read-next-invmast-record.
+
+       100-calculate-future-values.
+
+           display "----------------------------------------".
+           display "To end the program, enter 0.".
+           display "To project another growth scenario, enter 1.".
+           accept  number-entered.
+           display "----------------------------------------".
+           if number-entered = 1
+               perform 110-get-user-values
+               move total-investment-amount to future-value
+               move 1 to year-counter
+               perform 120-print-projection-line
+                   until year-counter > number-of-years
+               display "Projection complete.".
+
+       110-get-user-values.
+
+           display "Enter number of years to project (xx).".
+           accept  number-of-years.
+           display "Enter yearly growth rate (xx.x).".
+           accept  yearly-interest-rate.
+
+       120-print-projection-line.
+
+           compute future-value rounded =
+               future-value +
+                   (future-value * yearly-interest-rate / 100).
+           move year-counter to pl-year-counter.
+           move future-value to pl-future-value.
+           display projection-line.
+           add 1 to year-counter.
